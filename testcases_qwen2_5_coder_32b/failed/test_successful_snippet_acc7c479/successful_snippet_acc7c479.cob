@@ -12,10 +12,20 @@
              ORGANIZATION IS LINE SEQUENTIAL.
            SELECT F-HIGH-SCORES-FILE ASSIGN TO "high-scores.dat"
              ORGANIZATION IS LINE SEQUENTIAL.
-        *>   TIC-TAC-TOE FILE CONTROL   
+           SELECT F-WORD-HISTORY-FILE ASSIGN TO "word-history.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+        *>   TIC-TAC-TOE FILE CONTROL
            SELECT FD-WINMASKS ASSIGN TO "PLACEMENT.DAT"
              ORGANIZATION IS LINE SEQUENTIAL.
-           
+           SELECT F-TTT-STATS-FILE ASSIGN TO "ttt-stats.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+        *>   NUMBER GUESSING GAME FILE CONTROL
+           SELECT F-NUM-HIGH-SCORES-FILE ASSIGN TO "num-high-scores.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+        *>   AUDIT LOG FILE CONTROL
+           SELECT F-AUDIT-LOG-FILE ASSIGN TO "audit-log.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
            FILE SECTION.
         *>    WORD GUESSING GAME SECTION
@@ -25,10 +35,33 @@
            01 PLAYER-SCORES.
               05 HIGH-SCORE                    PIC 99.
               05 PLAYER-NAME                   PIC X(10).
+           FD F-WORD-HISTORY-FILE.
+           01 WORD-HISTORY-REC.
+              05 WH-NAME                       PIC X(16).
+              05 WH-WINS                       PIC 99.
+              05 WH-LOSSES                     PIC 99.
+              05 WH-BEST-SCORE                 PIC 99.
+           FD F-NUM-HIGH-SCORES-FILE.
+           01 NUM-PLAYER-SCORES.
+              05 NUM-GUESS-COUNT                PIC 99.
+              05 NUM-PLAYER-NAME                PIC X(16).
+           FD F-AUDIT-LOG-FILE.
+           01 AUDIT-LOG-REC.
+              05 AUDIT-TIMESTAMP                PIC X(22).
+              05 AUDIT-USERNAME                 PIC X(16).
+              05 AUDIT-ACTION                   PIC X(20).
+              05 AUDIT-BEFORE                   PIC X(20).
+              05 AUDIT-AFTER                    PIC X(20).
         *>  TIC-TAC-TOE F-Section
            FD FD-WINMASKS.
            01 FD-WINMASK                       PIC X(9).
-                      
+           FD F-TTT-STATS-FILE.
+           01 TTT-STATS-REC.
+              05 TTT-STAT-NAME                 PIC X(16).
+              05 TTT-STAT-WINS                 PIC 99.
+              05 TTT-STAT-LOSSES                PIC 99.
+              05 TTT-STAT-GAMES                PIC 99.
+
            WORKING-STORAGE SECTION.
       ******************************************************************
       *******-----VARIABLES RELATED TO LOGIN & MENU SCREEN-----*********
@@ -43,13 +76,29 @@
            01 CREATE-CHOICE                    PIC X.
            01 ACCOUNT-CHOICE                   PIC X.
            01 WS-LOGIN-CORRECT                 PIC 9.
+           01 WS-ACCOUNT-LOCKED                PIC X(3).
+           01 WS-MAX-LOGIN-ATTEMPTS            PIC 9(2) VALUE 5.
            01 WS-ERROR-MSG                     PIC X(40).
            01 WS-UNAME-UNAVAILABLE             PIC 9.
            01 WS-USERCREDITS                   PIC 9(3).
            01 WS-USERACCOUNTLEVEL              PIC X(3).
+           01 WS-LIFETIME-CREDITS               PIC 9(5).
+           01 WS-VIP-TIER                       PIC X(8).
+           01 WS-TIER-NEXT-NEED                 PIC 9(5).
+           01 WS-SILVER-THRESHOLD               PIC 9(5) VALUE 200.
+           01 WS-GOLD-THRESHOLD                 PIC 9(5) VALUE 500.
+           01 WS-PLATINUM-THRESHOLD             PIC 9(5) VALUE 1000.
            01 WS-UPDATE-PASSWORD               PIC X(20).
+           01 WS-CONFIRM-PASSWORD              PIC X(20).
+           01 WS-PASSWORD-HAS-DIGIT            PIC X.
            01 UPDATE-PASSWORD-CHOICE           PIC X.
       ******************************************************************
+      **************-----VARIABLES RELATED TO AUDIT LOG----*************
+      ******************************************************************
+           01 WS-AUDIT-ACTION                   PIC X(20).
+           01 WS-AUDIT-BEFORE                   PIC X(20).
+           01 WS-AUDIT-AFTER                    PIC X(20).
+      ******************************************************************
       ***********-----VARIABLES RELATED TO BANK ACCOUNTS-----***********
       ******************************************************************
            01 BANK-ACCOUNT-CHOICE              PIC X.
@@ -57,11 +106,28 @@
            01 CARD-EXPIRY                      PIC 9(4).
            01 CARD-CVV                         PIC 9(3).
            01 WS-CARD-NO                       PIC 9(16).
+           01 WS-CARD-DIGITS REDEFINES WS-CARD-NO.
+               05 WS-CARD-DIGIT                PIC 9 OCCURS 16 TIMES.
            01 WS-CARD-EXPIRY                   PIC 9(4).
+           01 WS-CARD-EXPIRY-PARTS REDEFINES WS-CARD-EXPIRY.
+               05 WS-CARD-EXP-MM                PIC 9(2).
+               05 WS-CARD-EXP-YY                PIC 9(2).
            01 WS-CARD-CVV                      PIC 9(3).
-           01 WS-ON-FILE                       PIC X.
            01 WS-BNK-DTLS-PRESENT              PIC X(3).
            01 WS-CARD-EXP                      PIC 9(4).
+           01 WS-CURRENT-MM                    PIC 9(2).
+           01 WS-CURRENT-YY                    PIC 9(2).
+           01 WS-CARD-VALID                    PIC X(3).
+           01 WS-EXPIRY-VALID                  PIC X(3).
+           01 WS-LUHN-SUM                      PIC 9(3).
+           01 WS-LUHN-DIGIT                    PIC 9.
+           01 WS-LUHN-DOUBLE                   PIC 9(2).
+           01 BANK-ERROR-CHOICE                PIC X.
+           01 WS-MAX-CARD-SLOTS                PIC 9 VALUE 3.
+           01 CARD-SLOT                        PIC 9.
+           01 WS-CARD-SLOT                     PIC 9.
+           01 WS-CHARGE-SLOT                   PIC 9.
+           01 WS-SLOT-ON-FILE                  PIC X.
       ******************************************************************
       **************----VARIABLES RELATING TO CREDIT STORE----**********
       ******************************************************************
@@ -69,7 +135,16 @@
            01 WS-UPDATE-CREDITS                PIC 9(3). 
            01 WS-STORE-CHARGE                  PIC 99.
            01 WS-BALANCE-AVAILABLE             PIC X.
-           01 CREDIT-ERROR-CHOICE              PIC X. 
+           01 CREDIT-ERROR-CHOICE              PIC X.
+           01 PROMO-CODE                       PIC X(10).
+           01 WS-PROMO-CODE                    PIC X(10).
+           01 WS-PROMO-VALID                   PIC X(3).
+           01 WS-PROMO-BONUS                   PIC 9(3).
+           01 WS-PROMO-EXPIRY-DAYS             PIC 9(3) VALUE 90.
+           01 WS-CREDIT-EXPIRY                 PIC 9(8).
+           01 WS-CURRENT-DATE-STR               PIC X(8).
+           01 WS-CURRENT-DATE-NUM               PIC 9(8).
+           01 WS-EXPIRY-DATE-INT                PIC 9(8).
       ******************************************************************
       ********-----VARIABLES RELATED TO WORD GUESSING GAME-----*********
       ******************************************************************
@@ -83,6 +158,18 @@
                10 WS-GUESSING-WORDS-WORD       PIC X(20).
            01 WS-GUESS-CHOICE                  PIC X.
            01 WS-GTW-COL                       PIC 9 VALUE 4.
+           01 WS-WORD-DIFFICULTY               PIC X(6) VALUE "MEDIUM".
+               88 EASY-WORD-DIFFICULTY    VALUE "EASY".
+               88 MEDIUM-WORD-DIFFICULTY  VALUE "MEDIUM".
+               88 HARD-WORD-DIFFICULTY    VALUE "HARD".
+           01 WS-WORD-DIFF-CHOICE               PIC X.
+           01 WS-CAND-LEN                       PIC 99.
+           01 WS-WORD-PICK                      PIC 999.
+           01 WS-TIER-WORDS.
+             05 WS-TIER-WORD                   OCCURS 213 TIMES
+             INDEXED BY TIER-IDX.
+               10 WS-TIER-WORD-TEXT            PIC X(20).
+           01 WS-TIER-COUNT                    PIC 999.
       *********-----VARIABLES RELATED TO HIGH SCORE SCREEN----**********
            01 WS-HIGH-SCORE-CHOICE             PIC X.
            01 WS-HIGH-SCORE                    PIC 99.
@@ -92,6 +179,21 @@
               INDEXED BY SCORE-IDX.
                   10 WS-SCORE                  PIC 99.
                   10 WS-NAME                   PIC X(10).
+      *****-----VARIABLES RELATED TO PER-MEMBER WORD HISTORY----********
+           01 WS-WORD-WINS                     PIC 99.
+           01 WS-WORD-LOSSES                   PIC 99.
+           01 WS-WORD-BEST-SCORE                PIC 99.
+           01 WS-WORD-HISTORY.
+              05 WS-WH-ENTRY                   OCCURS 100 TIMES
+              ASCENDING KEY IS WS-WH-NAME
+              INDEXED BY WH-IDX.
+                  10 WS-WH-WINS                PIC 99.
+                  10 WS-WH-LOSSES               PIC 99.
+                  10 WS-WH-BEST-SCORE          PIC 99.
+                  10 WS-WH-NAME                PIC X(16).
+           01 WS-WORD-HISTORY-COUNT             PIC 999.
+           01 WS-WORD-HISTORY-FOUND            PIC X(3) VALUE "NO".
+               88 WORD-HISTORY-FOUND   VALUE "YES".
       ********-----VARIABLES RELATED TO CHECKING GUESSES-----***********
            01 WS-LETTERS-LEFT                  PIC 99.
            01 WS-GUESSES-LEFT                  PIC 99.          
@@ -126,13 +228,28 @@
                15 WS-FORMATTED-MS              PIC  X(2).
                    
            01 WS-LIST-TABLE.
-             05 WS-LIST-ENTRY                  OCCURS 10 TO 999 TIMES 
+             05 WS-LIST-ENTRY                  OCCURS 10 TO 999 TIMES
              DEPENDING ON NUM-OF-MESSAGES.
                10 LIST-ID                      PIC XXX.
                10 LIST-TITLE                   PIC X(50).
                10 LIST-CONTENT                 PIC X(300).
                10 LIST-USERNAME                PIC X(16).
                10 LIST-DATE                    PIC X(10).
+           01 MSG-SEARCH-CHOICE                 PIC X.
+           01 WS-FILTER-USERNAME                PIC X(16).
+           01 WS-FILTER-KEYWORD                 PIC X(30).
+           01 WS-FILTER-ACTIVE                  PIC X(3) VALUE "NO".
+           01 WS-FILTER-MATCH                   PIC X(3).
+           01 WS-FILTER-COUNT                   PIC 999.
+           01 WS-FILTER-REALNUM                 PIC 999
+                OCCURS 10 TO 999 TIMES
+                DEPENDING ON NUM-OF-MESSAGES.
+           01 WS-KEYWORD-LEN                    PIC 9(3).
+           01 WS-TITLE-TALLY                    PIC 9(3).
+           01 WS-CONTENT-TALLY                  PIC 9(3).
+           01 WS-UC-TITLE                       PIC X(50).
+           01 WS-UC-CONTENT                     PIC X(300).
+           01 WS-UC-KEYWORD                     PIC X(30).
            01 WS-CONTENT-DISPLAY.
              05 LS-PART-1                    PIC X(60).
              05 LS-PART-2                    PIC X(60).
@@ -141,6 +258,7 @@
              05 LS-PART-5                    PIC X(60).
            
            01 MSG-SELECT                       PIC 999.
+           01 WS-MSG-REALNUM                   PIC 999.
            01 MSG-VIEW-CHOICE                  PIC X.
            01 MSG-WRITE-CHOICE                 PIC X.
            
@@ -149,17 +267,23 @@
              05 WS-CONTENT                     PIC X(300).
              05 WS-MSG-AUTHOR                  PIC X(16).
              05 WS-POST-DATE                   PIC X(10).
+           01 WS-MSG-EDIT-MODE                  PIC X(3).
+           01 WS-MSG-OWNER                      PIC X(3).
       ******************************************************************
       ******************-----SPONSORED POSTS VARIABLES******************
       ******************************************************************
+           01 WS-SP-TABLE-COUNTER              PIC 99.
            01 SPONSORED-POSTS-TABLE.
-             05 SP-ENTRY                       OCCURS 2 TIMES
+             05 SP-ENTRY                       OCCURS 2 TO 20 TIMES
+             DEPENDING ON WS-SP-TABLE-COUNTER
              ASCENDING KEY IS SP-TITLE
              INDEXED BY MSG-IDX.
                10 SP-TITLE                     PIC X(50).
                10 SP-CONTENT                   PIC X(300).
                10 SP-USERNAME                  PIC X(16).
-           01 WS-SP-TABLE-COUNTER              PIC 9.
+               10 SP-EXPIRY-DATE                PIC 9(8).
+           01 WS-SP-EXPIRY-DAYS                PIC 9(3) VALUE 30.
+           01 WS-SP-EXPIRY-DATE                PIC 9(8).
            01 WS-SP-CONTENT-DISPLAY.
                05 SP-PART-1                    PIC X(60).
                05 SP-PART-2                    PIC X(60).
@@ -208,24 +332,66 @@
            01 WS-COL                           PIC 9.
            01 WS-ROW                           PIC 9.
            01 WS-WINS                          PIC 99.
+           01 WS-LOSSES                        PIC 99.
            01 WS-MOVES                         PIC 99.
            01 WS-GAMES                         PIC 99.
+      ********-----VARIABLES RELATED TO TIC-TAC-TOE STATS----***********
+           01 WS-TTT-STATS.
+              05 WS-TTT-ENTRY                  OCCURS 100 TIMES
+              ASCENDING KEY IS WS-TTT-WINS
+              INDEXED BY TTT-IDX.
+                  10 WS-TTT-WINS               PIC 99.
+                  10 WS-TTT-LOSSES             PIC 99.
+                  10 WS-TTT-GAMES              PIC 99.
+                  10 WS-TTT-NAME               PIC X(16).
+           01 WS-TTT-STATS-COUNT                PIC 999.
+           01 WS-TTT-FOUND                     PIC X(3) VALUE "NO".
+               88 TTT-PLAYER-FOUND     VALUE "YES".
            01 WS-COMPUTER-MOVE                 PIC 9.
            01 WS-DETECT-LOOP-COUNT             PIC 9.
            01 WS-OANDXMESSAGE                  PIC X(28).
+           01 WS-GAME-DIFFICULTY                PIC X(4) VALUE "EASY".
+               88 EASY-DIFFICULTY      VALUE "EASY".
+               88 HARD-DIFFICULTY      VALUE "HARD".
+           01 WS-DIFF-CHOICE                    PIC X.
+           01 WS-HROW                           PIC 9.
+           01 WS-HCOL                           PIC 9.
+           01 WS-CHECK-SYM                      PIC X.
+           01 WS-LINE-WIN                       PIC X(3) VALUE "NO".
+               88 LINE-WIN             VALUE "YES".
+           01 WS-HARD-MOVE-FOUND                PIC X(3) VALUE "NO".
+               88 HARD-MOVE-FOUND      VALUE "YES".
            01 WS-INSTRUCTION                   PIC X(16).
            01 WS-FLAT-GAME-GRID                PIC X(9).
       ******************************************************************
       ****************----NUMBER GUESSING GAME VARIABLES*----****************
       ******************************************************************
            01 SEED                             PIC 9(8).
-           01 GUESS-INPUT                      PIC XX.
-           01 GUESS                            PIC 99.
-           01 ANSWER                           PIC 99.
+           01 GUESS-INPUT                      PIC X(4).
+           01 GUESS                            PIC 9(4).
+           01 ANSWER                           PIC 9(4).
            01 TOTAL-GUESSES                    PIC 99.
            01 WS-RANDOM-NUM-MSG                PIC X(34).
            01 WS-GTN-BG-COLOR                  PIC 9.
-           01 WS-GTN-FG-COLOR                  PIC 9 VALUE 7. 
+           01 WS-GTN-FG-COLOR                  PIC 9 VALUE 7.
+      *********-----VARIABLES RELATED TO NUMBER GAME RANGE----**********
+           01 WS-NUM-RANGE-CHOICE               PIC X.
+           01 WS-NUM-RANGE                     PIC X(8) VALUE "TEN".
+               88 TEN-RANGE               VALUE "TEN".
+               88 HUNDRED-RANGE           VALUE "HUNDRED".
+               88 THOUSAND-RANGE          VALUE "THOUSAND".
+           01 WS-NUM-MAX                       PIC 9(4) VALUE 10.
+           01 WS-NUM-MAX-ATTEMPTS               PIC 99 VALUE 3.
+           01 WS-NUM-HIGH-SCORE-CHOICE         PIC X.
+           01 WS-NUM-HIGH-SCORES.
+              05 WS-NUM-TABLE-HIGH-SCORE       OCCURS 100 TIMES
+              ASCENDING KEY IS WS-NUM-SCORE
+              INDEXED BY NUM-SCORE-IDX.
+                  10 WS-NUM-SCORE              PIC 99.
+                  10 WS-NUM-NAME               PIC X(16).
+      ********-----VARIABLES RELATED TO GAME WIN BONUS CREDITS----******
+           01 WS-GAME-BONUS-CAP                PIC 9 VALUE 3.
+           01 WS-DAILY-BONUS-COUNT             PIC 9.
       ******************************************************************
       ******************-----COMMENT SYSTEM VARIABLES-----**************
       ******************************************************************
@@ -237,8 +403,14 @@
                10 COM-AUTHOR                   PIC X(16).
                10 COM-DATE                     PIC X(10).
                10 COM-COMMENT                  PIC X(50).
+               10 COM-FLAGGED                  PIC X(3) VALUE "NO".
            01 COM-INDEX                        PIC 9(4) VALUE 1.
            01 COM-SCRN-CHOICE                  PIC X.
+           01 WS-STAFF-PASSCODE                PIC X(10)
+              VALUE "BRANCH99".
+           01 WS-STAFF-ENTERED                 PIC X(10).
+           01 STAFF-LOGIN-CHOICE                PIC X.
+           01 COM-MOD-CHOICE                   PIC X.
       ******************************************************************
       ****************-----COMMENT WRITING VARIABLES-----***************
       ******************************************************************           
@@ -252,10 +424,11 @@
       **************-----COMMENT COUNTING VARIABLES-----****************
       ******************************************************************
            01 COMMENT-TOTAL-TABLE.
-             05 COM-TOTAL-ENTRY                OCCURS 1 TO 999 TIMES 
+             05 COM-TOTAL-ENTRY                OCCURS 1 TO 999 TIMES
              DEPENDING ON NUM-OF-MESSAGES.
-               10 SUM-COMMENTS                 PIC Z(4).
-   
+               10 SUM-COMMENTS                 PIC 9(4).
+           01 WS-COMMENT-TOTALS-LOADED         PIC X(3) VALUE "NO".
+
       ******************************************************************
       ***********************-----TIME VARIABLES----********************
       ******************************************************************
@@ -638,7 +811,67 @@
         *>    ERROR OPTION POSITIONING
                05 LINE 42 COLUMN 6 VALUE "Option: ".
                05 SP-ERROR-CHOICE-FIELD LINE 42 COLUMN 14 PIC X
-                  USING SP-ERROR-CHOICE. 
+                  USING SP-ERROR-CHOICE.
+
+           01 BANK-ERROR-SCREEN
+             BACKGROUND-COLOR IS 1.
+             05 BLANK SCREEN.
+        *>    ERROR HEADER
+             05 LINE 1 COL 1  VALUE "   :
+      -    "                                                         "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 1 COL 2 PIC X(2) USING WS-FORMATTED-HOUR
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+             05 LINE 1 COL 5 PIC X(2) USING WS-FORMATTED-MINS
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+             05 LINE 1 COL 89 PIC X(3) USING WS-USERCREDITS
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+        *>    ERROR FOOTER
+               05 LINE 43 COL 1 VALUE "
+      -    "                                                           "
+               FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+               05 LINE 44 COL 1 VALUE "     (G) Go Back
+      -    "                                                           "
+                FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+               05 LINE 45 COL 1 VALUE "
+      -    "                                                           "
+               FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+
+               05 LINE 46 COL 1 VALUE "
+      -    "                                                           "
+               FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+                05 LINE 30 COLUMN 32 PIC X(40) USING WS-ERROR-MSG.
+        *>    FRIENDFACE LOGO ASCII ART
+               05 LINE 14 COL 34 VALUE " ________________________"
+                   FOREGROUND-COLOR IS 7.
+               05 LINE 15 COL 35 VALUE "|FfFfFfFfFfFfFfFfFfFfFf|"
+                   FOREGROUND-COLOR IS 7.
+               05 LINE 16 COL 35 VALUE "|FfFfFfFfFfFfF_____FfFf|"
+                   FOREGROUND-COLOR IS 7.
+               05 LINE 17 COL 35 VALUE "|FfFfFfFfFfFf__FfFfFfFf|"
+                   FOREGROUND-COLOR IS 7.
+               05 LINE 18 COL 35 VALUE "|FfFfFfFfFfFf__FfFfFfFf|"
+                   FOREGROUND-COLOR IS 7.
+               05 LINE 19 COL 35 VALUE "|FfFfFfFfFfFf__FfFfFfFf|"
+                   FOREGROUND-COLOR IS 7.
+               05 LINE 20 COL 35 VALUE "|FfFfFfFfF________FfFfF|"
+                   FOREGROUND-COLOR IS 7.
+               05 LINE 21 COL 35 VALUE "|FfFfFfFfFfFf__FfFfFfFf|"
+                   FOREGROUND-COLOR IS 7.
+               05 LINE 22 COL 35 VALUE "|FfFfFfFfFfFf__FfFfFfFf|"
+                   FOREGROUND-COLOR IS 7.
+               05 LINE 23 COL 35 VALUE "|FfFfFfFfFfFf__FfFfFfFf|"
+                   FOREGROUND-COLOR IS 7.
+               05 LINE 24 COL 35 VALUE "|FfFfFfFfFfFf__FfFfFfFf|"
+                   FOREGROUND-COLOR IS 7.
+               05 LINE 25 COL 35 VALUE "|FfFfFfFfFfFfFfFfFfFfFf|"
+                   FOREGROUND-COLOR IS 7.
+               05 LINE 26 COL 34 VALUE " ------------------------"
+                   FOREGROUND-COLOR IS 7.
+        *>    ERROR OPTION POSITIONING
+               05 LINE 42 COLUMN 6 VALUE "Option: ".
+               05 BANK-ERROR-CHOICE-FIELD LINE 42 COLUMN 14 PIC X
+                  USING BANK-ERROR-CHOICE.
 
            01 CREATE-AN-ACCOUNT-SCREEN
                BACKGROUND-COLOR IS 01.
@@ -865,9 +1098,11 @@
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
              05 LINE 10 COL 8 VALUE "  "
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-             05 LINE 10 COL 10 VALUE "                                  
-      -    "                                         "
+             05 LINE 10 COL 10 VALUE "               Enter Card Slot (1
+      -    "-3):                                     "
              FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+             05 CARD-SLOT-FIELD LINE 10 COLUMN 44 PIC 9
+                USING CARD-SLOT FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
              05 LINE 10 COL 84 VALUE "  "
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
              05 LINE 11 COL 8 VALUE "  "
@@ -958,14 +1193,17 @@
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
              05 LINE 10 COL 8 VALUE "  "
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-             05 LINE 10 COL 10 VALUE "                                   
+             05 LINE 10 COL 10 VALUE "               Promo Code (opt.):
       -    "                                          "
              FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+             05 PROMO-CODE-FIELD LINE 10 COLUMN 44 PIC X(10)
+                USING PROMO-CODE
+                FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
              05 LINE 10 COL 84 VALUE "  "
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
              05 LINE 11 COL 8 VALUE "  "
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-             05 LINE 11 COL 10 VALUE "                            10 :                  
+             05 LINE 11 COL 10 VALUE "                            10 :
       -    "  10 CREDITS                              "
              FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
              05 LINE 11 COL 85 VALUE "  "
@@ -993,23 +1231,30 @@
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
              05 LINE 15 COL 8 VALUE "  "
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-             05 LINE 15 COL 10 VALUE "                                   
-      -    "                                          "
+             05 LINE 15 COL 10 VALUE "               Charge Card Slot (1
+      -    "-3):                                      "
              FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+             05 CHARGE-SLOT-FIELD LINE 15 COLUMN 44 PIC 9
+                USING WS-CHARGE-SLOT
+                FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
              05 LINE 15 COL 84 VALUE "  "
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-             05 LINE 16 COL 8 VALUE "                                   
+             05 LINE 16 COL 8 VALUE "
       -    "                                           "
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
 
-             05 LINE 20 COL 8 VALUE "                           LIFETIME     
+             05 LINE 20 COL 8 VALUE "                           LIFETIME
       -    " VIP MEMBERSHIP                            "
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
              05 LINE 21 COL 8 VALUE "  "
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-             05 LINE 21 COL 10 VALUE "                                   
+             05 LINE 21 COL 10 VALUE "  YOUR TIER:
+      -    "            "
       -    "                                          "
              FOREGROUND-COLOR IS 6, REVERSE-VIDEO.
+             05 WS-VIP-TIER-FIELD LINE 21 COLUMN 24 PIC X(8)
+                USING WS-VIP-TIER
+                FOREGROUND-COLOR IS 6, REVERSE-VIDEO.
              05 LINE 21 COL 84 VALUE "  "
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
              05 LINE 22 COL 8 VALUE "  "
@@ -1022,9 +1267,13 @@
 
              05 LINE 23 COL 8 VALUE "  "
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-             05 LINE 23 COL 10 VALUE "                                              
+             05 LINE 23 COL 10 VALUE "  CREDITS TO NEXT TIER:
+      -    "                 "
       -    "                                         "
              FOREGROUND-COLOR IS 6, REVERSE-VIDEO.
+             05 WS-TIER-NEXT-NEED-FIELD LINE 23 COLUMN 35 PIC 9(5)
+                USING WS-TIER-NEXT-NEED
+                FOREGROUND-COLOR IS 6, REVERSE-VIDEO.
              05 LINE 23 COL 84 VALUE "  "
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
 
@@ -1083,7 +1332,10 @@
              05 LINE 8 COLUMN 10 VALUE "ENTER NEW PASSWORD: ".
              05 WS-UPDATE-PASSWORD-FIELD LINE 10 COLUMN 10 PIC X(20)
                 USING WS-UPDATE-PASSWORD.
-          
+             05 LINE 12 COLUMN 10 VALUE "RETYPE NEW PASSWORD: ".
+             05 WS-CONFIRM-PASSWORD-FIELD LINE 14 COLUMN 10 PIC X(20)
+                USING WS-CONFIRM-PASSWORD.
+
         *>    UPDATE PASSWORD OPTION POSITIONING
                05 LINE 42 COLUMN 6 VALUE "Option: ".
              05 UPDATE-PASSWORD-CHOICE-FIELD LINE 42 COLUMN 14 PIC X
@@ -1111,10 +1363,10 @@
                05 LINE 44 COL 1 VALUE "     (M) Messages     (F) Fun & g
       -    "ames     (C) Credit store     (A) Account details          "                                 
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-               05 LINE 45 COL 1 VALUE "     (L) Logout       (Q) Quit                                 
+               05 LINE 45 COL 1 VALUE "     (L) Logout       (Q) Quit
       -    "                                                           "
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-               05 LINE 46 COL 1 VALUE "                                 
+               05 LINE 46 COL 1 VALUE "     (Z) Staff moderation
       -    "                                                           "
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
         *>    MENU BODY
@@ -1326,10 +1578,10 @@
                05 LINE 44 COL 1 VALUE "    ( ) Read message by number   
       -    "  (W) Write message    (N) Next page    (P) Previous page  "                                                              
                 FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-               05 LINE 45 COL 1 VALUE "    (C) Credit store                        
-      -    "  (G) Go back          (Q) Quit                            "
+               05 LINE 45 COL 1 VALUE "    (C) Credit store   (E) Edit mine
+      -    "  (G) Go back  (X) Delete mine  (Q) Quit                   "
                FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-               05 LINE 46 COL 1 VALUE "                                 
+               05 LINE 46 COL 1 VALUE "    (F) Find/filter messages
       -    "                                                           "
                FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
          *>    MSG MENU BODY
@@ -1550,6 +1802,46 @@
                05 MSG-MENU-CHOICE-FIELD LINE 42 COLUMN 14 PIC XX
                   USING MSG-MENU-CHOICE.
 
+           01 MESSAGE-SEARCH-SCREEN
+             BACKGROUND-COLOR IS 1.
+             05 BLANK SCREEN.
+        *>    SEARCH HEADER
+             05 LINE 1 COL 1  VALUE "   :
+      -    "                                                         "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 1 COL 2 PIC X(2) USING WS-FORMATTED-HOUR
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+             05 LINE 1 COL 5 PIC X(2) USING WS-FORMATTED-MINS
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+             05 LINE 1 COL 89 PIC 9(3) USING WS-USERCREDITS
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+        *>    SEARCH FOOTER
+             05 LINE 43 COL 1 VALUE "
+      -    "                                                           "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 44 COL 1 VALUE "     (S) Submit     (C) Clear Filter
+      -    "                                                           "
+                FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+               05 LINE 45 COL 1 VALUE "   (G) Go back    (Q) Quit
+      -    "                                                           "
+               FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+               05 LINE 46 COL 1 VALUE "
+      -    "                                                           "
+               FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+           *>    SEARCH BODY
+             05 LINE 6 COLUMN 10 VALUE "SEARCH / FILTER MESSAGES".
+             05 LINE 8 COLUMN 10 VALUE "AUTHOR (blank = any): ".
+             05 WS-FILTER-USERNAME-FLD LINE 8 COLUMN 32 PIC X(16)
+                USING WS-FILTER-USERNAME.
+             05 LINE 10 COLUMN 10 VALUE "KEYWORD (blank = any): ".
+             05 WS-FILTER-KEYWORD-FLD LINE 10 COLUMN 34 PIC X(30)
+                USING WS-FILTER-KEYWORD.
+
+        *>    SEARCH OPTION POSITIONING
+               05 LINE 42 COLUMN 6 VALUE "Option: ".
+             05 MSG-SEARCH-CHOICE-FIELD LINE 42 COLUMN 14 PIC X
+                USING MSG-SEARCH-CHOICE.
+
            01 MESSAGE-VIEW-SCREEN
                BACKGROUND-COLOR IS 01.
                 05 BLANK SCREEN.
@@ -1682,7 +1974,8 @@
              05 LINE 20 COL 8 VALUE "                                   
       -    "                        No. Comments:      "
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-             05 LINE 20 COL 80 PIC Z(4) USING SUM-COMMENTS(MSG-SELECT)
+             05 LINE 20 COL 80 PIC Z(4)
+             USING SUM-COMMENTS(WS-MSG-REALNUM)
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
         *>    MESSAGE VIEW OPTION POSITIONING
                05 LINE 42 COLUMN 6 VALUE "Option: ".
@@ -2008,10 +2301,10 @@
              05 LINE 44 COL 1 VALUE "     (N) Next page     (P) Previous
       -    " page     (C) Comment                                      "                                 
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-             05 LINE 45 COL 1 VALUE "     (G) Go back       (Q) Quit                                 
+             05 LINE 45 COL 1 VALUE "     (G) Go back       (Q) Quit
       -    "                                                         "
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-             05 LINE 46 COL 1 VALUE "                                 
+             05 LINE 46 COL 1 VALUE "     (R) Report top comment
       -    "                                                         "
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
              05 LINE 7 COL 10 VALUE "Comments for the message titled: ".
@@ -2171,7 +2464,192 @@
         *>    COMMENT SECTION OPTION POSITIONING
              05 LINE 42 COLUMN 6 VALUE "Option: ".
              05 COM-SCRN-CHOICE-FIELD LINE 42 COL 14 PIC X USING
-               COM-SCRN-CHOICE. 
+               COM-SCRN-CHOICE.
+      ******************************************************************
+      ****************-----STAFF MODERATION SCREENS--------*************
+      ******************************************************************
+           01 STAFF-LOGIN-SCREEN
+             BACKGROUND-COLOR IS 1.
+             05 BLANK SCREEN.
+        *>    STAFF LOGIN HEADER
+             05 LINE 1 COL 1  VALUE "   :
+      -    "                                                         "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 1 COL 2 PIC X(2) USING WS-FORMATTED-HOUR
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+             05 LINE 1 COL 5 PIC X(2) USING WS-FORMATTED-MINS
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+        *>    STAFF LOGIN FOOTER
+             05 LINE 43 COL 1 VALUE "
+      -    "                                                           "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 44 COL 1 VALUE "     (S) Submit         (G) Go back
+      -    "                                                           "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 45 COL 1 VALUE "     (Q) Quit
+      -    "                                                           "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+        *>    STAFF LOGIN BODY
+             05 LINE 6 COLUMN 10 VALUE "STAFF MODERATION LOGIN".
+             05 LINE 8 COLUMN 10 VALUE "Staff passcode: ".
+             05 WS-STAFF-ENTERED-FIELD LINE 8 COLUMN 26 PIC X(10)
+                USING WS-STAFF-ENTERED.
+             05 LINE 10 COLUMN 10 PIC X(40) USING WS-ERROR-MSG
+                FOREGROUND-COLOR IS 2, HIGHLIGHT.
+        *>    STAFF LOGIN OPTION POSITIONING
+             05 LINE 42 COLUMN 6 VALUE "Option: ".
+             05 STAFF-LOGIN-CHOICE-FIELD LINE 42 COLUMN 14 PIC X
+                USING STAFF-LOGIN-CHOICE.
+
+           01 COMMENT-MODERATION-SCREEN
+             BACKGROUND-COLOR IS 1.
+             05 BLANK SCREEN.
+        *>    MODERATION HEADER
+             05 LINE 1 COL 1  VALUE "   :
+      -    "                                                         "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 1 COL 2 PIC X(2) USING WS-FORMATTED-HOUR
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+             05 LINE 1 COL 5 PIC X(2) USING WS-FORMATTED-MINS
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+        *>    MODERATION FOOTER
+             05 LINE 43 COL 1 VALUE "
+      -    "                                                           "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 44 COL 1 VALUE "     (H) Hide     (D) Delete
+      -    "     (N) Next comment                                      "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 45 COL 1 VALUE "     (G) Go back  (Q) Quit
+      -    "                                                           "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+        *>    MODERATION BODY
+             05 LINE 6 COLUMN 10 VALUE "COMMENT MODERATION".
+             05 LINE 8 COLUMN 10 VALUE "Message no: ".
+             05 COM-MOD-MSG-SELECT-FIELD LINE 8 COLUMN 22 PIC 999
+                USING MSG-SELECT.
+             05 LINE 8 COLUMN 30 VALUE "Comment no: ".
+             05 COM-MOD-INDEX-FIELD LINE 8 COLUMN 42 PIC 9(4)
+                USING COM-INDEX.
+             05 LINE 10 COLUMN 10 VALUE "Author: ".
+             05 LINE 10 COLUMN 18 PIC X(16) USING COM-AUTHOR(COM-INDEX)
+                FOREGROUND-COLOR IS 6, REVERSE-VIDEO.
+             05 LINE 12 COLUMN 10 VALUE "Comment: ".
+             05 LINE 12 COLUMN 19 PIC X(50) USING COM-COMMENT(COM-INDEX)
+                FOREGROUND-COLOR IS 6, REVERSE-VIDEO.
+             05 LINE 14 COLUMN 10 VALUE "Status: ".
+             05 LINE 14 COLUMN 18 PIC X(3) USING COM-FLAGGED(COM-INDEX)
+                FOREGROUND-COLOR IS 6, REVERSE-VIDEO.
+        *>    MODERATION OPTION POSITIONING
+             05 LINE 42 COLUMN 6 VALUE "Option: ".
+             05 COM-MOD-CHOICE-FIELD LINE 42 COLUMN 14 PIC X
+                USING COM-MOD-CHOICE.
+
+           01 WORD-GAME-DIFFICULTY-SCREEN
+             BACKGROUND-COLOR IS 1.
+             05 BLANK SCREEN.
+        *>    WORD DIFFICULTY HEADER
+             05 LINE 1 COL 1  VALUE "   :
+      -    "                                                         "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 1 COL 2 PIC X(2) USING WS-FORMATTED-HOUR
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+             05 LINE 1 COL 5 PIC X(2) USING WS-FORMATTED-MINS
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+        *>    WORD DIFFICULTY FOOTER
+             05 LINE 43 COL 1 VALUE "
+      -    "                                                           "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 44 COL 1 VALUE "     (E) Easy  (M) Medium  (H) Hard
+      -    "                                                           "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 45 COL 1 VALUE "     (G) Go back  (Q) Quit
+      -    "                                                           "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+        *>    WORD DIFFICULTY BODY
+             05 LINE 6 COLUMN 10 VALUE
+                "GUESS THE WORD - CHOOSE DIFFICULTY".
+             05 LINE 8 COLUMN 10 VALUE
+                "Easy: short words".
+             05 LINE 9 COLUMN 10 VALUE
+                "Medium: average length words".
+             05 LINE 10 COLUMN 10 VALUE
+                "Hard: long, obscure words".
+        *>    WORD DIFFICULTY OPTION POSITIONING
+             05 LINE 42 COLUMN 6 VALUE "Option: ".
+             05 WORD-DIFF-CHOICE-FIELD LINE 42 COLUMN 14 PIC X
+                USING WS-WORD-DIFF-CHOICE.
+
+           01 TIC-TAC-TOE-DIFFICULTY-SCREEN
+             BACKGROUND-COLOR IS 1.
+             05 BLANK SCREEN.
+        *>    DIFFICULTY HEADER
+             05 LINE 1 COL 1  VALUE "   :
+      -    "                                                         "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 1 COL 2 PIC X(2) USING WS-FORMATTED-HOUR
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+             05 LINE 1 COL 5 PIC X(2) USING WS-FORMATTED-MINS
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+        *>    DIFFICULTY FOOTER
+             05 LINE 43 COL 1 VALUE "
+      -    "                                                           "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 44 COL 1 VALUE "     (E) Easy     (H) Hard
+      -    "                                                           "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 45 COL 1 VALUE "     (G) Go back  (Q) Quit
+      -    "                                                           "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+        *>    DIFFICULTY BODY
+             05 LINE 6 COLUMN 10 VALUE "TIC-TAC-TOE - CHOOSE DIFFICULTY".
+             05 LINE 8 COLUMN 10 VALUE
+                "Easy: computer moves at random".
+             05 LINE 9 COLUMN 10 VALUE
+                "Hard: computer plays to win/block every move".
+        *>    YOUR RECORD
+             05 LINE 11 COLUMN 10 VALUE "Your record: "
+             FOREGROUND-COLOR IS 7, UNDERLINE.
+             05 LINE 11 COLUMN 23 PIC Z(2) USING WS-WINS
+             FOREGROUND-COLOR IS 2.
+             05 LINE 11 COLUMN 26 VALUE "W -".
+             05 LINE 11 COLUMN 30 PIC Z(2) USING WS-LOSSES
+             FOREGROUND-COLOR IS 4.
+             05 LINE 11 COLUMN 33 VALUE "L -".
+             05 LINE 11 COLUMN 37 PIC Z(2) USING WS-GAMES
+             FOREGROUND-COLOR IS 6.
+             05 LINE 11 COLUMN 40 VALUE "PLAYED".
+        *>    BRANCH LEADERBOARD
+             05 LINE 13 COLUMN 10 VALUE "Branch leaderboard:"
+             FOREGROUND-COLOR IS 7, UNDERLINE.
+             05 LINE 14 COLUMN 10 PIC X(16) USING WS-TTT-NAME(1)
+             FOREGROUND-COLOR IS 6.
+             05 LINE 14 COLUMN 28 PIC Z(2) USING WS-TTT-WINS(1)
+             FOREGROUND-COLOR IS 6.
+             05 LINE 14 COLUMN 31 VALUE "W".
+             05 LINE 15 COLUMN 10 PIC X(16) USING WS-TTT-NAME(2)
+             FOREGROUND-COLOR IS 6.
+             05 LINE 15 COLUMN 28 PIC Z(2) USING WS-TTT-WINS(2)
+             FOREGROUND-COLOR IS 6.
+             05 LINE 15 COLUMN 31 VALUE "W".
+             05 LINE 16 COLUMN 10 PIC X(16) USING WS-TTT-NAME(3)
+             FOREGROUND-COLOR IS 6.
+             05 LINE 16 COLUMN 28 PIC Z(2) USING WS-TTT-WINS(3)
+             FOREGROUND-COLOR IS 6.
+             05 LINE 16 COLUMN 31 VALUE "W".
+             05 LINE 17 COLUMN 10 PIC X(16) USING WS-TTT-NAME(4)
+             FOREGROUND-COLOR IS 6.
+             05 LINE 17 COLUMN 28 PIC Z(2) USING WS-TTT-WINS(4)
+             FOREGROUND-COLOR IS 6.
+             05 LINE 17 COLUMN 31 VALUE "W".
+             05 LINE 18 COLUMN 10 PIC X(16) USING WS-TTT-NAME(5)
+             FOREGROUND-COLOR IS 6.
+             05 LINE 18 COLUMN 28 PIC Z(2) USING WS-TTT-WINS(5)
+             FOREGROUND-COLOR IS 6.
+             05 LINE 18 COLUMN 31 VALUE "W".
+        *>    DIFFICULTY OPTION POSITIONING
+             05 LINE 42 COLUMN 6 VALUE "Option: ".
+             05 DIFF-CHOICE-FIELD LINE 42 COLUMN 14 PIC X
+                USING WS-DIFF-CHOICE.
 
            01 WRITE-COMMENT-SCREEN
                BACKGROUND-COLOR IS 01.
@@ -2806,6 +3284,21 @@
              FOREGROUND-COLOR IS 7, UNDERLINE.
              05 LINE 6 COLUMN 41 VALUE "Scoreboard:"
              HIGHLIGHT, FOREGROUND-COLOR IS 7.
+        *>    YOUR RECORD
+             05 LINE 6 COLUMN 4 VALUE "Your record:"
+             HIGHLIGHT, FOREGROUND-COLOR IS 7.
+             05 LINE 8 COLUMN 4 VALUE "Wins:   "
+             FOREGROUND-COLOR IS 2.
+             05 LINE 8 COLUMN 13 PIC Z(2) USING WS-WORD-WINS
+             FOREGROUND-COLOR IS 2.
+             05 LINE 9 COLUMN 4 VALUE "Losses: "
+             FOREGROUND-COLOR IS 4.
+             05 LINE 9 COLUMN 13 PIC Z(2) USING WS-WORD-LOSSES
+             FOREGROUND-COLOR IS 4.
+             05 LINE 10 COLUMN 4 VALUE "Best:   "
+             FOREGROUND-COLOR IS 6.
+             05 LINE 10 COLUMN 13 PIC Z(2) USING WS-WORD-BEST-SCORE
+             FOREGROUND-COLOR IS 6.
         *>    TOP SCORER POSITION
              05 LINE 8 COLUMN 38 VALUE "    TOP SCORER     "
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
@@ -3078,6 +3571,69 @@
                05 LINE 29 COLUMN 44 VALUE IS "/".
                    05 GAMES PIC 9(2) FROM WS-GAMES. 
            
+           01 NUMBER-GAME-RANGE-SCREEN
+             BACKGROUND-COLOR IS 1.
+             05 BLANK SCREEN.
+        *>    RANGE HEADER
+             05 LINE 1 COL 1  VALUE "   :
+      -    "                                                         "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 1 COL 2 PIC X(2) USING WS-FORMATTED-HOUR
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+             05 LINE 1 COL 5 PIC X(2) USING WS-FORMATTED-MINS
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+        *>    RANGE FOOTER
+             05 LINE 43 COL 1 VALUE "
+      -    "                                                           "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 44 COL 1 VALUE "     (1) 1-10 (2) 1-100 (3) 1-1000
+      -    "                                                           "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 45 COL 1 VALUE "     (G) Go back  (Q) Quit
+      -    "                                                           "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+        *>    RANGE BODY
+             05 LINE 6 COLUMN 10 VALUE
+                "GUESS THE NUMBER - CHOOSE RANGE".
+             05 LINE 8 COLUMN 10 VALUE
+                "1-10: 3 guesses to win".
+             05 LINE 9 COLUMN 10 VALUE
+                "1-100: 7 guesses to win".
+             05 LINE 10 COLUMN 10 VALUE
+                "1-1000: 12 guesses to win".
+        *>    LEADERBOARD
+             05 LINE 13 COLUMN 10 VALUE "Leaderboard (fewest guesses):"
+             FOREGROUND-COLOR IS 7, UNDERLINE.
+             05 LINE 14 COLUMN 10 PIC X(16) USING WS-NUM-NAME(1)
+             FOREGROUND-COLOR IS 6.
+             05 LINE 14 COLUMN 28 PIC Z9 USING WS-NUM-SCORE(1)
+             FOREGROUND-COLOR IS 6.
+             05 LINE 14 COLUMN 31 VALUE "GUESSES".
+             05 LINE 15 COLUMN 10 PIC X(16) USING WS-NUM-NAME(2)
+             FOREGROUND-COLOR IS 6.
+             05 LINE 15 COLUMN 28 PIC Z9 USING WS-NUM-SCORE(2)
+             FOREGROUND-COLOR IS 6.
+             05 LINE 15 COLUMN 31 VALUE "GUESSES".
+             05 LINE 16 COLUMN 10 PIC X(16) USING WS-NUM-NAME(3)
+             FOREGROUND-COLOR IS 6.
+             05 LINE 16 COLUMN 28 PIC Z9 USING WS-NUM-SCORE(3)
+             FOREGROUND-COLOR IS 6.
+             05 LINE 16 COLUMN 31 VALUE "GUESSES".
+             05 LINE 17 COLUMN 10 PIC X(16) USING WS-NUM-NAME(4)
+             FOREGROUND-COLOR IS 6.
+             05 LINE 17 COLUMN 28 PIC Z9 USING WS-NUM-SCORE(4)
+             FOREGROUND-COLOR IS 6.
+             05 LINE 17 COLUMN 31 VALUE "GUESSES".
+             05 LINE 18 COLUMN 10 PIC X(16) USING WS-NUM-NAME(5)
+             FOREGROUND-COLOR IS 6.
+             05 LINE 18 COLUMN 28 PIC Z9 USING WS-NUM-SCORE(5)
+             FOREGROUND-COLOR IS 6.
+             05 LINE 18 COLUMN 31 VALUE "GUESSES".
+        *>    RANGE OPTION POSITIONING
+             05 LINE 42 COLUMN 6 VALUE "Option: ".
+             05 NUM-RANGE-CHOICE-FIELD LINE 42 COLUMN 14 PIC X
+                USING WS-NUM-RANGE-CHOICE.
+
            01 GUESS-THE-NUMBER-GAME-SCREEN
              BACKGROUND-COLOR IS WS-BG-COLOR.
              05 BLANK SCREEN.
@@ -3136,9 +3692,9 @@
              FOREGROUND-COLOR IS WS-GTN-BG-COLOR, REVERSE-VIDEO.
              05 LINE 15 COL 10 VALUE "Guess: "
              FOREGROUND-COLOR IS WS-GTN-BG-COLOR, REVERSE-VIDEO.
-             05 GUESS-INPUT-FIELD LINE 15 COLUMN 25 PIC XX 
-             USING GUESS-INPUT FOREGROUND-COLOR IS WS-GTN-BG-COLOR, 
-             REVERSE-VIDEO.           
+             05 GUESS-INPUT-FIELD LINE 15 COLUMN 25 PIC X(4)
+             USING GUESS-INPUT FOREGROUND-COLOR IS WS-GTN-BG-COLOR,
+             REVERSE-VIDEO.
              05 LINE 15 COL 84 VALUE "  "
              FOREGROUND-COLOR IS WS-GTN-FG-COLOR, REVERSE-VIDEO.
 
@@ -3161,11 +3717,16 @@
 
              05 LINE 18 COL 8 VALUE "  "
              FOREGROUND-COLOR IS WS-GTN-FG-COLOR, REVERSE-VIDEO.
-             05 LINE 18 COL 10 VALUE "                                   
-      -    "                                          "
+             05 LINE 18 COL 10 VALUE "Range: 1-"
              FOREGROUND-COLOR IS WS-GTN-FG-COLOR, REVERSE-VIDEO.
-               
-                        
+             05 LINE 18 COL 19 PIC 9(4) USING WS-NUM-MAX
+             FOREGROUND-COLOR IS WS-GTN-FG-COLOR, REVERSE-VIDEO.
+             05 LINE 18 COL 24 VALUE "  Max Guesses: "
+             FOREGROUND-COLOR IS WS-GTN-FG-COLOR, REVERSE-VIDEO.
+             05 LINE 18 COL 39 PIC 99 USING WS-NUM-MAX-ATTEMPTS
+             FOREGROUND-COLOR IS WS-GTN-FG-COLOR, REVERSE-VIDEO.
+
+
       ************************END OF SCREEN SECTION********************* 
            
        PROCEDURE DIVISION.
@@ -3194,16 +3755,44 @@
            DISPLAY SIGN-IN-SCREEN.
            ACCEPT WS-USERNAME-FIELD.
            ACCEPT WS-PASSWORD-FIELD.
-           
-           CALL "sign-in" USING WS-USERNAME, WS-PASSWORD, 
-           WS-LOGIN-CORRECT.
-           IF WS-LOGIN-CORRECT = 1 THEN
-               PERFORM 0110-DISPLAY-MENU 
-           ELSE 
-               MOVE "Incorrect Username or Password!" 
+
+           PERFORM 0104-CHECK-LOGIN-LOCKOUT.
+           IF WS-ACCOUNT-LOCKED = "YES" THEN
+               MOVE "Account Locked - Too Many Attempts"
                TO WS-ERROR-MSG
-               PERFORM 0109-ERROR-PAGE 
-           END-IF. 
+               PERFORM 0109-ERROR-PAGE
+           ELSE
+               CALL "sign-in" USING WS-USERNAME, WS-PASSWORD,
+               WS-LOGIN-CORRECT
+               IF WS-LOGIN-CORRECT = 1 THEN
+                   PERFORM 0105-RESET-LOGIN-ATTEMPTS
+                   MOVE "LOGIN"            TO WS-AUDIT-ACTION
+                   MOVE SPACES             TO WS-AUDIT-BEFORE
+                   MOVE "SUCCESS"          TO WS-AUDIT-AFTER
+                   PERFORM 0310-WRITE-AUDIT-LOG
+                   PERFORM 0110-DISPLAY-MENU
+               ELSE
+                   PERFORM 0106-REGISTER-LOGIN-FAILURE
+                   MOVE "LOGIN"            TO WS-AUDIT-ACTION
+                   MOVE SPACES             TO WS-AUDIT-BEFORE
+                   MOVE "FAILED"           TO WS-AUDIT-AFTER
+                   PERFORM 0310-WRITE-AUDIT-LOG
+                   MOVE "Incorrect Username or Password!"
+                   TO WS-ERROR-MSG
+                   PERFORM 0109-ERROR-PAGE
+               END-IF
+           END-IF.
+
+       0104-CHECK-LOGIN-LOCKOUT.
+           CALL "check-login-lockout" USING WS-USERNAME,
+           WS-ACCOUNT-LOCKED.
+
+       0105-RESET-LOGIN-ATTEMPTS.
+           CALL "reset-login-attempts" USING WS-USERNAME.
+
+       0106-REGISTER-LOGIN-FAILURE.
+           CALL "register-login-failure" USING WS-USERNAME,
+           WS-MAX-LOGIN-ATTEMPTS, WS-ACCOUNT-LOCKED.
 
        0102-SIGN-UP.
            PERFORM 0200-TIME-AND-DATE.
@@ -3282,42 +3871,117 @@
            ELSE IF MENU-CHOICE =   "a" or "A" THEN
              PERFORM 0125-USER-ACCOUNT-MENU
            ELSE IF MENU-CHOICE =   "c" or "C" THEN
-               PERFORM 0130-CREDIT-STORE 
+               PERFORM 0130-CREDIT-STORE
+           ELSE IF MENU-CHOICE =   "z" or "Z" THEN
+               PERFORM 0152-STAFF-LOGIN
            END-IF.
-           PERFORM 0110-DISPLAY-MENU.      
+           PERFORM 0110-DISPLAY-MENU.
       ******************************************************************   
       ********************----ACCOUNT/BANK SECTION----******************
       ******************************************************************
-       0120-BANK-DETAILS.    
+       0120-BANK-DETAILS.
            PERFORM 0200-TIME-AND-DATE.
            PERFORM 0132-CREDIT-TOTAL.
+           INITIALIZE CARD-SLOT.
            INITIALIZE CARD-NO.
            INITIALIZE CARD-EXPIRY.
            INITIALIZE CARD-CVV.
            INITIALIZE BANK-ACCOUNT-CHOICE.
            DISPLAY BANK-DETAILS-SCREEN.
+           ACCEPT CARD-SLOT-FIELD.
            ACCEPT CARD-NO-FIELD.
            ACCEPT CARD-EXPIRY-FIELD.
            ACCEPT CARD-CVV-FIELD.
            ACCEPT BANK-ACCOUNT-CHOICE-FIELD.
            IF BANK-ACCOUNT-CHOICE = "s" or "S" then
-               PERFORM 0121-UPDATE-BANK-DETAILS
+               IF CARD-SLOT < 1 OR CARD-SLOT > WS-MAX-CARD-SLOTS THEN
+                   MOVE "Invalid Card Slot Chosen" TO WS-ERROR-MSG
+                   PERFORM 0124-BANK-ERROR-PAGE
+               ELSE
+                   PERFORM 0121-UPDATE-BANK-DETAILS
+               END-IF
            ELSE IF BANK-ACCOUNT-CHOICE = "d" or "D" then
                PERFORM 0120-BANK-DETAILS
            ELSE IF BANK-ACCOUNT-CHOICE = "q" or "Q" THEN
                STOP RUN
            ELSE IF BANK-ACCOUNT-CHOICE = "g" or "G" THEN
                PERFORM 0125-USER-ACCOUNT-MENU
-           END-IF.  
+           END-IF.
 
        0121-UPDATE-BANK-DETAILS.
+           MOVE CARD-SLOT TO WS-CARD-SLOT.
            MOVE CARD-NO TO WS-CARD-NO.
            MOVE CARD-EXPIRY TO WS-CARD-EXPIRY.
            MOVE CARD-CVV TO WS-CARD-CVV.
-           CALL "bank-details" USING WS-USERNAME, WS-CARD-NO,
-           WS-CARD-EXPIRY, WS-CARD-CVV.
-           
-           PERFORM 0125-USER-ACCOUNT-MENU.
+
+           PERFORM 0122-VALIDATE-CARD-NUMBER.
+           PERFORM 0123-VALIDATE-CARD-EXPIRY.
+
+           IF WS-CARD-VALID NOT = "YES" THEN
+               MOVE "Invalid Card Number" TO WS-ERROR-MSG
+               PERFORM 0124-BANK-ERROR-PAGE
+           ELSE IF WS-EXPIRY-VALID NOT = "YES" THEN
+               MOVE "Card Has Already Expired" TO WS-ERROR-MSG
+               PERFORM 0124-BANK-ERROR-PAGE
+           ELSE
+               CALL "bank-details" USING WS-USERNAME, WS-CARD-SLOT,
+               WS-CARD-NO, WS-CARD-EXPIRY, WS-CARD-CVV
+
+               MOVE "BANK-DETAILS-UPDATE" TO WS-AUDIT-ACTION
+               MOVE "SLOT"                TO WS-AUDIT-BEFORE
+               MOVE WS-CARD-SLOT          TO WS-AUDIT-BEFORE(5:1)
+               MOVE SPACES                TO WS-AUDIT-AFTER
+               MOVE "ENDING"              TO WS-AUDIT-AFTER
+               MOVE WS-CARD-NO(13:4)      TO WS-AUDIT-AFTER(8:4)
+               PERFORM 0310-WRITE-AUDIT-LOG
+
+               PERFORM 0125-USER-ACCOUNT-MENU
+           END-IF.
+
+       0122-VALIDATE-CARD-NUMBER.
+           MOVE "YES" TO WS-CARD-VALID.
+           MOVE 0 TO WS-LUHN-SUM.
+           MOVE 1 TO COUNTER.
+           PERFORM UNTIL COUNTER > 16
+               MOVE WS-CARD-DIGIT(COUNTER) TO WS-LUHN-DIGIT
+               IF FUNCTION MOD(COUNTER, 2) = 1
+                   COMPUTE WS-LUHN-DOUBLE = WS-LUHN-DIGIT * 2
+                   IF WS-LUHN-DOUBLE > 9
+                       SUBTRACT 9 FROM WS-LUHN-DOUBLE
+                   END-IF
+                   ADD WS-LUHN-DOUBLE TO WS-LUHN-SUM
+               ELSE
+                   ADD WS-LUHN-DIGIT TO WS-LUHN-SUM
+               END-IF
+               ADD 1 TO COUNTER
+           END-PERFORM.
+           IF FUNCTION MOD(WS-LUHN-SUM, 10) NOT = 0
+               MOVE "NO" TO WS-CARD-VALID
+           END-IF.
+
+       0123-VALIDATE-CARD-EXPIRY.
+           MOVE WS-FORMATTED-YEAR(3:2) TO WS-CURRENT-YY.
+           MOVE WS-FORMATTED-MONTH TO WS-CURRENT-MM.
+           MOVE "YES" TO WS-EXPIRY-VALID.
+           IF WS-CARD-EXP-YY < WS-CURRENT-YY THEN
+               MOVE "NO" TO WS-EXPIRY-VALID
+           ELSE IF WS-CARD-EXP-YY = WS-CURRENT-YY
+               AND WS-CARD-EXP-MM < WS-CURRENT-MM THEN
+               MOVE "NO" TO WS-EXPIRY-VALID
+           END-IF.
+
+       0124-BANK-ERROR-PAGE.
+           PERFORM 0200-TIME-AND-DATE.
+           PERFORM 0132-CREDIT-TOTAL.
+           INITIALIZE BANK-ERROR-CHOICE.
+           DISPLAY BANK-ERROR-SCREEN.
+           ACCEPT BANK-ERROR-CHOICE-FIELD.
+
+           IF BANK-ERROR-CHOICE = "g" OR "G" THEN
+               PERFORM 0120-BANK-DETAILS
+           ELSE
+               PERFORM 0124-BANK-ERROR-PAGE
+           END-IF.
 
        0125-USER-ACCOUNT-MENU.
            PERFORM 0200-TIME-AND-DATE.
@@ -3348,26 +4012,51 @@
            PERFORM 0200-TIME-AND-DATE.
            PERFORM 0132-CREDIT-TOTAL.
            INITIALIZE WS-UPDATE-PASSWORD.
+           INITIALIZE WS-CONFIRM-PASSWORD.
            INITIALIZE UPDATE-PASSWORD-CHOICE.
            DISPLAY UPDATE-PASSWORD-SCREEN.
            ACCEPT WS-UPDATE-PASSWORD-FIELD.
+           ACCEPT WS-CONFIRM-PASSWORD-FIELD.
            ACCEPT UPDATE-PASSWORD-CHOICE-FIELD.
            IF UPDATE-PASSWORD-CHOICE = "s" OR "S"
                IF WS-UPDATE-PASSWORD = " "
                  MOVE "Invalid Password Try Another" TO WS-ERROR-MSG
                  PERFORM 0109-ERROR-PAGE
+               ELSE IF WS-UPDATE-PASSWORD NOT = WS-CONFIRM-PASSWORD
+                 MOVE "Passwords Do Not Match" TO WS-ERROR-MSG
+                 PERFORM 0109-ERROR-PAGE
                ELSE
-                 CALL "update-password" USING WS-USERNAME, 
-                 WS-UPDATE-PASSWORD
-                 PERFORM 0125-USER-ACCOUNT-MENU
-               END-IF  
+                 PERFORM 0128-CHECK-PASSWORD-COMPLEXITY
+                 IF WS-PASSWORD-HAS-DIGIT NOT = "Y"
+                     MOVE "Password Needs 8+ Chars And A Digit"
+                     TO WS-ERROR-MSG
+                     PERFORM 0109-ERROR-PAGE
+                 ELSE
+                     CALL "update-password" USING WS-USERNAME,
+                     WS-UPDATE-PASSWORD
+                     PERFORM 0125-USER-ACCOUNT-MENU
+                 END-IF
+               END-IF
            ELSE IF UPDATE-PASSWORD-CHOICE = "D" OR "d"
                PERFORM 0127-UPDATE-PASSWORD
            ELSE IF UPDATE-PASSWORD-CHOICE = "G" OR "g"
                PERFORM 0125-USER-ACCOUNT-MENU
            ELSE
                PERFORM 0127-UPDATE-PASSWORD
-           END-IF.  
+           END-IF.
+
+       0128-CHECK-PASSWORD-COMPLEXITY.
+           MOVE "N" TO WS-PASSWORD-HAS-DIGIT.
+           IF WS-UPDATE-PASSWORD(8:1) NOT = SPACE
+               MOVE 1 TO COUNTER
+               PERFORM UNTIL COUNTER > 20
+                   IF WS-UPDATE-PASSWORD(COUNTER:1) >= "0" AND
+                      WS-UPDATE-PASSWORD(COUNTER:1) <= "9"
+                       MOVE "Y" TO WS-PASSWORD-HAS-DIGIT
+                   END-IF
+                   ADD 1 TO COUNTER
+               END-PERFORM
+           END-IF.
 
       ******************************************************************   
       **********************----CREDITS SECTION----*********************
@@ -3378,10 +4067,17 @@
            PERFORM 0200-TIME-AND-DATE.
            PERFORM 0132-CREDIT-TOTAL.
            PERFORM 0600-CHECK-BANK-DETAILS-PRESENT.
-           
+           PERFORM 0134-COMPUTE-VIP-TIER.
+
            INITIALIZE CREDIT-STORE-CHOICE.
+           INITIALIZE WS-CHARGE-SLOT.
+           INITIALIZE PROMO-CODE.
            DISPLAY CREDIT-STORE-SCREEN.
            ACCEPT CREDIT-STORE-CHOICE-FIELD.
+           ACCEPT CHARGE-SLOT-FIELD.
+           ACCEPT PROMO-CODE-FIELD.
+           MOVE PROMO-CODE TO WS-PROMO-CODE.
+           PERFORM 0139-CHECK-PROMO-CODE.
 
            IF WS-BNK-DTLS-PRESENT = "YES" THEN
            
@@ -3421,9 +4117,32 @@
            END-IF.         
        
        0131-ADD-CREDITS.
-           CALL "add-credits" USING WS-USERNAME, WS-UPDATE-CREDITS.
-           
-           PERFORM 0300-TRANSACTIONS.
+           IF WS-CHARGE-SLOT < 1 OR WS-CHARGE-SLOT > WS-MAX-CARD-SLOTS
+           THEN
+               MOVE "Invalid Card Slot Chosen" TO WS-ERROR-MSG
+               PERFORM 0136-CREDIT-ERROR-PAGE
+           ELSE
+               CALL "check-bank-details-present" USING WS-USERNAME,
+               WS-CHARGE-SLOT, WS-SLOT-ON-FILE
+               IF WS-SLOT-ON-FILE NOT = "Y" THEN
+                   MOVE "No Card On File In That Slot" TO WS-ERROR-MSG
+                   PERFORM 0136-CREDIT-ERROR-PAGE
+               ELSE
+                   MOVE 0 TO WS-CREDIT-EXPIRY
+                   PERFORM 0132-CREDIT-TOTAL
+                   MOVE WS-USERCREDITS TO WS-AUDIT-BEFORE
+                   CALL "add-credits" USING WS-USERNAME,
+                   WS-UPDATE-CREDITS, WS-CREDIT-EXPIRY
+                   MOVE "ADD-CREDITS" TO WS-AUDIT-ACTION
+                   PERFORM 0313-LOG-CREDIT-CHANGE
+
+                   IF WS-PROMO-VALID = "YES" THEN
+                       PERFORM 0138-ADD-PROMO-CREDITS
+                   END-IF
+
+                   PERFORM 0300-TRANSACTIONS
+               END-IF
+           END-IF.
 
        0132-CREDIT-TOTAL.
            CALL 'find-credits' USING WS-USERNAME, WS-USERCREDITS.
@@ -3435,18 +4154,95 @@
                MOVE "Y" TO WS-BALANCE-AVAILABLE
            END-IF.
 
-       0135-VIP-ACCOUNT.
-           MOVE 0   TO WS-UPDATE-CREDITS.
-           MOVE 100 TO WS-UPDATE-CREDITS.
-           PERFORM 0133-CHECK-CREDIT-BALANCE.
-           
-           IF WS-BALANCE-AVAILABLE = "Y" THEN
-               CALL "subtract-credits" USING WS-USERNAME, 
-               WS-UPDATE-CREDITS
+       0313-LOG-CREDIT-CHANGE.
+           PERFORM 0132-CREDIT-TOTAL.
+           MOVE WS-USERCREDITS TO WS-AUDIT-AFTER.
+           PERFORM 0310-WRITE-AUDIT-LOG.
+
+       0134-COMPUTE-VIP-TIER.
+           CALL "lifetime-credits-purchased" USING WS-USERNAME,
+           WS-LIFETIME-CREDITS.
+
+           EVALUATE TRUE
+               WHEN WS-LIFETIME-CREDITS >= WS-PLATINUM-THRESHOLD
+                   MOVE "PLATINUM" TO WS-VIP-TIER
+                   MOVE 0 TO WS-TIER-NEXT-NEED
+               WHEN WS-LIFETIME-CREDITS >= WS-GOLD-THRESHOLD
+                   MOVE "GOLD" TO WS-VIP-TIER
+                   COMPUTE WS-TIER-NEXT-NEED =
+                       WS-PLATINUM-THRESHOLD - WS-LIFETIME-CREDITS
+               WHEN WS-LIFETIME-CREDITS >= WS-SILVER-THRESHOLD
+                   MOVE "SILVER" TO WS-VIP-TIER
+                   COMPUTE WS-TIER-NEXT-NEED =
+                       WS-GOLD-THRESHOLD - WS-LIFETIME-CREDITS
+               WHEN OTHER
+                   MOVE "NONE" TO WS-VIP-TIER
+                   COMPUTE WS-TIER-NEXT-NEED =
+                       WS-SILVER-THRESHOLD - WS-LIFETIME-CREDITS
+           END-EVALUATE.
+
+           IF WS-VIP-TIER NOT = "NONE" THEN
+               MOVE "VIP" TO WS-USERACCOUNTLEVEL
                CALL "account-status" USING WS-USERNAME
-           ELSE IF WS-BALANCE-AVAILABLE = "N" THEN
-               MOVE "Insufficient Credits" TO WS-ERROR-MSG
-               PERFORM 0136-CREDIT-ERROR-PAGE
+           END-IF.
+
+       0138-ADD-PROMO-CREDITS.
+           MOVE WS-FORMATTED-YEAR TO WS-CURRENT-DATE-STR(1:4).
+           MOVE WS-FORMATTED-MONTH TO WS-CURRENT-DATE-STR(5:2).
+           MOVE WS-FORMATTED-DY TO WS-CURRENT-DATE-STR(7:2).
+           MOVE WS-CURRENT-DATE-STR TO WS-CURRENT-DATE-NUM.
+           COMPUTE WS-EXPIRY-DATE-INT =
+               FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE-NUM) +
+               WS-PROMO-EXPIRY-DAYS
+           END-COMPUTE.
+           COMPUTE WS-CREDIT-EXPIRY =
+               FUNCTION DATE-OF-INTEGER(WS-EXPIRY-DATE-INT)
+           END-COMPUTE.
+           PERFORM 0132-CREDIT-TOTAL.
+           MOVE WS-USERCREDITS TO WS-AUDIT-BEFORE.
+           CALL "add-credits" USING WS-USERNAME, WS-PROMO-BONUS,
+           WS-CREDIT-EXPIRY.
+           MOVE "PROMO-CREDITS" TO WS-AUDIT-ACTION.
+           PERFORM 0313-LOG-CREDIT-CHANGE.
+
+       0139-CHECK-PROMO-CODE.
+           MOVE "NO" TO WS-PROMO-VALID.
+           MOVE 0 TO WS-PROMO-BONUS.
+           EVALUATE FUNCTION UPPER-CASE(WS-PROMO-CODE)
+               WHEN "BONUS10  "
+                   MOVE 10 TO WS-PROMO-BONUS
+                   MOVE "YES" TO WS-PROMO-VALID
+               WHEN "BONUS25  "
+                   MOVE 25 TO WS-PROMO-BONUS
+                   MOVE "YES" TO WS-PROMO-VALID
+               WHEN "WELCOME50"
+                   MOVE 50 TO WS-PROMO-BONUS
+                   MOVE "YES" TO WS-PROMO-VALID
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       0135-VIP-ACCOUNT.
+           PERFORM 0134-COMPUTE-VIP-TIER.
+           IF WS-USERACCOUNTLEVEL = "VIP" THEN
+               MOVE "Already A VIP Member" TO WS-ERROR-MSG
+               PERFORM 0136-CREDIT-ERROR-PAGE
+           ELSE
+               MOVE 0   TO WS-UPDATE-CREDITS
+               MOVE 100 TO WS-UPDATE-CREDITS
+               PERFORM 0133-CHECK-CREDIT-BALANCE
+
+               IF WS-BALANCE-AVAILABLE = "Y" THEN
+                   MOVE WS-USERCREDITS TO WS-AUDIT-BEFORE
+                   CALL "subtract-credits" USING WS-USERNAME,
+                   WS-UPDATE-CREDITS
+                   MOVE "VIP-UPGRADE" TO WS-AUDIT-ACTION
+                   PERFORM 0313-LOG-CREDIT-CHANGE
+                   CALL "account-status" USING WS-USERNAME
+               ELSE IF WS-BALANCE-AVAILABLE = "N" THEN
+                   MOVE "Insufficient Credits" TO WS-ERROR-MSG
+                   PERFORM 0136-CREDIT-ERROR-PAGE
+               END-IF
            END-IF.
 
        0136-CREDIT-ERROR-PAGE.
@@ -3476,20 +4272,32 @@
 
            CALL "number-of-messages" USING NUM-OF-MESSAGES.
            CALL "list-all-messages" USING WS-LIST-TABLE.
-           CALL 'count-comments-posted' USING COMMENT-TOTAL-TABLE.
+           PERFORM 0155-LOAD-MESSAGE-REALNUM.
+           IF WS-FILTER-ACTIVE = "YES" THEN
+               PERFORM 0150-APPLY-MESSAGE-FILTER
+           END-IF.
+           IF WS-COMMENT-TOTALS-LOADED = "NO" THEN
+               CALL 'count-comments-posted' USING COMMENT-TOTAL-TABLE
+               MOVE "YES" TO WS-COMMENT-TOTALS-LOADED
+           END-IF.
            MOVE " " TO SP-ENTRY(1).
            MOVE " " TO SP-ENTRY(2).
            CALL "get-sponsored-posts" USING WS-FORMATTED-DT,
            SPONSORED-POSTS-TABLE, WS-SP-TABLE-COUNTER.
+           PERFORM 0151-EXPIRE-SPONSORED-POSTS.
 
            INITIALIZE MSG-MENU-CHOICE.
            DISPLAY MSG-MENU-SCREEN.
            ACCEPT MSG-MENU-CHOICE-FIELD.
-           MOVE MSG-MENU-CHOICE TO MSG-SELECT.
-         
+           IF MSG-MENU-CHOICE(1:1) >= "0" AND
+              MSG-MENU-CHOICE(1:1) <= "9"
+               MOVE MSG-MENU-CHOICE TO MSG-SELECT
+           END-IF.
+
            IF MSG-SELECT > 0 AND NOT > NUM-OF-MESSAGES THEN
+               MOVE WS-FILTER-REALNUM(MSG-SELECT) TO WS-MSG-REALNUM
                PERFORM 0141-MESSAGE-VIEW
-           END-IF. 
+           END-IF.
 
            IF MSG-MENU-CHOICE =        "g" OR "G" THEN
                PERFORM 0110-DISPLAY-MENU
@@ -3526,9 +4334,38 @@
              IF WS-USERACCOUNTLEVEL = "STD" AND WS-USERCREDITS = 0
                MOVE "Insufficient Credits" TO WS-ERROR-MSG
                PERFORM 0136-CREDIT-ERROR-PAGE
-             END-IF  
-               PERFORM 0142-MESSAGE-WRITE       
-           END-IF
+             END-IF
+               MOVE "NO" TO WS-MSG-EDIT-MODE
+               PERFORM 0142-MESSAGE-WRITE
+           END-IF.
+
+           IF MSG-MENU-CHOICE = "e" OR "E" OR "x" OR "X" THEN
+               MOVE "NO" TO WS-MSG-OWNER
+               IF MSG-SELECT > 0 AND NOT > NUM-OF-MESSAGES
+                   MOVE WS-FILTER-REALNUM(MSG-SELECT) TO WS-MSG-REALNUM
+                   IF LIST-USERNAME(MSG-SELECT) = WS-USERNAME
+                       MOVE "YES" TO WS-MSG-OWNER
+                   END-IF
+               END-IF
+
+               IF WS-MSG-OWNER = "YES" THEN
+                   IF MSG-MENU-CHOICE = "e" OR "E" THEN
+                       MOVE "YES" TO WS-MSG-EDIT-MODE
+                       PERFORM 0142-MESSAGE-WRITE
+                   ELSE
+                       CALL "delete-message" USING WS-MSG-REALNUM
+                       MOVE "NO" TO WS-COMMENT-TOTALS-LOADED
+                   END-IF
+               ELSE
+                   MOVE "Not Your Message To Edit/Delete" TO
+                   WS-ERROR-MSG
+                   PERFORM 0136-CREDIT-ERROR-PAGE
+               END-IF
+           END-IF.
+
+           IF MSG-MENU-CHOICE = "f" OR "F" THEN
+               PERFORM 0149-MESSAGE-SEARCH
+           END-IF.
 
            PERFORM 0140-MESSAGE-MENU.
 
@@ -3537,7 +4374,17 @@
            PERFORM 0132-CREDIT-TOTAL.
            CALL "number-of-messages" USING NUM-OF-MESSAGES.
            CALL "list-all-messages" USING WS-LIST-TABLE.
-           CALL "count-comments-posted" USING COMMENT-TOTAL-TABLE.
+           PERFORM 0155-LOAD-MESSAGE-REALNUM.
+           IF WS-FILTER-ACTIVE = "YES" THEN
+               PERFORM 0150-APPLY-MESSAGE-FILTER
+           END-IF.
+           IF WS-COMMENT-TOTALS-LOADED = "NO" THEN
+               CALL "count-comments-posted" USING COMMENT-TOTAL-TABLE
+               MOVE "YES" TO WS-COMMENT-TOTALS-LOADED
+           END-IF.
+           IF MSG-SELECT > 0 AND NOT > NUM-OF-MESSAGES THEN
+               MOVE WS-FILTER-REALNUM(MSG-SELECT) TO WS-MSG-REALNUM
+           END-IF.
            MOVE LIST-CONTENT(MSG-SELECT) TO WS-CONTENT-DISPLAY.
            INITIALIZE MSG-VIEW-CHOICE.
            DISPLAY MESSAGE-VIEW-SCREEN.
@@ -3575,12 +4422,28 @@
            PERFORM 0126-CHECK-ACCOUNT-STATUS.
            PERFORM 0200-TIME-AND-DATE.
            PERFORM 0132-CREDIT-TOTAL.
-           INITIALIZE WS-TITLE.
-           INITIALIZE LS-PART-1.
-           INITIALIZE LS-PART-2.
-           INITIALIZE LS-PART-3.
-           INITIALIZE LS-PART-4.
-           INITIALIZE LS-PART-5.
+
+           IF WS-MSG-EDIT-MODE = "YES" THEN
+               CALL "number-of-messages" USING NUM-OF-MESSAGES
+               CALL "list-all-messages" USING WS-LIST-TABLE
+               PERFORM 0155-LOAD-MESSAGE-REALNUM
+               IF WS-FILTER-ACTIVE = "YES" THEN
+                   PERFORM 0150-APPLY-MESSAGE-FILTER
+               END-IF
+               IF MSG-SELECT > 0 AND NOT > NUM-OF-MESSAGES
+                   MOVE WS-FILTER-REALNUM(MSG-SELECT) TO WS-MSG-REALNUM
+               END-IF
+               MOVE LIST-TITLE(MSG-SELECT) TO WS-TITLE
+               MOVE LIST-CONTENT(MSG-SELECT) TO WS-CONTENT-DISPLAY
+           ELSE
+               INITIALIZE WS-TITLE
+               INITIALIZE LS-PART-1
+               INITIALIZE LS-PART-2
+               INITIALIZE LS-PART-3
+               INITIALIZE LS-PART-4
+               INITIALIZE LS-PART-5
+           END-IF.
+
            INITIALIZE MSG-WRITE-CHOICE.
            DISPLAY WRITE-MSG-SCREEN.
            
@@ -3597,30 +4460,49 @@
            END-PERFORM.
 
            IF MSG-WRITE-CHOICE-FIELD = "d" OR "D" THEN
-               PERFORM 0140-MESSAGE-MENU 
+               MOVE "NO" TO WS-MSG-EDIT-MODE
+               PERFORM 0140-MESSAGE-MENU
            END-IF.
 
-           IF MSG-WRITE-CHOICE-FIELD = "p" OR "P" THEN 
+           IF MSG-WRITE-CHOICE-FIELD = "p" OR "P" THEN
               MOVE WS-CONTENT-DISPLAY TO WS-CONTENT
               MOVE WS-USERNAME TO WS-MSG-AUTHOR
               MOVE WS-FORMATTED-DTE-TME TO WS-POST-DATE
                 IF WS-TITLE-FIELD NOT = SPACE AND LOW-VALUE THEN
-                   IF WS-USERACCOUNTLEVEL = "STD"
-                     MOVE 0 TO WS-UPDATE-CREDITS
-                     MOVE 1 TO WS-UPDATE-CREDITS
-                     PERFORM 0133-CHECK-CREDIT-BALANCE
-           
-                     IF WS-BALANCE-AVAILABLE = "Y" THEN
-                       CALL "subtract-credits" USING WS-USERNAME, 
-                           WS-UPDATE-CREDITS
-                     ELSE
-                       MOVE "Insufficient Credits" TO WS-ERROR-MSG
-                       PERFORM 0136-CREDIT-ERROR-PAGE
-                     END-IF 
+                   IF WS-MSG-EDIT-MODE = "YES" THEN
+                       CALL "edit-message" USING WS-MSG-REALNUM,
+                           NEW-MESSAGE
+                       MOVE "NO" TO WS-MSG-EDIT-MODE
+                       MOVE "EDIT-MESSAGE" TO WS-AUDIT-ACTION
+                       MOVE SPACES TO WS-AUDIT-BEFORE
+                       MOVE WS-TITLE-FIELD TO WS-AUDIT-AFTER
+                       PERFORM 0310-WRITE-AUDIT-LOG
+                   ELSE
+                       MOVE "NO" TO WS-COMMENT-TOTALS-LOADED
+                       IF WS-USERACCOUNTLEVEL = "STD"
+                         MOVE 0 TO WS-UPDATE-CREDITS
+                         MOVE 1 TO WS-UPDATE-CREDITS
+                         PERFORM 0133-CHECK-CREDIT-BALANCE
+
+                         IF WS-BALANCE-AVAILABLE = "Y" THEN
+                           MOVE WS-USERCREDITS TO WS-AUDIT-BEFORE
+                           CALL "subtract-credits" USING WS-USERNAME,
+                               WS-UPDATE-CREDITS
+                           MOVE "SUBTRACT-CREDITS" TO WS-AUDIT-ACTION
+                           PERFORM 0313-LOG-CREDIT-CHANGE
+                         ELSE
+                           MOVE "Insufficient Credits" TO WS-ERROR-MSG
+                           PERFORM 0136-CREDIT-ERROR-PAGE
+                         END-IF
+                       END-IF
+                       CALL "post-message" USING NEW-MESSAGE
+                       MOVE "POST-MESSAGE" TO WS-AUDIT-ACTION
+                       MOVE SPACES TO WS-AUDIT-BEFORE
+                       MOVE WS-TITLE-FIELD TO WS-AUDIT-AFTER
+                       PERFORM 0310-WRITE-AUDIT-LOG
                    END-IF
-                   CALL "post-message" USING NEW-MESSAGE
                   PERFORM 0140-MESSAGE-MENU
-                END-IF  
+                END-IF
            END-IF.
 
            IF MSG-WRITE-CHOICE-FIELD = "s" OR "S" THEN 
@@ -3647,11 +4529,12 @@
            PERFORM 0201-CURRENT-DATE.
            PERFORM 0132-CREDIT-TOTAL.
            CALL "num-comments" USING NUM-COMMENTS.
-           CALL "get-comment" USING COMMENT-TABLE MSG-SELECT.
+           CALL "get-comment" USING COMMENT-TABLE WS-MSG-REALNUM.
+           PERFORM 0154-HIDE-MODERATED-COMMENTS.
            IF COM-INDEX < 5
              MOVE 1 TO COM-INDEX
            END-IF.
-           
+
            INITIALIZE COM-SCRN-CHOICE.
            DISPLAY COMMENT-SCREEN.
            ACCEPT COM-SCRN-CHOICE-FIELD.
@@ -3681,11 +4564,16 @@
              IF WS-USERACCOUNTLEVEL = 'VIP'
                PERFORM 0144-COMMENT-WRITE
              ELSE
-               MOVE 'Upgrade account to comment' TO 
+               MOVE 'Upgrade account to comment' TO
                WS-ERROR-MSG
                PERFORM 0156-COMMENT-ERROR
              END-IF
+           END-IF.
+
+           IF COM-SCRN-CHOICE-FIELD = "r" OR "R" THEN
+             CALL "flag-comment" USING WS-MSG-REALNUM, COM-INDEX
            END-IF
+
            PERFORM 0143-COMMENT-SCREEN.
 
        0144-COMMENT-WRITE.
@@ -3711,9 +4599,14 @@
               MOVE WS-USERNAME TO POST-COMMENT-AUTHOR
               MOVE WS-FORMATTED-DTE-TME TO POST-COMMENT-DATE
               IF WRITE-COMMENT NOT = SPACE
-                CALL "post-comment" USING MSG-SELECT, POST-COM-TBL
+                CALL "post-comment" USING WS-MSG-REALNUM, POST-COM-TBL
+                ADD 1 TO SUM-COMMENTS(WS-MSG-REALNUM)
+                MOVE "POST-COMMENT" TO WS-AUDIT-ACTION
+                MOVE SPACES TO WS-AUDIT-BEFORE
+                MOVE WRITE-COMMENT TO WS-AUDIT-AFTER
+                PERFORM 0310-WRITE-AUDIT-LOG
                 PERFORM 0143-COMMENT-SCREEN
-              END-IF    
+              END-IF
            END-IF.
            IF POST-COMMENT-CHOICE-FIELD = "q" OR "Q" THEN
              STOP RUN
@@ -3741,23 +4634,38 @@
        0146-SPONSORED-MESSAGES.
            PERFORM 0200-TIME-AND-DATE.
            PERFORM 0126-CHECK-ACCOUNT-STATUS.
+           MOVE WS-FORMATTED-YEAR TO WS-CURRENT-DATE-STR(1:4).
+           MOVE WS-FORMATTED-MONTH TO WS-CURRENT-DATE-STR(5:2).
+           MOVE WS-FORMATTED-DY TO WS-CURRENT-DATE-STR(7:2).
+           MOVE WS-CURRENT-DATE-STR TO WS-CURRENT-DATE-NUM.
+           COMPUTE WS-EXPIRY-DATE-INT =
+               FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE-NUM) +
+               WS-SP-EXPIRY-DAYS
+           END-COMPUTE.
+           COMPUTE WS-SP-EXPIRY-DATE =
+               FUNCTION DATE-OF-INTEGER(WS-EXPIRY-DATE-INT)
+           END-COMPUTE.
+
            MOVE 0 TO WS-UPDATE-CREDITS.
            MOVE 10 TO WS-UPDATE-CREDITS.
            PERFORM 0133-CHECK-CREDIT-BALANCE.
            IF WS-USERACCOUNTLEVEL = "VIP" THEN
                IF WS-BALANCE-AVAILABLE = "Y" THEN
-                   CALL "subtract-credits" USING WS-USERNAME, 
+                   MOVE WS-USERCREDITS TO WS-AUDIT-BEFORE
+                   CALL "subtract-credits" USING WS-USERNAME,
                    WS-UPDATE-CREDITS
+                   MOVE "SUBTRACT-CREDITS" TO WS-AUDIT-ACTION
+                   PERFORM 0313-LOG-CREDIT-CHANGE
                    CALL "post-sponsored-message" USING WS-FORMATTED-DT,
-                   NEW-MESSAGE
+                   NEW-MESSAGE, WS-SP-EXPIRY-DATE
                ELSE IF WS-BALANCE-AVAILABLE = "N" THEN
                    MOVE "Insufficent Credits" TO WS-ERROR-MSG
                    PERFORM 0136-CREDIT-ERROR-PAGE
-               END-IF 
+               END-IF
            ELSE IF WS-USERACCOUNTLEVEL = "STD" THEN
                MOVE "UPGRADE ACCOUNT TO SPONSOR POSTS" TO WS-ERROR-MSG
                PERFORM 0136-CREDIT-ERROR-PAGE
-           END-IF.  
+           END-IF.
 
            PERFORM 0140-MESSAGE-MENU.
 
@@ -3776,9 +4684,187 @@
            
            IF SP-ERROR-CHOICE = "g" OR "G" THEN 
                PERFORM 0140-MESSAGE-MENU
-           ELSE 
+           ELSE
                PERFORM 0148-SP-ERROR-SCREEN
-           END-IF.      
+           END-IF.
+
+       0149-MESSAGE-SEARCH.
+           PERFORM 0200-TIME-AND-DATE.
+           PERFORM 0132-CREDIT-TOTAL.
+           INITIALIZE MSG-SEARCH-CHOICE.
+           DISPLAY MESSAGE-SEARCH-SCREEN.
+           ACCEPT WS-FILTER-USERNAME-FLD.
+           ACCEPT WS-FILTER-KEYWORD-FLD.
+           ACCEPT MSG-SEARCH-CHOICE-FIELD.
+
+           IF MSG-SEARCH-CHOICE = "s" OR "S" THEN
+               MOVE "YES" TO WS-FILTER-ACTIVE
+               MOVE 1 TO ID-NUM
+               MOVE "NO" TO WS-COMMENT-TOTALS-LOADED
+               PERFORM 0140-MESSAGE-MENU
+           END-IF.
+
+           IF MSG-SEARCH-CHOICE = "c" OR "C" THEN
+               INITIALIZE WS-FILTER-USERNAME
+               INITIALIZE WS-FILTER-KEYWORD
+               MOVE "NO" TO WS-FILTER-ACTIVE
+               MOVE 1 TO ID-NUM
+               MOVE "NO" TO WS-COMMENT-TOTALS-LOADED
+               PERFORM 0140-MESSAGE-MENU
+           END-IF.
+
+           IF MSG-SEARCH-CHOICE = "g" OR "G" THEN
+               PERFORM 0140-MESSAGE-MENU
+           END-IF.
+
+           IF MSG-SEARCH-CHOICE = "q" OR "Q" THEN
+              STOP RUN
+           END-IF.
+
+           PERFORM 0149-MESSAGE-SEARCH.
+
+       0150-APPLY-MESSAGE-FILTER.
+           MOVE 0 TO WS-FILTER-COUNT.
+           MOVE FUNCTION UPPER-CASE(WS-FILTER-KEYWORD) TO WS-UC-KEYWORD.
+           COMPUTE WS-KEYWORD-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-UC-KEYWORD)).
+
+           MOVE 1 TO COUNTER.
+           PERFORM UNTIL COUNTER > NUM-OF-MESSAGES
+               MOVE "YES" TO WS-FILTER-MATCH
+
+               IF WS-FILTER-USERNAME NOT = SPACE AND LOW-VALUE
+                   IF LIST-USERNAME(COUNTER) NOT = WS-FILTER-USERNAME
+                       MOVE "NO" TO WS-FILTER-MATCH
+                   END-IF
+               END-IF
+
+               IF WS-FILTER-MATCH = "YES" AND WS-KEYWORD-LEN > 0 THEN
+                   MOVE FUNCTION UPPER-CASE(LIST-TITLE(COUNTER))
+                       TO WS-UC-TITLE
+                   MOVE FUNCTION UPPER-CASE(LIST-CONTENT(COUNTER))
+                       TO WS-UC-CONTENT
+                   MOVE 0 TO WS-TITLE-TALLY
+                   MOVE 0 TO WS-CONTENT-TALLY
+                   INSPECT WS-UC-TITLE TALLYING WS-TITLE-TALLY
+                       FOR ALL WS-UC-KEYWORD(1:WS-KEYWORD-LEN)
+                   INSPECT WS-UC-CONTENT TALLYING WS-CONTENT-TALLY
+                       FOR ALL WS-UC-KEYWORD(1:WS-KEYWORD-LEN)
+                   IF WS-TITLE-TALLY = 0 AND WS-CONTENT-TALLY = 0 THEN
+                       MOVE "NO" TO WS-FILTER-MATCH
+                   END-IF
+               END-IF
+
+               IF WS-FILTER-MATCH = "YES" THEN
+                   ADD 1 TO WS-FILTER-COUNT
+                   MOVE WS-LIST-ENTRY(COUNTER)
+                       TO WS-LIST-ENTRY(WS-FILTER-COUNT)
+                   MOVE COUNTER TO WS-FILTER-REALNUM(WS-FILTER-COUNT)
+               END-IF
+
+               ADD 1 TO COUNTER
+           END-PERFORM.
+
+           MOVE WS-FILTER-COUNT TO NUM-OF-MESSAGES.
+
+       0155-LOAD-MESSAGE-REALNUM.
+           MOVE 1 TO COUNTER.
+           PERFORM UNTIL COUNTER > NUM-OF-MESSAGES
+               MOVE COUNTER TO WS-FILTER-REALNUM(COUNTER)
+               ADD 1 TO COUNTER
+           END-PERFORM.
+
+       0151-EXPIRE-SPONSORED-POSTS.
+           MOVE WS-FORMATTED-YEAR TO WS-CURRENT-DATE-STR(1:4).
+           MOVE WS-FORMATTED-MONTH TO WS-CURRENT-DATE-STR(5:2).
+           MOVE WS-FORMATTED-DY TO WS-CURRENT-DATE-STR(7:2).
+           MOVE WS-CURRENT-DATE-STR TO WS-CURRENT-DATE-NUM.
+
+           MOVE 1 TO COUNTER.
+           PERFORM UNTIL COUNTER > WS-SP-TABLE-COUNTER
+               IF SP-EXPIRY-DATE(COUNTER) NOT = 0 AND
+                   SP-EXPIRY-DATE(COUNTER) < WS-CURRENT-DATE-NUM
+                   MOVE " " TO SP-ENTRY(COUNTER)
+               END-IF
+               ADD 1 TO COUNTER
+           END-PERFORM.
+
+       0152-STAFF-LOGIN.
+           PERFORM 0200-TIME-AND-DATE.
+           INITIALIZE WS-STAFF-ENTERED.
+           INITIALIZE STAFF-LOGIN-CHOICE.
+           INITIALIZE WS-ERROR-MSG.
+           DISPLAY STAFF-LOGIN-SCREEN.
+           ACCEPT WS-STAFF-ENTERED-FIELD.
+           ACCEPT STAFF-LOGIN-CHOICE-FIELD.
+
+           IF STAFF-LOGIN-CHOICE = "q" OR "Q" THEN
+               STOP RUN
+           END-IF.
+
+           IF STAFF-LOGIN-CHOICE = "g" OR "G" THEN
+               PERFORM 0110-DISPLAY-MENU
+           END-IF.
+
+           IF STAFF-LOGIN-CHOICE = "s" OR "S" THEN
+               IF WS-STAFF-ENTERED = WS-STAFF-PASSCODE THEN
+                   MOVE 1 TO MSG-SELECT
+                   MOVE 1 TO COM-INDEX
+                   PERFORM 0153-COMMENT-MODERATION
+               ELSE
+                   MOVE "Incorrect Staff Passcode" TO WS-ERROR-MSG
+                   PERFORM 0152-STAFF-LOGIN
+               END-IF
+           END-IF.
+
+           PERFORM 0152-STAFF-LOGIN.
+
+       0153-COMMENT-MODERATION.
+           PERFORM 0200-TIME-AND-DATE.
+           CALL "num-comments" USING NUM-COMMENTS.
+           CALL "get-comment" USING COMMENT-TABLE MSG-SELECT.
+           INITIALIZE COM-MOD-CHOICE.
+           DISPLAY COMMENT-MODERATION-SCREEN.
+           ACCEPT COM-MOD-MSG-SELECT-FIELD.
+           ACCEPT COM-MOD-INDEX-FIELD.
+           ACCEPT COM-MOD-CHOICE-FIELD.
+
+           IF COM-MOD-CHOICE = "h" OR "H" THEN
+               MOVE "HID" TO COM-FLAGGED(COM-INDEX)
+               CALL "hide-comment" USING MSG-SELECT, COM-INDEX
+           END-IF.
+
+           IF COM-MOD-CHOICE = "d" OR "D" THEN
+               CALL "remove-comment" USING MSG-SELECT, COM-INDEX
+               IF SUM-COMMENTS(MSG-SELECT) > 0 THEN
+                   SUBTRACT 1 FROM SUM-COMMENTS(MSG-SELECT)
+               END-IF
+           END-IF.
+
+           IF COM-MOD-CHOICE = "n" OR "N" THEN
+               ADD 1 TO COM-INDEX
+           END-IF.
+
+           IF COM-MOD-CHOICE = "g" OR "G" THEN
+               PERFORM 0110-DISPLAY-MENU
+           END-IF.
+
+           IF COM-MOD-CHOICE = "q" OR "Q" THEN
+               STOP RUN
+           END-IF.
+
+           PERFORM 0153-COMMENT-MODERATION.
+
+       0154-HIDE-MODERATED-COMMENTS.
+           MOVE 1 TO COUNTER.
+           PERFORM UNTIL COUNTER > NUM-COMMENTS
+               IF COM-FLAGGED(COUNTER) = "HID"
+                   MOVE SPACES TO COM-AUTHOR(COUNTER)
+                   MOVE SPACES TO COM-DATE(COUNTER)
+                   MOVE SPACES TO COM-COMMENT(COUNTER)
+               END-IF
+               ADD 1 TO COUNTER
+           END-PERFORM.
       ******************************************************************
       ************************-----ERROR SECTION----********************
       ******************************************************************
@@ -3818,9 +4904,23 @@
            PERFORM 0200-TIME-AND-DATE.
            PERFORM 0132-CREDIT-TOTAL.
            CALL 'transactions' USING WS-FORMATTED-DT, WS-USERNAME,
-           WS-STORE-CHARGE.
+           WS-CHARGE-SLOT, WS-STORE-CHARGE.
            PERFORM 0125-USER-ACCOUNT-MENU.
       ******************************************************************
+      ********************----AUDIT LOG SECTION----*********************
+      ******************************************************************
+       0310-WRITE-AUDIT-LOG.
+           PERFORM 0200-TIME-AND-DATE.
+           OPEN EXTEND F-AUDIT-LOG-FILE.
+           MOVE WS-FORMATTED-DTE-TME TO AUDIT-TIMESTAMP.
+           MOVE WS-USERNAME          TO AUDIT-USERNAME.
+           MOVE WS-AUDIT-ACTION      TO AUDIT-ACTION.
+           MOVE WS-AUDIT-BEFORE      TO AUDIT-BEFORE.
+           MOVE WS-AUDIT-AFTER       TO AUDIT-AFTER.
+           WRITE AUDIT-LOG-REC
+           END-WRITE.
+           CLOSE F-AUDIT-LOG-FILE.
+      ******************************************************************
       ***************-----FUN AND GAMES SECTION----*********************
       ******************************************************************
        0400-GAMES-MENU.
@@ -3841,51 +4941,60 @@
            MOVE 5 TO WS-UPDATE-CREDITS
            PERFORM 0133-CHECK-CREDIT-BALANCE           
                IF WS-BALANCE-AVAILABLE = "Y" THEN
-                   CALL "subtract-credits" USING WS-USERNAME, 
+                   MOVE WS-USERCREDITS TO WS-AUDIT-BEFORE
+                   CALL "subtract-credits" USING WS-USERNAME,
                    WS-UPDATE-CREDITS
+                   MOVE "SUBTRACT-CREDITS" TO WS-AUDIT-ACTION
+                   PERFORM 0313-LOG-CREDIT-CHANGE
                    CALL "account-status" USING WS-USERNAME
-                   PERFORM 0430-GUESS-THE-NUMBER-GAME
+                   PERFORM 0429-NUMBER-GAME-RANGE
                ELSE IF WS-BALANCE-AVAILABLE = "N" THEN
                 MOVE "Insufficient Credits" TO WS-ERROR-MSG
                    PERFORM 0136-CREDIT-ERROR-PAGE
                END-IF
-           END-IF. 
+           END-IF.
 
            IF GAMES-MENU-CHOICE = "2" THEN
            MOVE 0 TO WS-UPDATE-CREDITS
            MOVE 5 TO WS-UPDATE-CREDITS
-           PERFORM 0133-CHECK-CREDIT-BALANCE          
+           PERFORM 0133-CHECK-CREDIT-BALANCE
                IF WS-BALANCE-AVAILABLE = "Y" THEN
-                   CALL "subtract-credits" USING WS-USERNAME, 
+                   MOVE WS-USERCREDITS TO WS-AUDIT-BEFORE
+                   CALL "subtract-credits" USING WS-USERNAME,
                    WS-UPDATE-CREDITS
+                   MOVE "SUBTRACT-CREDITS" TO WS-AUDIT-ACTION
+                   PERFORM 0313-LOG-CREDIT-CHANGE
                    CALL "account-status" USING WS-USERNAME
-                   PERFORM 0410-GUESS-THE-WORD-GAME
+                   PERFORM 0409-WORD-GAME-DIFFICULTY
                ELSE IF WS-BALANCE-AVAILABLE = "N" THEN
                 MOVE "Insufficient Credits" TO WS-ERROR-MSG
                    PERFORM 0136-CREDIT-ERROR-PAGE
                END-IF
-           END-IF. 
-           
-           
+           END-IF.
+
+
 
-           IF GAMES-MENU-CHOICE = "3" THEN           
+           IF GAMES-MENU-CHOICE = "3" THEN
                IF WS-USERACCOUNTLEVEL = "STD" THEN
                MOVE 0 TO WS-UPDATE-CREDITS
                MOVE 5 TO WS-UPDATE-CREDITS
-               PERFORM 0133-CHECK-CREDIT-BALANCE           
+               PERFORM 0133-CHECK-CREDIT-BALANCE
                    IF WS-BALANCE-AVAILABLE = "Y" THEN
-                       CALL "subtract-credits" USING WS-USERNAME, 
+                       MOVE WS-USERCREDITS TO WS-AUDIT-BEFORE
+                       CALL "subtract-credits" USING WS-USERNAME,
                        WS-UPDATE-CREDITS
-                       PERFORM 0420-TIC-TAC-TOE 
+                       MOVE "SUBTRACT-CREDITS" TO WS-AUDIT-ACTION
+                       PERFORM 0313-LOG-CREDIT-CHANGE
+                       PERFORM 0419-TIC-TAC-TOE-DIFFICULTY
                    ELSE IF WS-BALANCE-AVAILABLE = "N" THEN
                     MOVE "Insufficient Credits" TO WS-ERROR-MSG
                        PERFORM 0136-CREDIT-ERROR-PAGE
                END-IF
            END-IF.
-           
-           IF GAMES-MENU-CHOICE = "3" THEN  
+
+           IF GAMES-MENU-CHOICE = "3" THEN
                IF WS-USERACCOUNTLEVEL = "VIP" THEN
-                   PERFORM 0420-TIC-TAC-TOE
+                   PERFORM 0419-TIC-TAC-TOE-DIFFICULTY
                END-IF
            END-IF.
            
@@ -3895,6 +5004,37 @@
       ******************************************************************
       ****************----WORD GUESSING GAME SECTION----****************
       ******************************************************************
+       0409-WORD-GAME-DIFFICULTY.
+           PERFORM 0200-TIME-AND-DATE.
+           INITIALIZE WS-WORD-DIFF-CHOICE.
+           DISPLAY WORD-GAME-DIFFICULTY-SCREEN.
+           ACCEPT WORD-DIFF-CHOICE-FIELD.
+
+           IF WS-WORD-DIFF-CHOICE = "e" OR "E" THEN
+               MOVE "EASY" TO WS-WORD-DIFFICULTY
+               PERFORM 0410-GUESS-THE-WORD-GAME
+           END-IF.
+
+           IF WS-WORD-DIFF-CHOICE = "m" OR "M" THEN
+               MOVE "MEDIUM" TO WS-WORD-DIFFICULTY
+               PERFORM 0410-GUESS-THE-WORD-GAME
+           END-IF.
+
+           IF WS-WORD-DIFF-CHOICE = "h" OR "H" THEN
+               MOVE "HARD" TO WS-WORD-DIFFICULTY
+               PERFORM 0410-GUESS-THE-WORD-GAME
+           END-IF.
+
+           IF WS-WORD-DIFF-CHOICE = "g" OR "G" THEN
+               PERFORM 0400-GAMES-MENU
+           END-IF.
+
+           IF WS-WORD-DIFF-CHOICE = "q" OR "Q" THEN
+               STOP RUN
+           END-IF.
+
+           PERFORM 0409-WORD-GAME-DIFFICULTY.
+
        0410-GUESS-THE-WORD-GAME.
            SET WS-GTW-COL TO 4
            PERFORM 0200-TIME-AND-DATE.
@@ -3914,14 +5054,44 @@
            END-PERFORM.
 
            CLOSE F-WORD-FILE.
+           MOVE 0 TO WS-TIER-COUNT.
+           MOVE 1 TO COUNTER.
+           PERFORM UNTIL COUNTER > WORD-IDX
+               COMPUTE WS-CAND-LEN =
+                   FUNCTION LENGTH(FUNCTION TRIM(
+                       WS-GUESSING-WORDS-WORD(COUNTER)))
+               EVALUATE TRUE
+                   WHEN EASY-WORD-DIFFICULTY AND WS-CAND-LEN <= 4
+                       ADD 1 TO WS-TIER-COUNT
+                       MOVE WS-GUESSING-WORDS-WORD(COUNTER)
+                         TO WS-TIER-WORD-TEXT(WS-TIER-COUNT)
+                   WHEN MEDIUM-WORD-DIFFICULTY
+                       AND WS-CAND-LEN > 4 AND WS-CAND-LEN <= 6
+                       ADD 1 TO WS-TIER-COUNT
+                       MOVE WS-GUESSING-WORDS-WORD(COUNTER)
+                         TO WS-TIER-WORD-TEXT(WS-TIER-COUNT)
+                   WHEN HARD-WORD-DIFFICULTY AND WS-CAND-LEN > 6
+                       ADD 1 TO WS-TIER-COUNT
+                       MOVE WS-GUESSING-WORDS-WORD(COUNTER)
+                         TO WS-TIER-WORD-TEXT(WS-TIER-COUNT)
+               END-EVALUATE
+               ADD 1 TO COUNTER
+           END-PERFORM.
+
            MOVE FUNCTION CURRENT-DATE(14:3) TO RANDOMNUMBER.
-           MOVE WS-GUESSING-WORDS-WORD(RANDOMNUMBER) TO WS-WORD.
+           IF WS-TIER-COUNT > 0
+               COMPUTE WS-WORD-PICK =
+                   FUNCTION MOD(RANDOMNUMBER, WS-TIER-COUNT) + 1
+               MOVE WS-TIER-WORD-TEXT(WS-WORD-PICK) TO WS-WORD
+           ELSE
+               MOVE WS-GUESSING-WORDS-WORD(RANDOMNUMBER) TO WS-WORD
+           END-IF.
            MOVE WS-WORD TO WS-ANSWERWORD.
            MOVE REPLACE-LETTER(WS-WORD) TO WS-WORD. 
            DISPLAY WORD-GUESSING-SCREEN.
            MOVE 1 TO COUNTER.
            PERFORM UNTIL COUNTER = 10
-             IF "*" EQUALS WS-WORD(COUNTER:1) 
+             IF WS-WORD(COUNTER:1) = "*" 
               THEN ADD 1 TO WS-WORD-LENGTH
              END-IF
              ADD 1 TO COUNTER
@@ -3952,7 +5122,7 @@
            MOVE 1 TO COUNTER.
            MOVE 0 TO WS-LETTERS-LEFT.
            PERFORM UNTIL COUNTER = 10
-             IF "*" EQUALS WS-WORD(COUNTER:1) 
+             IF WS-WORD(COUNTER:1) = "*" 
               THEN ADD 1 TO WS-LETTERS-LEFT
              END-IF
              ADD 1 TO COUNTER
@@ -3961,7 +5131,16 @@
               THEN
                MOVE 0  TO WS-UPDATE-CREDITS
                MOVE 10 TO WS-UPDATE-CREDITS
-               CALL "add-credits" USING WS-USERNAME, WS-UPDATE-CREDITS
+               MOVE 0 TO WS-CREDIT-EXPIRY
+               PERFORM 0132-CREDIT-TOTAL
+               MOVE WS-USERCREDITS TO WS-AUDIT-BEFORE
+               CALL "add-credits" USING WS-USERNAME, WS-UPDATE-CREDITS,
+               WS-CREDIT-EXPIRY
+               MOVE "ADD-CREDITS" TO WS-AUDIT-ACTION
+               PERFORM 0313-LOG-CREDIT-CHANGE
+               MOVE 0 TO WS-UPDATE-CREDITS
+               MOVE 5 TO WS-UPDATE-CREDITS
+               PERFORM 0423-GAME-BONUS-CREDITS
               PERFORM 0413-WINNING-SCREEN
              ELSE IF WS-GUESSES-LEFT = 0
               THEN 
@@ -3980,10 +5159,16 @@
                OPEN EXTEND F-HIGH-SCORES-FILE
                MOVE WS-HIGH-SCORE TO HIGH-SCORE
                MOVE WS-USERNAME TO PLAYER-NAME
-               WRITE PLAYER-SCORES 
+               WRITE PLAYER-SCORES
                END-WRITE.
 
            CLOSE F-HIGH-SCORES-FILE.
+           PERFORM 0421-LOAD-WORD-HISTORY.
+           ADD 1 TO WS-WORD-WINS.
+           IF WS-HIGH-SCORE > WS-WORD-BEST-SCORE
+               MOVE WS-HIGH-SCORE TO WS-WORD-BEST-SCORE
+           END-IF.
+           PERFORM 0422-SAVE-WORD-HISTORY.
            ACCEPT WS-GUESSING-WINNING-CHOICE-FIELD.
 
            IF WS-GUESSING-WINNING-CHOICE = "p" OR "P"
@@ -4000,16 +5185,22 @@
            PERFORM 0201-CURRENT-DATE.
            PERFORM 0132-CREDIT-TOTAL.
            INITIALIZE WS-GUESSING-LOSING-CHOICE.
+           PERFORM 0421-LOAD-WORD-HISTORY.
+           ADD 1 TO WS-WORD-LOSSES.
+           PERFORM 0422-SAVE-WORD-HISTORY.
            DISPLAY WORD-GUESSING-LOSE-SCREEN.
            ACCEPT WS-GUESSING-LOSING-CHOICE-FIELD.
            IF WS-GUESSING-LOSING-CHOICE = "r" OR "R"
            MOVE 7 TO WS-GTW-COL
            MOVE 0 TO WS-UPDATE-CREDITS
            MOVE 5 TO WS-UPDATE-CREDITS
-           PERFORM 0133-CHECK-CREDIT-BALANCE          
+           PERFORM 0133-CHECK-CREDIT-BALANCE
                IF WS-BALANCE-AVAILABLE = "Y" THEN
-                   CALL "subtract-credits" USING WS-USERNAME, 
+                   MOVE WS-USERCREDITS TO WS-AUDIT-BEFORE
+                   CALL "subtract-credits" USING WS-USERNAME,
                    WS-UPDATE-CREDITS
+                   MOVE "SUBTRACT-CREDITS" TO WS-AUDIT-ACTION
+                   PERFORM 0313-LOG-CREDIT-CHANGE
                    CALL "account-status" USING WS-USERNAME
                    PERFORM 0414-LOSING-SCREEN
                ELSE IF WS-BALANCE-AVAILABLE = "N" THEN
@@ -4033,6 +5224,7 @@
            PERFORM 0132-CREDIT-TOTAL.
            INITIALIZE WS-HIGH-SCORE-CHOICE.
            SORT WS-TABLE-HIGH-SCORE ON DESCENDING WS-SCORE.
+           PERFORM 0421-LOAD-WORD-HISTORY.
            DISPLAY HIGH-SCORE-SCREEN.
            ACCEPT WS-HIGH-SCORE-CHOICE-FIELD.
            IF WS-HIGH-SCORE-CHOICE = "g" OR "G"
@@ -4063,12 +5255,99 @@
       ******************************************************************
       ****************----TIC-TAC-TOE GAME SECTION----******************
       ******************************************************************
+       0417-LOAD-TTT-STATS.
+           SET COUNTER TO 0.
+           MOVE "NO" TO WS-TTT-FOUND.
+           OPEN INPUT F-TTT-STATS-FILE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-TTT-STATS-FILE
+                   NOT AT END
+                       ADD 1 TO COUNTER
+                       MOVE TTT-STAT-WINS   TO WS-TTT-WINS(COUNTER)
+                       MOVE TTT-STAT-LOSSES TO WS-TTT-LOSSES(COUNTER)
+                       MOVE TTT-STAT-GAMES  TO WS-TTT-GAMES(COUNTER)
+                       MOVE TTT-STAT-NAME   TO WS-TTT-NAME(COUNTER)
+                       IF TTT-STAT-NAME = WS-USERNAME
+                           MOVE TTT-STAT-WINS   TO WS-WINS
+                           MOVE TTT-STAT-LOSSES TO WS-LOSSES
+                           MOVE TTT-STAT-GAMES  TO WS-GAMES
+                           MOVE "YES" TO WS-TTT-FOUND
+                       END-IF
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-TTT-STATS-FILE.
+           MOVE COUNTER TO WS-TTT-STATS-COUNT.
+           SORT WS-TTT-ENTRY ON DESCENDING WS-TTT-WINS.
+
+       0418-SAVE-TTT-STATS.
+           SET COUNTER TO 1.
+           MOVE "NO" TO WS-TTT-FOUND.
+           PERFORM UNTIL COUNTER > WS-TTT-STATS-COUNT
+               IF WS-TTT-NAME(COUNTER) = WS-USERNAME
+                   MOVE WS-WINS   TO WS-TTT-WINS(COUNTER)
+                   MOVE WS-LOSSES TO WS-TTT-LOSSES(COUNTER)
+                   MOVE WS-GAMES  TO WS-TTT-GAMES(COUNTER)
+                   MOVE "YES" TO WS-TTT-FOUND
+               END-IF
+               ADD 1 TO COUNTER
+           END-PERFORM.
+           IF NOT TTT-PLAYER-FOUND
+               ADD 1 TO WS-TTT-STATS-COUNT
+               MOVE WS-WINS     TO WS-TTT-WINS(WS-TTT-STATS-COUNT)
+               MOVE WS-LOSSES   TO WS-TTT-LOSSES(WS-TTT-STATS-COUNT)
+               MOVE WS-GAMES    TO WS-TTT-GAMES(WS-TTT-STATS-COUNT)
+               MOVE WS-USERNAME TO WS-TTT-NAME(WS-TTT-STATS-COUNT)
+           END-IF.
+
+           OPEN OUTPUT F-TTT-STATS-FILE.
+           SET COUNTER TO 1.
+           PERFORM UNTIL COUNTER > WS-TTT-STATS-COUNT
+               MOVE WS-TTT-WINS(COUNTER)   TO TTT-STAT-WINS
+               MOVE WS-TTT-LOSSES(COUNTER) TO TTT-STAT-LOSSES
+               MOVE WS-TTT-GAMES(COUNTER)  TO TTT-STAT-GAMES
+               MOVE WS-TTT-NAME(COUNTER)   TO TTT-STAT-NAME
+               WRITE TTT-STATS-REC
+               ADD 1 TO COUNTER
+           END-PERFORM.
+           CLOSE F-TTT-STATS-FILE.
+
+       0419-TIC-TAC-TOE-DIFFICULTY.
+           PERFORM 0200-TIME-AND-DATE.
+           INITIALIZE WS-DIFF-CHOICE.
+           PERFORM 0417-LOAD-TTT-STATS.
+           DISPLAY TIC-TAC-TOE-DIFFICULTY-SCREEN.
+           ACCEPT DIFF-CHOICE-FIELD.
+
+           IF WS-DIFF-CHOICE = "e" OR "E" THEN
+               MOVE "EASY" TO WS-GAME-DIFFICULTY
+               PERFORM 0420-TIC-TAC-TOE
+           END-IF.
+
+           IF WS-DIFF-CHOICE = "h" OR "H" THEN
+               MOVE "HARD" TO WS-GAME-DIFFICULTY
+               PERFORM 0420-TIC-TAC-TOE
+           END-IF.
+
+           IF WS-DIFF-CHOICE = "g" OR "G" THEN
+               PERFORM 0400-GAMES-MENU
+           END-IF.
+
+           IF WS-DIFF-CHOICE = "q" OR "Q" THEN
+               STOP RUN
+           END-IF.
+
+           PERFORM 0419-TIC-TAC-TOE-DIFFICULTY.
+
        0420-TIC-TAC-TOE.
            PERFORM 0201-CURRENT-DATE.
            PERFORM 0132-CREDIT-TOTAL.
            MOVE "X" TO WS-PLAYER
            PERFORM GAME-LOOP-PARAGRAPH
                WITH TEST AFTER UNTIL FINISHED-PLAYING
+           PERFORM 0418-SAVE-TTT-STATS
            PERFORM 0400-GAMES-MENU.
 
            GAME-LOOP-PARAGRAPH.
@@ -4085,7 +5364,10 @@
 
                WHEN "WIN"
                    ADD 1 TO WS-WINS END-ADD
-                   MOVE WS-COLOR-GREEN TO WS-BG-COLOR 
+                   MOVE 0 TO WS-UPDATE-CREDITS
+                   MOVE 5 TO WS-UPDATE-CREDITS
+                   PERFORM 0423-GAME-BONUS-CREDITS
+                   MOVE WS-COLOR-GREEN TO WS-BG-COLOR
                    MOVE WS-COLOR-BLUE  TO WS-FG
                    MOVE WS-COLOR-BLUE  TO WS-FG-CELL
                    MOVE WS-COLOR-GREEN TO WS-BG
@@ -4097,10 +5379,11 @@
                    MOVE WS-COLOR-BLUE  TO WS-BG
 
                WHEN "LOSE"
-                   MOVE WS-COLOR-RED   TO WS-BG-COLOR 
+                   ADD 1 TO WS-LOSSES END-ADD
+                   MOVE WS-COLOR-RED   TO WS-BG-COLOR
                    MOVE WS-COLOR-BLUE  TO WS-FG
                    MOVE WS-COLOR-BLUE  TO WS-FG-CELL
-                   MOVE WS-COLOR-RED   TO WS-BG  
+                   MOVE WS-COLOR-RED   TO WS-BG
 
                WHEN OTHER
                    MOVE WS-COLOR-BLUE  TO WS-BG-COLOR
@@ -4122,17 +5405,21 @@
 
                IF COMPUTER-PLAYER
                    INITIALIZE WS-COMPUTER-MOVED
-                   PERFORM UNTIL COMPUTER-MOVED
-                       COMPUTE WS-ROW = FUNCTION RANDOM * 3 + 1
-                       END-COMPUTE
-                       COMPUTE WS-COL = FUNCTION RANDOM * 3 + 1
-                       END-COMPUTE
-                       IF WS-CELL(WS-ROW,WS-COL) IS EQUAL TO " "
-                       THEN
-                           SET WS-COMPUTER-MOVED TO 1
-                           MOVE WS-PLAYER TO WS-CELL(WS-ROW,WS-COL)
-                       END-IF
-                   END-PERFORM
+                   IF HARD-DIFFICULTY
+                       PERFORM HARD-COMPUTER-MOVE-PARAGRAPH
+                   ELSE
+                       PERFORM UNTIL COMPUTER-MOVED
+                           COMPUTE WS-ROW = FUNCTION RANDOM * 3 + 1
+                           END-COMPUTE
+                           COMPUTE WS-COL = FUNCTION RANDOM * 3 + 1
+                           END-COMPUTE
+                           IF WS-CELL(WS-ROW,WS-COL) IS EQUAL TO " "
+                           THEN
+                               SET WS-COMPUTER-MOVED TO 1
+                               MOVE WS-PLAYER TO WS-CELL(WS-ROW,WS-COL)
+                           END-IF
+                       END-PERFORM
+                   END-IF
 
                ELSE
                    INITIALIZE WS-NEXT-MOVE
@@ -4236,9 +5523,284 @@
                        MOVE "LOSE" TO WS-MOVE-OUTCOME
                    END-IF
                END-IF.
+
+           HARD-COMPUTER-MOVE-PARAGRAPH.
+               MOVE "NO" TO WS-HARD-MOVE-FOUND
+
+        *>    1. TAKE THE WIN IF ONE IS AVAILABLE
+               SET WS-HROW TO 1
+               PERFORM UNTIL HARD-MOVE-FOUND OR WS-HROW > 3
+                   SET WS-HCOL TO 1
+                   PERFORM UNTIL HARD-MOVE-FOUND OR WS-HCOL > 3
+                       IF WS-CELL(WS-HROW,WS-HCOL) = " "
+                           MOVE WS-PLAYER TO WS-CELL(WS-HROW,WS-HCOL)
+                           MOVE WS-PLAYER TO WS-CHECK-SYM
+                           PERFORM LINE-WIN-CHECK-PARAGRAPH
+                           IF LINE-WIN
+                               SET WS-COMPUTER-MOVED TO 1
+                               MOVE "YES" TO WS-HARD-MOVE-FOUND
+                           ELSE
+                               MOVE " " TO WS-CELL(WS-HROW,WS-HCOL)
+                           END-IF
+                       END-IF
+                       ADD 1 TO WS-HCOL
+                   END-PERFORM
+                   ADD 1 TO WS-HROW
+               END-PERFORM.
+
+        *>    2. BLOCK THE OPPONENT'S WINNING MOVE
+               IF NOT HARD-MOVE-FOUND
+                   SET WS-HROW TO 1
+                   PERFORM UNTIL HARD-MOVE-FOUND OR WS-HROW > 3
+                       SET WS-HCOL TO 1
+                       PERFORM UNTIL HARD-MOVE-FOUND OR WS-HCOL > 3
+                           IF WS-CELL(WS-HROW,WS-HCOL) = " "
+                               MOVE "X" TO WS-CELL(WS-HROW,WS-HCOL)
+                               MOVE "X" TO WS-CHECK-SYM
+                               PERFORM LINE-WIN-CHECK-PARAGRAPH
+                               IF LINE-WIN
+                                   MOVE WS-PLAYER TO
+                                       WS-CELL(WS-HROW,WS-HCOL)
+                                   SET WS-COMPUTER-MOVED TO 1
+                                   MOVE "YES" TO WS-HARD-MOVE-FOUND
+                               ELSE
+                                   MOVE " " TO WS-CELL(WS-HROW,WS-HCOL)
+                               END-IF
+                           END-IF
+                           ADD 1 TO WS-HCOL
+                       END-PERFORM
+                       ADD 1 TO WS-HROW
+                   END-PERFORM
+               END-IF.
+
+        *>    3. TAKE THE CENTRE SQUARE
+               IF NOT HARD-MOVE-FOUND
+                   IF WS-CELL(2,2) = " "
+                       MOVE WS-PLAYER TO WS-CELL(2,2)
+                       SET WS-COMPUTER-MOVED TO 1
+                       MOVE "YES" TO WS-HARD-MOVE-FOUND
+                   END-IF
+               END-IF.
+
+        *>    4. TAKE A CORNER SQUARE
+               IF NOT HARD-MOVE-FOUND
+                   IF WS-CELL(1,1) = " "
+                       MOVE WS-PLAYER TO WS-CELL(1,1)
+                       SET WS-COMPUTER-MOVED TO 1
+                       MOVE "YES" TO WS-HARD-MOVE-FOUND
+                   ELSE IF WS-CELL(1,3) = " "
+                       MOVE WS-PLAYER TO WS-CELL(1,3)
+                       SET WS-COMPUTER-MOVED TO 1
+                       MOVE "YES" TO WS-HARD-MOVE-FOUND
+                   ELSE IF WS-CELL(3,1) = " "
+                       MOVE WS-PLAYER TO WS-CELL(3,1)
+                       SET WS-COMPUTER-MOVED TO 1
+                       MOVE "YES" TO WS-HARD-MOVE-FOUND
+                   ELSE IF WS-CELL(3,3) = " "
+                       MOVE WS-PLAYER TO WS-CELL(3,3)
+                       SET WS-COMPUTER-MOVED TO 1
+                       MOVE "YES" TO WS-HARD-MOVE-FOUND
+                   END-IF
+               END-IF.
+
+        *>    5. FALL BACK TO ANY REMAINING SQUARE
+               IF NOT HARD-MOVE-FOUND
+                   SET WS-HROW TO 1
+                   PERFORM UNTIL HARD-MOVE-FOUND OR WS-HROW > 3
+                       SET WS-HCOL TO 1
+                       PERFORM UNTIL HARD-MOVE-FOUND OR WS-HCOL > 3
+                           IF WS-CELL(WS-HROW,WS-HCOL) = " "
+                               MOVE WS-PLAYER TO
+                                   WS-CELL(WS-HROW,WS-HCOL)
+                               SET WS-COMPUTER-MOVED TO 1
+                               MOVE "YES" TO WS-HARD-MOVE-FOUND
+                           END-IF
+                           ADD 1 TO WS-HCOL
+                       END-PERFORM
+                       ADD 1 TO WS-HROW
+                   END-PERFORM
+               END-IF.
+
+           LINE-WIN-CHECK-PARAGRAPH.
+               MOVE "NO" TO WS-LINE-WIN
+               IF WS-CELL(1,1) = WS-CHECK-SYM
+                   AND WS-CELL(1,2) = WS-CHECK-SYM
+                   AND WS-CELL(1,3) = WS-CHECK-SYM
+                   MOVE "YES" TO WS-LINE-WIN
+               END-IF
+               IF WS-CELL(2,1) = WS-CHECK-SYM
+                   AND WS-CELL(2,2) = WS-CHECK-SYM
+                   AND WS-CELL(2,3) = WS-CHECK-SYM
+                   MOVE "YES" TO WS-LINE-WIN
+               END-IF
+               IF WS-CELL(3,1) = WS-CHECK-SYM
+                   AND WS-CELL(3,2) = WS-CHECK-SYM
+                   AND WS-CELL(3,3) = WS-CHECK-SYM
+                   MOVE "YES" TO WS-LINE-WIN
+               END-IF
+               IF WS-CELL(1,1) = WS-CHECK-SYM
+                   AND WS-CELL(2,1) = WS-CHECK-SYM
+                   AND WS-CELL(3,1) = WS-CHECK-SYM
+                   MOVE "YES" TO WS-LINE-WIN
+               END-IF
+               IF WS-CELL(1,2) = WS-CHECK-SYM
+                   AND WS-CELL(2,2) = WS-CHECK-SYM
+                   AND WS-CELL(3,2) = WS-CHECK-SYM
+                   MOVE "YES" TO WS-LINE-WIN
+               END-IF
+               IF WS-CELL(1,3) = WS-CHECK-SYM
+                   AND WS-CELL(2,3) = WS-CHECK-SYM
+                   AND WS-CELL(3,3) = WS-CHECK-SYM
+                   MOVE "YES" TO WS-LINE-WIN
+               END-IF
+               IF WS-CELL(1,1) = WS-CHECK-SYM
+                   AND WS-CELL(2,2) = WS-CHECK-SYM
+                   AND WS-CELL(3,3) = WS-CHECK-SYM
+                   MOVE "YES" TO WS-LINE-WIN
+               END-IF
+               IF WS-CELL(1,3) = WS-CHECK-SYM
+                   AND WS-CELL(2,2) = WS-CHECK-SYM
+                   AND WS-CELL(3,1) = WS-CHECK-SYM
+                   MOVE "YES" TO WS-LINE-WIN
+               END-IF.
+      ******************************************************************
+      ************----PER-MEMBER WORD HISTORY SECTION----***************
+      ******************************************************************
+       0421-LOAD-WORD-HISTORY.
+           SET COUNTER TO 0.
+           MOVE 0 TO WS-WORD-WINS.
+           MOVE 0 TO WS-WORD-LOSSES.
+           MOVE 0 TO WS-WORD-BEST-SCORE.
+           MOVE "NO" TO WS-WORD-HISTORY-FOUND.
+           OPEN INPUT F-WORD-HISTORY-FILE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-WORD-HISTORY-FILE
+                   NOT AT END
+                       ADD 1 TO COUNTER
+                       MOVE WH-WINS       TO WS-WH-WINS(COUNTER)
+                       MOVE WH-LOSSES     TO WS-WH-LOSSES(COUNTER)
+                       MOVE WH-BEST-SCORE TO WS-WH-BEST-SCORE(COUNTER)
+                       MOVE WH-NAME       TO WS-WH-NAME(COUNTER)
+                       IF WH-NAME = WS-USERNAME
+                           MOVE WH-WINS       TO WS-WORD-WINS
+                           MOVE WH-LOSSES     TO WS-WORD-LOSSES
+                           MOVE WH-BEST-SCORE TO WS-WORD-BEST-SCORE
+                           MOVE "YES" TO WS-WORD-HISTORY-FOUND
+                       END-IF
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-WORD-HISTORY-FILE.
+           MOVE COUNTER TO WS-WORD-HISTORY-COUNT.
+
+       0422-SAVE-WORD-HISTORY.
+           SET COUNTER TO 1.
+           MOVE "NO" TO WS-WORD-HISTORY-FOUND.
+           PERFORM UNTIL COUNTER > WS-WORD-HISTORY-COUNT
+               IF WS-WH-NAME(COUNTER) = WS-USERNAME
+                   MOVE WS-WORD-WINS       TO WS-WH-WINS(COUNTER)
+                   MOVE WS-WORD-LOSSES     TO WS-WH-LOSSES(COUNTER)
+                   MOVE WS-WORD-BEST-SCORE TO WS-WH-BEST-SCORE(COUNTER)
+                   MOVE "YES" TO WS-WORD-HISTORY-FOUND
+               END-IF
+               ADD 1 TO COUNTER
+           END-PERFORM.
+           IF NOT WORD-HISTORY-FOUND
+               ADD 1 TO WS-WORD-HISTORY-COUNT
+               MOVE WS-WORD-WINS TO WS-WH-WINS(WS-WORD-HISTORY-COUNT)
+               MOVE WS-WORD-LOSSES
+                 TO WS-WH-LOSSES(WS-WORD-HISTORY-COUNT)
+               MOVE WS-WORD-BEST-SCORE
+                 TO WS-WH-BEST-SCORE(WS-WORD-HISTORY-COUNT)
+               MOVE WS-USERNAME TO WS-WH-NAME(WS-WORD-HISTORY-COUNT)
+           END-IF.
+
+           OPEN OUTPUT F-WORD-HISTORY-FILE.
+           SET COUNTER TO 1.
+           PERFORM UNTIL COUNTER > WS-WORD-HISTORY-COUNT
+               MOVE WS-WH-WINS(COUNTER)       TO WH-WINS
+               MOVE WS-WH-LOSSES(COUNTER)     TO WH-LOSSES
+               MOVE WS-WH-BEST-SCORE(COUNTER) TO WH-BEST-SCORE
+               MOVE WS-WH-NAME(COUNTER)       TO WH-NAME
+               WRITE WORD-HISTORY-REC
+               ADD 1 TO COUNTER
+           END-PERFORM.
+           CLOSE F-WORD-HISTORY-FILE.
+
+       0423-GAME-BONUS-CREDITS.
+           PERFORM 0200-TIME-AND-DATE.
+           MOVE 0 TO WS-DAILY-BONUS-COUNT.
+           CALL "game-bonus-counter" USING WS-USERNAME, WS-FORMATTED-DT,
+           WS-DAILY-BONUS-COUNT.
+           IF WS-DAILY-BONUS-COUNT < WS-GAME-BONUS-CAP
+               MOVE 0 TO WS-CREDIT-EXPIRY
+               PERFORM 0132-CREDIT-TOTAL
+               MOVE WS-USERCREDITS TO WS-AUDIT-BEFORE
+               CALL "add-credits" USING WS-USERNAME, WS-UPDATE-CREDITS,
+               WS-CREDIT-EXPIRY
+               MOVE "GAME-BONUS" TO WS-AUDIT-ACTION
+               PERFORM 0313-LOG-CREDIT-CHANGE
+           END-IF.
       ******************************************************************
       ****************----NUMBER GUESSING GAME SECTION----**************
       ******************************************************************
+       0429-NUMBER-GAME-RANGE.
+           PERFORM 0200-TIME-AND-DATE.
+           INITIALIZE WS-NUM-RANGE-CHOICE.
+           PERFORM 0437-LOAD-NUM-HIGH-SCORES.
+           DISPLAY NUMBER-GAME-RANGE-SCREEN.
+           ACCEPT NUM-RANGE-CHOICE-FIELD.
+
+           IF WS-NUM-RANGE-CHOICE = "1" THEN
+               MOVE "TEN" TO WS-NUM-RANGE
+               MOVE 10 TO WS-NUM-MAX
+               MOVE 3 TO WS-NUM-MAX-ATTEMPTS
+               PERFORM 0430-GUESS-THE-NUMBER-GAME
+           END-IF.
+
+           IF WS-NUM-RANGE-CHOICE = "2" THEN
+               MOVE "HUNDRED" TO WS-NUM-RANGE
+               MOVE 100 TO WS-NUM-MAX
+               MOVE 7 TO WS-NUM-MAX-ATTEMPTS
+               PERFORM 0430-GUESS-THE-NUMBER-GAME
+           END-IF.
+
+           IF WS-NUM-RANGE-CHOICE = "3" THEN
+               MOVE "THOUSAND" TO WS-NUM-RANGE
+               MOVE 1000 TO WS-NUM-MAX
+               MOVE 12 TO WS-NUM-MAX-ATTEMPTS
+               PERFORM 0430-GUESS-THE-NUMBER-GAME
+           END-IF.
+
+           IF WS-NUM-RANGE-CHOICE = "g" OR "G" THEN
+               PERFORM 0400-GAMES-MENU
+           END-IF.
+
+           IF WS-NUM-RANGE-CHOICE = "q" OR "Q" THEN
+               STOP RUN
+           END-IF.
+
+           PERFORM 0429-NUMBER-GAME-RANGE.
+
+       0437-LOAD-NUM-HIGH-SCORES.
+           SET COUNTER TO 0.
+           OPEN INPUT F-NUM-HIGH-SCORES-FILE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-NUM-HIGH-SCORES-FILE
+                   NOT AT END
+                       ADD 1 TO COUNTER
+                       MOVE NUM-GUESS-COUNT  TO WS-NUM-SCORE(COUNTER)
+                       MOVE NUM-PLAYER-NAME  TO WS-NUM-NAME(COUNTER)
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-NUM-HIGH-SCORES-FILE.
+           SORT WS-NUM-TABLE-HIGH-SCORE ON ASCENDING WS-NUM-SCORE.
+
        0430-GUESS-THE-NUMBER-GAME.
            PERFORM 0200-TIME-AND-DATE.
            PERFORM 0132-CREDIT-TOTAL.
@@ -4251,7 +5813,8 @@
            DISPLAY GUESS-THE-NUMBER-GAME-SCREEN.
            ACCEPT SEED FROM TIME
            COMPUTE ANSWER =
-               FUNCTION REM(FUNCTION RANDOM(SEED) * 1000, 10) + 1
+               FUNCTION REM(FUNCTION RANDOM(SEED) * 1000, WS-NUM-MAX)
+               + 1
            MOVE "Guess a number!" TO WS-RANDOM-NUM-MSG
            PERFORM GAME-LOOP.
 
@@ -4267,14 +5830,26 @@
                TO WS-RANDOM-NUM-MSG
                MOVE 0  TO WS-UPDATE-CREDITS
                MOVE 10 TO WS-UPDATE-CREDITS
-               CALL "add-credits" USING WS-USERNAME, WS-UPDATE-CREDITS
+               MOVE 0 TO WS-CREDIT-EXPIRY
+               PERFORM 0132-CREDIT-TOTAL
+               MOVE WS-USERCREDITS TO WS-AUDIT-BEFORE
+               CALL "add-credits" USING WS-USERNAME, WS-UPDATE-CREDITS,
+               WS-CREDIT-EXPIRY
+               MOVE "ADD-CREDITS" TO WS-AUDIT-ACTION
+               PERFORM 0313-LOG-CREDIT-CHANGE
+               OPEN EXTEND F-NUM-HIGH-SCORES-FILE
+               MOVE TOTAL-GUESSES TO NUM-GUESS-COUNT
+               MOVE WS-USERNAME TO NUM-PLAYER-NAME
+               WRITE NUM-PLAYER-SCORES
+               END-WRITE
+               CLOSE F-NUM-HIGH-SCORES-FILE
                MOVE 0 TO WS-FG-COLOR
                MOVE WS-COLOR-GREEN TO WS-BG-COLOR
                MOVE 0 TO WS-GTN-BG-COLOR
                GO TO WIN-LOOP
            END-IF.
 
-           IF TOTAL-GUESSES > 2
+           IF TOTAL-GUESSES >= WS-NUM-MAX-ATTEMPTS
                MOVE "You Lose! Try again?(Y/N)"
                TO WS-RANDOM-NUM-MSG
                MOVE 7 TO WS-FG-COLOR
@@ -4303,8 +5878,11 @@
                MOVE 5 TO WS-UPDATE-CREDITS
                PERFORM 0133-CHECK-CREDIT-BALANCE
                IF WS-BALANCE-AVAILABLE = "Y" THEN
+                    MOVE WS-USERCREDITS TO WS-AUDIT-BEFORE
                     CALL "subtract-credits" USING WS-USERNAME,
                     WS-UPDATE-CREDITS
+                    MOVE "SUBTRACT-CREDITS" TO WS-AUDIT-ACTION
+                    PERFORM 0313-LOG-CREDIT-CHANGE
                     PERFORM 0430-GUESS-THE-NUMBER-GAME
                 ELSE IF WS-BALANCE-AVAILABLE = "N" THEN
                     MOVE "Insufficient Credits" TO WS-ERROR-MSG
@@ -4323,21 +5901,25 @@
 
        0600-CHECK-BANK-DETAILS-PRESENT.
 
-           CALL "check-bank-details-present" USING WS-USERNAME, 
-           WS-ON-FILE.
-
-           IF WS-ON-FILE = "Y" THEN
-               MOVE "YES" TO WS-BNK-DTLS-PRESENT
-           ELSE IF WS-ON-FILE = "N" THEN
-               MOVE "NO" TO WS-BNK-DTLS-PRESENT
-           END-IF.         
+           MOVE "NO" TO WS-BNK-DTLS-PRESENT.
+           MOVE 1 TO COUNTER.
+           PERFORM UNTIL COUNTER > WS-MAX-CARD-SLOTS
+               CALL "check-bank-details-present" USING WS-USERNAME,
+               COUNTER, WS-SLOT-ON-FILE
+               IF WS-SLOT-ON-FILE = "Y"
+                   MOVE "YES" TO WS-BNK-DTLS-PRESENT
+               END-IF
+               ADD 1 TO COUNTER
+           END-PERFORM.
 
        0620-GET-EXPIRY-DATE.
-           
+
            PERFORM 0600-CHECK-BANK-DETAILS-PRESENT.
 
            IF WS-BNK-DTLS-PRESENT = "YES"
-               CALL "get-expiry-date" USING WS-USERNAME, WS-CARD-EXP
+               MOVE 1 TO WS-CARD-SLOT
+               CALL "get-expiry-date" USING WS-USERNAME, WS-CARD-SLOT,
+               WS-CARD-EXP
            ELSE
-               MOVE "0000" TO WS-CARD-EXP    
-           END-IF.  
+               MOVE "0000" TO WS-CARD-EXP
+           END-IF.
