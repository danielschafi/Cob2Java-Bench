@@ -22,7 +22,9 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT INPUT-FILE ASSIGN TO "master.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NUMBE.
        SELECT INPUTONE ASSIGN TO "trans711.txt"
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS IS SEQUENTIAL.
@@ -39,9 +41,25 @@
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS IS SEQUENTIAL.
        SELECT OPTIONAL OUTPUT-UPDATED ASSIGN TO "master_updated.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OUNUMBE.
+       SELECT OPTIONAL OUTPUT-NEG ASSIGN TO "negReport.txt"
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS IS SEQUENTIAL.
-       SELECT OPTIONAL OUTPUT-NEG ASSIGN TO "negReport.txt"
+       SELECT OPTIONAL CONTROL-REPORT ASSIGN TO "ctlreport.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL.
+       SELECT OPTIONAL SETTLEMENT-FILE ASSIGN TO "settlement.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL.
+       SELECT OPTIONAL REJECT-FILE ASSIGN TO "suspense.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL.
+       SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "checkpoint.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS IS SEQUENTIAL.
+       SELECT OPTIONAL ARCHIVE-FILE ASSIGN TO WS-ARCHIVE-NAME
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS IS SEQUENTIAL.
        SELECT SORTWORK ASSIGN TO SORTWRK.
@@ -51,8 +69,13 @@
        01 ACCOUNT.
           02 NAME PIC A(20).
           02 NUMBE PIC 9(16).
-          02 PASSWORD PIC 9(6).
+          02 PASSWD PIC 9(6).
           02 BALANCE PIC S9(13)V9(2) SIGN LEADING SEPARATE.
+          02 FAILCNT PIC 9(02).
+          02 LOCKFLAG PIC X(01).
+          02 DAILYLIMIT PIC 9(07)V9(2).
+          02 WDTODAY PIC 9(07)V9(2).
+          02 WDDATE PIC 9(06).
        FD INPUTONE.
        01 MYINPUTONE.
           02 IONUMBE PIC 9(16).
@@ -87,8 +110,13 @@
        01 OUACCOUNT.
           02 OUNAME PIC A(20).
           02 OUNUMBE PIC 9(16).
-          02 OUPASSWORD PIC 9(6).
+          02 OUPASSWD PIC 9(6).
           02 OUBALANCE PIC S9(13)V9(2) SIGN LEADING SEPARATE.
+          02 OUFAILCNT PIC 9(02).
+          02 OULOCKFLAG PIC X(01).
+          02 OUDAILYLIMIT PIC 9(07)V9(2).
+          02 OUWDTODAY PIC 9(07)V9(2).
+          02 OUWDDATE PIC 9(06).
        FD OUTPUT-NEG.
        01 ONACCOUNT.
           02 ONNAMEE PIC X(6).
@@ -97,6 +125,47 @@
           02 ONNUMBE PIC 9(16).
           02 ONBALANCEE PIC X(10).
           02 ONBALANCE PIC S9(13)V9(2) SIGN LEADING SEPARATE.
+          02 ONFEEE PIC X(16).
+          02 ONFEE PIC 9(03)V9(2).
+          02 ONNEWBALE PIC X(13).
+          02 ONNEWBAL PIC S9(13)V9(2) SIGN LEADING SEPARATE.
+       FD CONTROL-REPORT.
+       01 CTLACCOUNT.
+          02 CTLLABEL PIC X(30).
+          02 CTLVALUE PIC S9(13)V9(2) SIGN LEADING SEPARATE.
+       FD SETTLEMENT-FILE.
+       01 STLACCOUNT.
+          02 STLLABEL PIC X(30).
+          02 STLVALUE PIC S9(13)V9(2) SIGN LEADING SEPARATE.
+       FD REJECT-FILE.
+       01 REJACCOUNT.
+          02 REJLABELE PIC X(17).
+          02 REJNUMBE PIC 9(16).
+          02 REJACTIONE PIC X(09).
+          02 REJACTION PIC A(1).
+          02 REJAMOUNTE PIC X(09).
+          02 REJAMOUNT PIC 9(5)V9(2).
+       FD CHECKPOINT-FILE.
+       01 CKPTRECORD.
+          02 CKPTNUMBE PIC 9(16).
+          02 CKPTOPENTOTAL PIC S9(13)V9(2) SIGN LEADING SEPARATE.
+          02 CKPTCLOSETOTAL PIC S9(13)V9(2) SIGN LEADING SEPARATE.
+          02 CKPTDEPTOTAL PIC S9(13)V9(2) SIGN LEADING SEPARATE.
+          02 CKPTWDTOTAL PIC S9(13)V9(2) SIGN LEADING SEPARATE.
+          02 CKPTREJCOUNT PIC 9(05).
+          02 CKPTOVERDRAFTTOTAL PIC S9(13)V9(2) SIGN LEADING SEPARATE.
+          02 CKPTINTERESTTOTAL PIC S9(13)V9(2) SIGN LEADING SEPARATE.
+       FD ARCHIVE-FILE.
+       01 ARCACCOUNT.
+          02 ARCNAME PIC A(20).
+          02 ARCNUMBE PIC 9(16).
+          02 ARCPASSWD PIC 9(6).
+          02 ARCBALANCE PIC S9(13)V9(2) SIGN LEADING SEPARATE.
+          02 ARCFAILCNT PIC 9(02).
+          02 ARCLOCKFLAG PIC X(01).
+          02 ARCDAILYLIMIT PIC 9(07)V9(2).
+          02 ARCWDTODAY PIC 9(07)V9(2).
+          02 ARCWDDATE PIC 9(06).
        SD SORTWORK.
        01 MYSORTWORK.
           02 WNUMBE PIC 9(16).
@@ -112,9 +181,87 @@
        01 CURMASTER.
           02 CURNAME PIC A(20).
           02 CURNUMBE PIC 9(16).
-          02 CURPASSWORD PIC 9(6).
+          02 CURPASSWD PIC 9(6).
           02 CURBALANCE PIC S9(13)V9(2) SIGN LEADING SEPARATE.
+          02 CURFAILCNT PIC 9(02).
+          02 CURLOCKFLAG PIC X(01).
+          02 CURDAILYLIMIT PIC 9(07)V9(2).
+          02 CURWDTODAY PIC 9(07)V9(2).
+          02 CURWDDATE PIC 9(06).
+       01 WS-OPEN-BAL-TOTAL PIC S9(13)V9(2) VALUE ZEROS.
+       01 WS-CLOSE-BAL-TOTAL PIC S9(13)V9(2) VALUE ZEROS.
+       01 WS-DEPOSIT-TOTAL PIC S9(13)V9(2) VALUE ZEROS.
+       01 WS-WITHDRAWAL-TOTAL PIC S9(13)V9(2) VALUE ZEROS.
+       01 WS-CTL-NET PIC S9(13)V9(2) VALUE ZEROS.
+       01 WS-CTL-EXPECTED PIC S9(13)V9(2) VALUE ZEROS.
+       01 WS-OVERDRAFT-FEE PIC 9(03)V9(2) VALUE 025.00.
+       01 WS-OVERDRAFT-TOTAL PIC S9(13)V9(2) VALUE ZEROS.
+       01 WS-OVERDRAFT-COUNT PIC 9(05) VALUE ZEROS.
+       01 WS-711-DEP-TOTAL PIC S9(13)V9(2) VALUE ZEROS.
+       01 WS-711-WD-TOTAL PIC S9(13)V9(2) VALUE ZEROS.
+       01 WS-713-DEP-TOTAL PIC S9(13)V9(2) VALUE ZEROS.
+       01 WS-713-WD-TOTAL PIC S9(13)V9(2) VALUE ZEROS.
+       01 WS-MASTER-EOF PIC A(1) VALUE "N".
+       01 WS-REJECT-COUNT PIC 9(05) VALUE ZEROS.
+       01 WS-INTEREST-RATE PIC 9V9(4) VALUE 0.0005.
+       01 WS-INTEREST-AMOUNT PIC S9(13)V9(2) VALUE ZEROS.
+       01 WS-INTEREST-TOTAL PIC S9(13)V9(2) VALUE ZEROS.
+       01 WS-MONTH-END-FLAG PIC A(1) VALUE "N".
+       01 WS-TODAY-DD PIC 9(02).
+       01 WS-RESTART-FLAG PIC A(1) VALUE "N".
+       01 WS-CHECKPOINT-NUMBE PIC 9(16) VALUE ZEROS.
+       01 WS-CKPT-WRITE-NUMBE PIC 9(16) VALUE ZEROS.
+       01 WS-CKPT-PATH PIC X(20) VALUE "checkpoint.txt".
+       01 WS-DELETE-RC PIC 9(9) COMP-5.
+       01 WS-TODAY PIC 9(06).
+       01 WS-ARCHIVE-NAME PIC X(20).
+       01 WS-MASTER-PATH PIC X(20) VALUE "master.txt".
+       01 WS-UPDATED-PATH PIC X(20) VALUE "master_updated.txt".
+       01 WS-RENAME-RC PIC 9(9) COMP-5.
        PROCEDURE DIVISION.
+       CHECKLOAD-PARAGRAPH.
+              MOVE "N" TO WS-RESTART-FLAG.
+              ACCEPT WS-TODAY FROM DATE.
+              MOVE WS-TODAY(5:2) TO WS-TODAY-DD.
+              IF WS-TODAY-DD = 01 THEN
+                 MOVE "Y" TO WS-MONTH-END-FLAG
+              END-IF.
+              MOVE ZEROS TO WS-CHECKPOINT-NUMBE.
+              OPEN INPUT CHECKPOINT-FILE.
+              READ CHECKPOINT-FILE
+                 AT END
+                    CLOSE CHECKPOINT-FILE
+                    GO TO ARCHIVEMASTER-PARAGRAPH
+              END-READ.
+              MOVE "Y" TO WS-RESTART-FLAG.
+              MOVE CKPTNUMBE TO WS-CHECKPOINT-NUMBE.
+              MOVE CKPTOPENTOTAL TO WS-OPEN-BAL-TOTAL.
+              MOVE CKPTCLOSETOTAL TO WS-CLOSE-BAL-TOTAL.
+              MOVE CKPTDEPTOTAL TO WS-DEPOSIT-TOTAL.
+              MOVE CKPTWDTOTAL TO WS-WITHDRAWAL-TOTAL.
+              MOVE CKPTREJCOUNT TO WS-REJECT-COUNT.
+              MOVE CKPTOVERDRAFTTOTAL TO WS-OVERDRAFT-TOTAL.
+              MOVE CKPTINTERESTTOTAL TO WS-INTEREST-TOTAL.
+              CLOSE CHECKPOINT-FILE.
+              GO TO MYSORT-PARAGRAPH.
+       ARCHIVEMASTER-PARAGRAPH.
+              ACCEPT WS-TODAY FROM DATE.
+              STRING "master_" DELIMITED BY SIZE
+                     WS-TODAY DELIMITED BY SIZE
+                     ".txt" DELIMITED BY SIZE
+                 INTO WS-ARCHIVE-NAME.
+              OPEN INPUT INPUT-FILE.
+              OPEN OUTPUT ARCHIVE-FILE.
+              GO TO ARCHIVECOPY-PARAGRAPH.
+       ARCHIVECOPY-PARAGRAPH.
+              READ INPUT-FILE NEXT RECORD INTO ARCACCOUNT
+                 AT END
+                    CLOSE INPUT-FILE
+                    CLOSE ARCHIVE-FILE
+                    GO TO MYSORT-PARAGRAPH
+              END-READ.
+              WRITE ARCACCOUNT.
+              GO TO ARCHIVECOPY-PARAGRAPH.
        MYSORT-PARAGRAPH.
               SORT SORTWORK ON ASCENDING KEY OONUMBE
               USING INPUTONE GIVING OUTPUTONE.
@@ -130,6 +277,12 @@
                  NOT AT END GO TO COPY711BYLINE-PARAGRAPH
               END-READ.
        COPY711BYLINE-PARAGRAPH.
+              IF MACTION = 'D' THEN
+                 ADD MAMOUNT TO WS-711-DEP-TOTAL
+              END-IF.
+              IF MACTION = 'W' THEN
+                 ADD MAMOUNT TO WS-711-WD-TOTAL
+              END-IF.
               OPEN EXTEND INPUTMERGED.
                 MOVE MNUMBE TO IMNUMBE.
                 MOVE MACTION TO IMACTION.
@@ -149,6 +302,12 @@
                  NOT AT END GO TO COPY713BYLINE-PARAGRAPH
               END-READ.
        COPY713BYLINE-PARAGRAPH.
+              IF MACTION = 'D' THEN
+                 ADD MAMOUNT TO WS-713-DEP-TOTAL
+              END-IF.
+              IF MACTION = 'W' THEN
+                 ADD MAMOUNT TO WS-713-WD-TOTAL
+              END-IF.
               OPEN EXTEND INPUTMERGED.
                 MOVE MNUMBE TO IMNUMBE.
                 MOVE MACTION TO IMACTION.
@@ -163,96 +322,259 @@
               SORT SORTWORK ON ASCENDING KEY IMNUMBE
                  ASCENDING KEY IMTIME
               USING INPUTMERGED GIVING INPUTMERGED.
+              GO TO SETTLEMENT-PARAGRAPH.
+       SETTLEMENT-PARAGRAPH.
+              OPEN EXTEND SETTLEMENT-FILE.
+                 MOVE "ATM 711 DEPOSIT TOTAL:" TO STLLABEL.
+                 MOVE WS-711-DEP-TOTAL TO STLVALUE.
+                 WRITE STLACCOUNT.
+                 MOVE "ATM 711 WITHDRAWAL TOTAL:" TO STLLABEL.
+                 MOVE WS-711-WD-TOTAL TO STLVALUE.
+                 WRITE STLACCOUNT.
+                 MOVE "ATM 713 DEPOSIT TOTAL:" TO STLLABEL.
+                 MOVE WS-713-DEP-TOTAL TO STLVALUE.
+                 WRITE STLACCOUNT.
+                 MOVE "ATM 713 WITHDRAWAL TOTAL:" TO STLLABEL.
+                 MOVE WS-713-WD-TOTAL TO STLVALUE.
+                 WRITE STLACCOUNT.
+              CLOSE SETTLEMENT-FILE.
               GO TO PREPAREMASTER-PARAGRAPH.
        PREPAREMASTER-PARAGRAPH.
               OPEN INPUT INPUT-FILE.
               OPEN INPUT INPUTMERGED.
+              IF WS-RESTART-FLAG = "Y" THEN
+                 OPEN I-O OUTPUT-UPDATED
+              ELSE
+                 OPEN OUTPUT OUTPUT-UPDATED
+              END-IF.
+              OPEN EXTEND REJECT-FILE.
+              OPEN EXTEND OUTPUT-NEG.
+              IF WS-RESTART-FLAG = "Y" THEN
+                 GO TO SKIPMASTER-PARAGRAPH
+              END-IF.
               GO TO FIRSTMASTER-PARAGRAPH.
+       SKIPMASTER-PARAGRAPH.
+              READ INPUT-FILE NEXT RECORD INTO CURMASTER
+                 AT END GO TO CONTROLREPORT-PARAGRAPH
+              END-READ.
+              IF CURNUMBE NOT > WS-CHECKPOINT-NUMBE THEN
+                 GO TO SKIPMASTER-PARAGRAPH
+              END-IF.
+              ADD CURBALANCE TO WS-OPEN-BAL-TOTAL.
+              GO TO SKIPMERGED-PARAGRAPH.
+       SKIPMERGED-PARAGRAPH.
+              READ INPUTMERGED
+                 AT END
+                    CLOSE INPUTMERGED
+                    GO TO REMAININGMASTER-PARAGRAPH
+              END-READ.
+              IF IMNUMBE NOT > WS-CHECKPOINT-NUMBE THEN
+                 GO TO SKIPMERGED-PARAGRAPH
+              END-IF.
+              GO TO MATCHCHECK-PARAGRAPH.
        FIRSTMASTER-PARAGRAPH.
-              READ INPUT-FILE INTO CURMASTER
-                 AT END GO TO TERMINATE-PARAGRAPH
-                 NOT AT END GO TO FORSORTED-PARAGRAPH
+              READ INPUT-FILE NEXT RECORD INTO CURMASTER
+                 AT END GO TO CONTROLREPORT-PARAGRAPH
               END-READ.
+              ADD CURBALANCE TO WS-OPEN-BAL-TOTAL.
+              GO TO FORSORTED-PARAGRAPH.
        FORSORTED-PARAGRAPH.
               READ INPUTMERGED
                  AT END
                     CLOSE INPUTMERGED
                     GO TO REMAININGMASTER-PARAGRAPH
-                 NOT AT END
-                    IF IMNUMBE NOT = NUMBE
-                       GO TO WRITEMASTER-PARAGRAPH
-                    END-IF
               END-READ.
-              GO TO CALCULATION-PARAGRAPH.
+              GO TO MATCHCHECK-PARAGRAPH.
+       MATCHCHECK-PARAGRAPH.
+              IF IMNUMBE = NUMBE THEN
+                 GO TO CALCULATION-PARAGRAPH
+              END-IF.
+              IF IMNUMBE > NUMBE THEN
+                 GO TO WRITEMASTER-PARAGRAPH
+              END-IF.
+              GO TO REJECTTRANS-PARAGRAPH.
        WRITEMASTER-PARAGRAPH.
+              IF WS-MONTH-END-FLAG = "Y" THEN
+                 PERFORM INTEREST-PARAGRAPH
+                    THRU INTEREST-EXIT-PARAGRAPH
+              END-IF.
               IF CURBALANCE < 0 THEN
-                 OPEN EXTEND OUTPUT-NEG
-                   MOVE "Name: " TO ONNAMEE
-                   MOVE CURNAME TO ONNAME
-                   MOVE " Account Number: " TO ONNUMBEE
-                   MOVE CURNUMBE TO ONNUMBE
-                   MOVE " Balance: " TO ONBALANCEE
-                   MOVE CURBALANCE TO ONBALANCE
-                   WRITE ONACCOUNT
-                 END-WRITE
-                 CLOSE OUTPUT-NEG
+                 PERFORM OVERDRAFT-PARAGRAPH
+                    THRU OVERDRAFT-EXIT-PARAGRAPH
               END-IF.
-              OPEN EXTEND OUTPUT-UPDATED.
-                   MOVE CURNAME TO OUNAME.
-                   MOVE CURNUMBE TO OUNUMBE.
-                   MOVE CURPASSWORD TO OUPASSWORD.
-                   MOVE CURBALANCE TO OUBALANCE.
-                   WRITE OUACCOUNT
-              END-WRITE.
-              CLOSE OUTPUT-UPDATED.
-              READ INPUT-FILE INTO CURMASTER.
-              IF IMNUMBE NOT = NUMBE
-                 GO TO WRITEMASTER-PARAGRAPH
+              MOVE CURNAME TO OUNAME.
+              MOVE CURNUMBE TO OUNUMBE.
+              MOVE CURPASSWD TO OUPASSWD.
+              MOVE CURBALANCE TO OUBALANCE.
+              MOVE CURFAILCNT TO OUFAILCNT.
+              MOVE CURLOCKFLAG TO OULOCKFLAG.
+              MOVE CURDAILYLIMIT TO OUDAILYLIMIT.
+              MOVE CURWDTODAY TO OUWDTODAY.
+              MOVE CURWDDATE TO OUWDDATE.
+              WRITE OUACCOUNT.
+              ADD CURBALANCE TO WS-CLOSE-BAL-TOTAL.
+              MOVE CURNUMBE TO WS-CKPT-WRITE-NUMBE.
+              PERFORM CHECKPT-PARAGRAPH THRU CHECKPT-EXIT-PARAGRAPH.
+              READ INPUT-FILE NEXT RECORD INTO CURMASTER
+                 AT END
+                    CLOSE INPUT-FILE
+                    MOVE "Y" TO WS-MASTER-EOF
+                    GO TO REJECTTRANS-PARAGRAPH
+              END-READ.
+              ADD CURBALANCE TO WS-OPEN-BAL-TOTAL.
+              GO TO MATCHCHECK-PARAGRAPH.
+       REJECTTRANS-PARAGRAPH.
+              MOVE "UNMATCHED ACCT: " TO REJLABELE.
+              MOVE IMNUMBE TO REJNUMBE.
+              MOVE " ACTION: " TO REJACTIONE.
+              MOVE IMACTION TO REJACTION.
+              MOVE " AMOUNT: " TO REJAMOUNTE.
+              MOVE IMAMOUNT TO REJAMOUNT.
+              WRITE REJACCOUNT.
+              ADD 1 TO WS-REJECT-COUNT.
+              READ INPUTMERGED
+                 AT END
+                    CLOSE INPUTMERGED
+                    IF WS-MASTER-EOF = "Y" THEN
+                       GO TO CONTROLREPORT-PARAGRAPH
+                    END-IF
+                    GO TO REMAININGMASTER-PARAGRAPH
+              END-READ.
+              IF WS-MASTER-EOF = "Y" THEN
+                 GO TO REJECTTRANS-PARAGRAPH
               END-IF.
+              GO TO MATCHCHECK-PARAGRAPH.
        CALCULATION-PARAGRAPH.
               IF IMACTION = 'D' THEN
                  COMPUTE CURBALANCE = CURBALANCE + IMAMOUNT
+                 ADD IMAMOUNT TO WS-DEPOSIT-TOTAL
               END-IF.
               IF IMACTION = 'W' THEN
                  COMPUTE CURBALANCE = CURBALANCE - IMAMOUNT
+                 ADD IMAMOUNT TO WS-WITHDRAWAL-TOTAL
               END-IF.
               GO TO FORSORTED-PARAGRAPH.
        REMAININGMASTER-PARAGRAPH.
+              IF WS-MONTH-END-FLAG = "Y" THEN
+                 PERFORM INTEREST-PARAGRAPH
+                    THRU INTEREST-EXIT-PARAGRAPH
+              END-IF.
               IF CURBALANCE < 0 THEN
-                 OPEN EXTEND OUTPUT-NEG
-                   MOVE "Name: " TO ONNAMEE
-                   MOVE CURNAME TO ONNAME
-                   MOVE " Account Number: " TO ONNUMBEE
-                   MOVE CURNUMBE TO ONNUMBE
-                   MOVE " Balance: " TO ONBALANCEE
-                   MOVE CURBALANCE TO ONBALANCE
-                   WRITE ONACCOUNT
-                 END-WRITE
-                 CLOSE OUTPUT-NEG
+                 PERFORM OVERDRAFT-PARAGRAPH
+                    THRU OVERDRAFT-EXIT-PARAGRAPH
               END-IF.
-              OPEN EXTEND OUTPUT-UPDATED.
-                       MOVE CURNAME TO OUNAME.
-                       MOVE CURNUMBE TO OUNUMBE.
-                       MOVE CURPASSWORD TO OUPASSWORD.
-                       MOVE CURBALANCE TO OUBALANCE.
-              WRITE OUACCOUNT
-              END-WRITE.
-              CLOSE OUTPUT-UPDATED.
-              READ INPUT-FILE
+              MOVE CURNAME TO OUNAME.
+              MOVE CURNUMBE TO OUNUMBE.
+              MOVE CURPASSWD TO OUPASSWD.
+              MOVE CURBALANCE TO OUBALANCE.
+              MOVE CURFAILCNT TO OUFAILCNT.
+              MOVE CURLOCKFLAG TO OULOCKFLAG.
+              MOVE CURDAILYLIMIT TO OUDAILYLIMIT.
+              MOVE CURWDTODAY TO OUWDTODAY.
+              MOVE CURWDDATE TO OUWDDATE.
+              WRITE OUACCOUNT.
+              ADD CURBALANCE TO WS-CLOSE-BAL-TOTAL.
+              MOVE CURNUMBE TO WS-CKPT-WRITE-NUMBE.
+              PERFORM CHECKPT-PARAGRAPH THRU CHECKPT-EXIT-PARAGRAPH.
+              READ INPUT-FILE NEXT RECORD INTO CURMASTER
                  AT END
                     CLOSE INPUT-FILE
-                    GO TO TERMINATE-PARAGRAPH
+                    GO TO CONTROLREPORT-PARAGRAPH
                  NOT AT END
-                    OPEN EXTEND OUTPUT-UPDATED
-                       MOVE NAME TO OUNAME
-                       MOVE NUMBE TO OUNUMBE
-                       MOVE PASSWORD TO OUPASSWORD
-                       MOVE BALANCE TO OUBALANCE
-                    WRITE OUACCOUNT
-                    END-WRITE
-                    CLOSE OUTPUT-UPDATED
+                    ADD CURBALANCE TO WS-OPEN-BAL-TOTAL
                     GO TO REMAININGMASTER-PARAGRAPH
                END-READ.
 
+       OVERDRAFT-PARAGRAPH.
+              ADD 1 TO WS-OVERDRAFT-COUNT.
+              ADD WS-OVERDRAFT-FEE TO WS-OVERDRAFT-TOTAL.
+              MOVE "Name: " TO ONNAMEE.
+              MOVE CURNAME TO ONNAME.
+              MOVE " Account Number: " TO ONNUMBEE.
+              MOVE CURNUMBE TO ONNUMBE.
+              MOVE " Balance: " TO ONBALANCEE.
+              MOVE CURBALANCE TO ONBALANCE.
+              MOVE " Overdraft Fee: " TO ONFEEE.
+              MOVE WS-OVERDRAFT-FEE TO ONFEE.
+              SUBTRACT WS-OVERDRAFT-FEE FROM CURBALANCE.
+              MOVE " New Balance: " TO ONNEWBALE.
+              MOVE CURBALANCE TO ONNEWBAL.
+              WRITE ONACCOUNT.
+       OVERDRAFT-EXIT-PARAGRAPH.
+              EXIT.
+
+       INTEREST-PARAGRAPH.
+              IF CURBALANCE > 0 THEN
+                 COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+                    CURBALANCE * WS-INTEREST-RATE
+                 ADD WS-INTEREST-AMOUNT TO CURBALANCE
+                 ADD WS-INTEREST-AMOUNT TO WS-INTEREST-TOTAL
+              END-IF.
+       INTEREST-EXIT-PARAGRAPH.
+              EXIT.
+
+       CHECKPT-PARAGRAPH.
+              OPEN OUTPUT CHECKPOINT-FILE.
+              MOVE WS-CKPT-WRITE-NUMBE TO CKPTNUMBE.
+              MOVE WS-OPEN-BAL-TOTAL TO CKPTOPENTOTAL.
+              MOVE WS-CLOSE-BAL-TOTAL TO CKPTCLOSETOTAL.
+              MOVE WS-DEPOSIT-TOTAL TO CKPTDEPTOTAL.
+              MOVE WS-WITHDRAWAL-TOTAL TO CKPTWDTOTAL.
+              MOVE WS-REJECT-COUNT TO CKPTREJCOUNT.
+              MOVE WS-OVERDRAFT-TOTAL TO CKPTOVERDRAFTTOTAL.
+              MOVE WS-INTEREST-TOTAL TO CKPTINTERESTTOTAL.
+              WRITE CKPTRECORD.
+              CLOSE CHECKPOINT-FILE.
+       CHECKPT-EXIT-PARAGRAPH.
+              EXIT.
+
+       CONTROLREPORT-PARAGRAPH.
+              COMPUTE WS-CTL-NET =
+                 WS-CLOSE-BAL-TOTAL - WS-OPEN-BAL-TOTAL.
+              COMPUTE WS-CTL-EXPECTED =
+                 WS-DEPOSIT-TOTAL - WS-WITHDRAWAL-TOTAL
+                    - WS-OVERDRAFT-TOTAL + WS-INTEREST-TOTAL.
+              OPEN EXTEND CONTROL-REPORT.
+                 MOVE "OPENING BALANCE TOTAL:" TO CTLLABEL.
+                 MOVE WS-OPEN-BAL-TOTAL TO CTLVALUE.
+                 WRITE CTLACCOUNT.
+                 MOVE "CLOSING BALANCE TOTAL:" TO CTLLABEL.
+                 MOVE WS-CLOSE-BAL-TOTAL TO CTLVALUE.
+                 WRITE CTLACCOUNT.
+                 MOVE "DEPOSIT TOTAL:" TO CTLLABEL.
+                 MOVE WS-DEPOSIT-TOTAL TO CTLVALUE.
+                 WRITE CTLACCOUNT.
+                 MOVE "WITHDRAWAL TOTAL:" TO CTLLABEL.
+                 MOVE WS-WITHDRAWAL-TOTAL TO CTLVALUE.
+                 WRITE CTLACCOUNT.
+                 MOVE "UNMATCHED TRANSACTIONS:" TO CTLLABEL.
+                 MOVE WS-REJECT-COUNT TO CTLVALUE.
+                 WRITE CTLACCOUNT.
+                 MOVE "OVERDRAWN ACCOUNTS:" TO CTLLABEL.
+                 MOVE WS-OVERDRAFT-COUNT TO CTLVALUE.
+                 WRITE CTLACCOUNT.
+                 MOVE "OVERDRAFT FEE TOTAL:" TO CTLLABEL.
+                 MOVE WS-OVERDRAFT-TOTAL TO CTLVALUE.
+                 WRITE CTLACCOUNT.
+                 MOVE "INTEREST POSTED TOTAL:" TO CTLLABEL.
+                 MOVE WS-INTEREST-TOTAL TO CTLVALUE.
+                 WRITE CTLACCOUNT.
+                 IF WS-CTL-NET = WS-CTL-EXPECTED THEN
+                    MOVE "RECONCILIATION: MATCH" TO CTLLABEL
+                 ELSE
+                    MOVE "RECONCILIATION: MISMATCH" TO CTLLABEL
+                 END-IF.
+                 MOVE ZEROS TO CTLVALUE.
+                 WRITE CTLACCOUNT.
+              CLOSE CONTROL-REPORT.
+              CLOSE OUTPUT-UPDATED.
+              CLOSE REJECT-FILE.
+              CLOSE OUTPUT-NEG.
+              CALL "CBL_RENAME_FILE"
+                 USING WS-UPDATED-PATH WS-MASTER-PATH
+                 RETURNING WS-RENAME-RC.
+              CALL "CBL_DELETE_FILE" USING WS-CKPT-PATH
+                 RETURNING WS-DELETE-RC.
+              GO TO TERMINATE-PARAGRAPH.
        TERMINATE-PARAGRAPH.
               STOP RUN.
