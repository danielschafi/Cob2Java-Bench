@@ -7,44 +7,71 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT INPUT-FILE ASSIGN TO "master.txt"
-                ORGANIZATION IS LINE SEQUENTIAL.
-       SELECT OPTIONAL OUTPUTONE ASSIGN TO "trans711.txt"
-                ORGANIZATION IS LINE SEQUENTIAL
-                ACCESS IS SEQUENTIAL.
-       SELECT OPTIONAL OUTPUTTWO ASSIGN TO "trans713.txt"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS NUMBE.
+       SELECT OPTIONAL OUTPUTONE ASSIGN TO WS-CUR-LOGFILE
                 ORGANIZATION IS LINE SEQUENTIAL
                 ACCESS IS SEQUENTIAL.
+       SELECT OPTIONAL ATMCONFIG-FILE ASSIGN TO "atmterm.txt"
+                ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT TEMP-FILE ASSIGN TO "master.tmp"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS TACC-NUMBE.
        DATA DIVISION.
        FILE SECTION.
        FD INPUT-FILE.
        01 ACCOUNT.
            02 NAME PIC A(20).
            02 NUMBE PIC 9(16).
-           02 PASSWORD PIC 9(6).
+           02 PASSWD PIC 9(6).
            02 BALANCE PIC S9(13)V9(2) SIGN LEADING SEPARATE.
+           02 FAILCNT PIC 9(02).
+           02 LOCKFLAG PIC X(01).
+           02 DAILYLIMIT PIC 9(07)V9(2).
+           02 WDTODAY PIC 9(07)V9(2).
+           02 WDDATE PIC 9(06).
+       FD TEMP-FILE.
+       01 TACCOUNT.
+           02 TACC-NAME PIC A(20).
+           02 TACC-NUMBE PIC 9(16).
+           02 TACC-PASSWD PIC 9(6).
+           02 TACC-BALANCE PIC S9(13)V9(2) SIGN LEADING SEPARATE.
+           02 TACC-FAILCNT PIC 9(02).
+           02 TACC-LOCKFLAG PIC X(01).
+           02 TACC-DAILYLIMIT PIC 9(07)V9(2).
+           02 TACC-WDTODAY PIC 9(07)V9(2).
+           02 TACC-WDDATE PIC 9(06).
        FD OUTPUTONE.
        01 MYOPERATIONONE.
            02 ONUMBE PIC 9(16).
            02 OACTION PIC A(1).
            02 OAMOUNT PIC 9(5)V9(2).
            02 OTIME PIC 9(5).
-       FD OUTPUTTWO.
-       01 MYOPERATIONTWO.
-           02 TNUMBE PIC 9(16).
-           02 TACTION PIC A(1).
-           02 TAMOUNT PIC 9(5)V9(2).
-           02 TTIME PIC 9(5).
+           02 OREFNO PIC 9(14).
+       FD ATMCONFIG-FILE.
+       01 ATMCONFIGREC.
+           02 AC-ATMID PIC A(04).
+           02 AC-LOGFILE PIC X(20).
        WORKING-STORAGE SECTION.
        01 AACCOUNT.
            02 ANAME PIC A(20).
            02 ANUMBE PIC 9(16).
            02 APASSWORD PIC 9(6).
            02 ABALANCE PIC S9(13)V9(2) SIGN LEADING SEPARATE.
+           02 AFAILCNT PIC 9(02).
+           02 ALOCKFLAG PIC X(01).
+           02 ADAILYLIMIT PIC 9(07)V9(2).
+           02 AWDTODAY PIC 9(07)V9(2).
+           02 AWDDATE PIC 9(06).
        01 BACCOUNT.
            02 BNAME PIC A(20).
            02 BNUMBE PIC 9(16).
            02 BPASSWORD PIC 9(6).
            02 BBALANCE PIC S9(13)V9(2) SIGN LEADING SEPARATE.
+           02 BFAILCNT PIC 9(02).
+           02 BLOCKFLAG PIC X(01).
        01 WS-EOF PIC A(1).
        01 MYATM PIC A(20).
        01 MYNUMBE PIC 9(16).
@@ -54,57 +81,239 @@
        01 MYTARGET PIC 9(16).
        01 YN PIC A(20).
        01 MYTIME PIC 9(5) VALUE 0.
+       01 WS-COPY-EOF PIC A(1).
+       01 WS-MASTER-PATH PIC X(20) VALUE "master.txt".
+       01 WS-TEMP-PATH PIC X(20) VALUE "master.tmp".
+       01 WS-RENAME-RC PIC 9(9) COMP-5.
+       01 WS-UPD1-NUMBE PIC 9(16) VALUE ZEROS.
+       01 WS-UPD1-BALANCE PIC S9(13)V9(2) SIGN LEADING SEPARATE.
+       01 WS-UPD1-FLAG PIC A(1) VALUE "N".
+       01 WS-UPD2-NUMBE PIC 9(16) VALUE ZEROS.
+       01 WS-UPD2-BALANCE PIC S9(13)V9(2) SIGN LEADING SEPARATE.
+       01 WS-UPD2-FLAG PIC A(1) VALUE "N".
+       01 WS-MAX-ATTEMPTS PIC 9(02) VALUE 3.
+       01 WS-LOGIN-NUMBE PIC 9(16) VALUE ZEROS.
+       01 WS-LOGIN-FAILCNT PIC 9(02) VALUE ZEROS.
+       01 WS-LOGIN-LOCKFLAG PIC X(01) VALUE SPACE.
+       01 WS-LOGIN-FLAG PIC A(1) VALUE "N".
+       01 WS-TODAY PIC 9(06).
+       01 WS-WD-USED PIC 9(07)V9(2).
+       01 WS-WD-AVAIL PIC S9(08)V9(2).
+       01 WS-UPD1-WDTODAY PIC 9(07)V9(2) VALUE ZEROS.
+       01 WS-UPD1-WDDATE PIC 9(06) VALUE ZEROS.
+       01 WS-UPD1-WD-FLAG PIC A(1) VALUE "N".
+       01 WS-REF-SEQ PIC 9(06) VALUE ZEROS.
+       01 WS-REFNO PIC 9(14) VALUE ZEROS.
+       01 WS-ATM-LOADED PIC A(1) VALUE "N".
+       01 WS-ATM-FOUND PIC A(1) VALUE "N".
+       01 WS-ATM-COUNT PIC 9(03) VALUE ZEROS.
+       01 WS-ATM-IX PIC 9(03) VALUE ZEROS.
+       01 WS-CUR-LOGFILE PIC X(20) VALUE SPACES.
+       01 WS-ATM-TABLE.
+           02 WS-ATM-ENTRY OCCURS 1 TO 50 TIMES
+                 DEPENDING ON WS-ATM-COUNT.
+              03 WS-ATM-ID PIC A(04).
+              03 WS-ATM-LOGFILE PIC X(20).
+       01 WS-OPEN-CHOICE PIC A(1).
+       01 WS-NEW-NAME PIC A(20).
+       01 WS-NEW-NUMBE PIC 9(16).
+       01 WS-NEW-PASSWORD PIC 9(6).
+       01 WS-NEW-BALANCE PIC S9(13)V9(2) SIGN LEADING SEPARATE.
+       01 WS-NEW-DAILYLIMIT PIC 9(07)V9(2).
        PROCEDURE DIVISION.
        START-PARAGRAPH.
+              IF WS-ATM-LOADED = "N" THEN
+                 PERFORM LOAD-ATM-TERMINALS-PARAGRAPH
+                    THRU LOAD-ATM-TERMINALS-EXIT-PARAGRAPH
+                 MOVE "Y" TO WS-ATM-LOADED
+              END-IF.
               DISPLAY "##############################################".
               DISPLAY "##         Gringotts Wizarding Bank         ##".
               DISPLAY "##                 Welcome                  ##".
               DISPLAY "##############################################".
-              DISPLAY "=> PLEASE CHOOSE THE ATM".
-              DISPLAY "=> PRESS 1 FOR ATM 711".
-              DISPLAY "=> PRESS 2 FOR ATM 713".
+              DISPLAY "=> PLEASE ENTER YOUR ATM TERMINAL ID".
               ACCEPT MYATM.
-              IF MYATM NOT = "1" AND MYATM NOT = "2" THEN
+              PERFORM FIND-ATM-PARAGRAPH
+                 THRU FIND-ATM-EXIT-PARAGRAPH.
+              IF WS-ATM-FOUND NOT = "Y" THEN
                  DISPLAY "=> INVALID INPUT!"
                  GO TO START-PARAGRAPH
               END-IF.
               GO TO USRPWD-PARAGRAPH.
               GO TO TERMINATE-PARAGRAPH.
+       LOAD-ATM-TERMINALS-PARAGRAPH.
+              MOVE 0 TO WS-ATM-COUNT.
+              OPEN INPUT ATMCONFIG-FILE.
+              GO TO LOAD-ATM-LINE-PARAGRAPH.
+       LOAD-ATM-LINE-PARAGRAPH.
+              READ ATMCONFIG-FILE
+                 AT END GO TO LOAD-ATM-DONE-PARAGRAPH
+                 NOT AT END GO TO LOAD-ATM-STORE-PARAGRAPH
+              END-READ.
+       LOAD-ATM-STORE-PARAGRAPH.
+              IF WS-ATM-COUNT >= 50 THEN
+                 DISPLAY "=> ATM TABLE FULL - REMAINING ENTRIES "
+                    "IN ATMTERM.TXT WERE NOT LOADED"
+                 GO TO LOAD-ATM-DONE-PARAGRAPH
+              END-IF.
+              ADD 1 TO WS-ATM-COUNT.
+              MOVE AC-ATMID TO WS-ATM-ID(WS-ATM-COUNT).
+              MOVE AC-LOGFILE TO WS-ATM-LOGFILE(WS-ATM-COUNT).
+              GO TO LOAD-ATM-LINE-PARAGRAPH.
+       LOAD-ATM-DONE-PARAGRAPH.
+              CLOSE ATMCONFIG-FILE.
+              IF WS-ATM-COUNT = 0 THEN
+                 MOVE 2 TO WS-ATM-COUNT
+                 MOVE "1" TO WS-ATM-ID(1)
+                 MOVE "trans711.txt" TO WS-ATM-LOGFILE(1)
+                 MOVE "2" TO WS-ATM-ID(2)
+                 MOVE "trans713.txt" TO WS-ATM-LOGFILE(2)
+              END-IF.
+       LOAD-ATM-TERMINALS-EXIT-PARAGRAPH.
+              EXIT.
+       FIND-ATM-PARAGRAPH.
+              MOVE "N" TO WS-ATM-FOUND.
+              MOVE 1 TO WS-ATM-IX.
+              GO TO FIND-ATM-LOOP-PARAGRAPH.
+       FIND-ATM-LOOP-PARAGRAPH.
+              IF WS-ATM-IX > WS-ATM-COUNT THEN
+                 GO TO FIND-ATM-EXIT-PARAGRAPH
+              END-IF.
+              IF MYATM = WS-ATM-ID(WS-ATM-IX) THEN
+                 MOVE "Y" TO WS-ATM-FOUND
+                 MOVE WS-ATM-LOGFILE(WS-ATM-IX) TO WS-CUR-LOGFILE
+                 GO TO FIND-ATM-EXIT-PARAGRAPH
+              END-IF.
+              ADD 1 TO WS-ATM-IX.
+              GO TO FIND-ATM-LOOP-PARAGRAPH.
+       FIND-ATM-EXIT-PARAGRAPH.
+              EXIT.
        USRPWD-PARAGRAPH.
+              DISPLAY "=> PRESS L TO LOG IN".
+              DISPLAY "=> PRESS N TO OPEN A NEW ACCOUNT".
+              ACCEPT WS-OPEN-CHOICE.
+              IF WS-OPEN-CHOICE = "N" THEN
+                 GO TO OPENACCOUNT-PARAGRAPH
+              END-IF.
+              IF WS-OPEN-CHOICE NOT = "L" THEN
+                 DISPLAY "=> INVALID INPUT"
+                 GO TO USRPWD-PARAGRAPH
+              END-IF.
               DISPLAY "=> ACCOUNT".
               ACCEPT MYNUMBE.
               DISPLAY "=> PASSWORD".
               ACCEPT MYPASSWORD.
               GO TO FILEVALI-PARAGRAPH.
+       OPENACCOUNT-PARAGRAPH.
+              DISPLAY "=> NEW ACCOUNT NAME".
+              ACCEPT WS-NEW-NAME.
+              DISPLAY "=> NEW ACCOUNT NUMBER".
+              ACCEPT WS-NEW-NUMBE.
+              OPEN INPUT INPUT-FILE.
+              MOVE WS-NEW-NUMBE TO NUMBE.
+              READ INPUT-FILE
+                 INVALID KEY GO TO NEWACCTSCANDONE-PARAGRAPH
+              END-READ.
+              CLOSE INPUT-FILE.
+              DISPLAY "=> ACCOUNT NUMBER ALREADY IN USE".
+              GO TO OPENACCOUNT-PARAGRAPH.
+       NEWACCTSCANDONE-PARAGRAPH.
+              CLOSE INPUT-FILE.
+              DISPLAY "=> SET A 6-DIGIT PASSWORD".
+              ACCEPT WS-NEW-PASSWORD.
+              DISPLAY "=> INITIAL DEPOSIT AMOUNT".
+              ACCEPT WS-NEW-BALANCE.
+              DISPLAY "=> DAILY WITHDRAWAL LIMIT".
+              ACCEPT WS-NEW-DAILYLIMIT.
+              OPEN I-O INPUT-FILE.
+                 MOVE WS-NEW-NAME TO NAME.
+                 MOVE WS-NEW-NUMBE TO NUMBE.
+                 MOVE WS-NEW-PASSWORD TO PASSWD.
+                 MOVE WS-NEW-BALANCE TO BALANCE.
+                 MOVE 0 TO FAILCNT.
+                 MOVE SPACE TO LOCKFLAG.
+                 MOVE WS-NEW-DAILYLIMIT TO DAILYLIMIT.
+                 MOVE 0 TO WDTODAY.
+                 MOVE 0 TO WDDATE.
+                 WRITE ACCOUNT.
+              CLOSE INPUT-FILE.
+              DISPLAY "=> ACCOUNT CREATED - YOU MAY NOW LOG IN".
+              GO TO USRPWD-PARAGRAPH.
        FILEVALI-PARAGRAPH.
               OPEN INPUT INPUT-FILE.
-              GO TO FILELINE-PARAGRAPH.
-       FILELINE-PARAGRAPH.
+              MOVE MYNUMBE TO NUMBE.
               READ INPUT-FILE INTO AACCOUNT
-                 AT END GO TO ACCNOTFOUND-PARAGRAPH
-                 NOT AT END GO TO LINEVALI-PARAGRAPH
+                 INVALID KEY GO TO ACCNOTFOUND-PARAGRAPH
               END-READ.
+              GO TO LINEVALI-PARAGRAPH.
        ACCNOTFOUND-PARAGRAPH.
               DISPLAY "=> INCORRECT ACCOUNT/PASSWORD".
               CLOSE INPUT-FILE.
               GO TO USRPWD-PARAGRAPH.
        LINEVALI-PARAGRAPH.
               IF ANUMBE = MYNUMBE THEN
+                 IF ALOCKFLAG = "L" THEN
+                    CLOSE INPUT-FILE
+                    DISPLAY "=> ACCOUNT LOCKED - CONTACT YOUR BRANCH"
+                    GO TO USRPWD-PARAGRAPH
+                 END-IF
                  IF APASSWORD = MYPASSWORD THEN
                     CLOSE INPUT-FILE
                     IF ABALANCE <= 0 THEN
 	                DISPLAY "NEGATIVE REMAINS TRANSECTION ABORT"
 	                GO TO USRPWD-PARAGRAPH
 	             END-IF
+                    PERFORM RESETFAILCOUNT-PARAGRAPH
+                       THRU RESETFAILCOUNT-EXIT-PARAGRAPH
                     GO TO SERVICE-PARAGRAPH
                  END-IF
+                 CLOSE INPUT-FILE
+                 GO TO REGISTERFAILURE-PARAGRAPH
+              END-IF.
+              GO TO ACCNOTFOUND-PARAGRAPH.
+       RESETFAILCOUNT-PARAGRAPH.
+              IF AFAILCNT = 0 THEN
+                 GO TO RESETFAILCOUNT-EXIT-PARAGRAPH
+              END-IF.
+              MOVE ANUMBE TO WS-LOGIN-NUMBE.
+              MOVE 0 TO WS-LOGIN-FAILCNT.
+              MOVE ALOCKFLAG TO WS-LOGIN-LOCKFLAG.
+              MOVE "Y" TO WS-LOGIN-FLAG.
+              MOVE "N" TO WS-UPD1-FLAG.
+              MOVE "N" TO WS-UPD1-WD-FLAG.
+              PERFORM UPDATEMASTER-PARAGRAPH
+                 THRU UPDATEMASTER-EXIT-PARAGRAPH.
+              MOVE "N" TO WS-LOGIN-FLAG.
+       RESETFAILCOUNT-EXIT-PARAGRAPH.
+              EXIT.
+       REGISTERFAILURE-PARAGRAPH.
+              ADD 1 TO AFAILCNT.
+              MOVE ANUMBE TO WS-LOGIN-NUMBE.
+              MOVE AFAILCNT TO WS-LOGIN-FAILCNT.
+              IF AFAILCNT >= WS-MAX-ATTEMPTS THEN
+                 MOVE "L" TO WS-LOGIN-LOCKFLAG
+              ELSE
+                 MOVE ALOCKFLAG TO WS-LOGIN-LOCKFLAG
               END-IF.
-              GO TO FILELINE-PARAGRAPH.
+              MOVE "Y" TO WS-LOGIN-FLAG.
+              MOVE "N" TO WS-UPD1-FLAG.
+              MOVE "N" TO WS-UPD1-WD-FLAG.
+              PERFORM UPDATEMASTER-PARAGRAPH
+                 THRU UPDATEMASTER-EXIT-PARAGRAPH.
+              MOVE "N" TO WS-LOGIN-FLAG.
+              IF AFAILCNT >= WS-MAX-ATTEMPTS THEN
+                 DISPLAY "=> TOO MANY FAILED ATTEMPTS"
+                 DISPLAY "=> ACCOUNT LOCKED - CONTACT YOUR BRANCH"
+              ELSE
+                 DISPLAY "=> INCORRECT ACCOUNT/PASSWORD"
+              END-IF.
+              GO TO USRPWD-PARAGRAPH.
        SERVICE-PARAGRAPH.
 	       DISPLAY "=> PLEASE CHOOSE YOUR SERVICE".
 	       DISPLAY "=> PRESS D FOR DEPOSIT".
 	       DISPLAY "=> PRESS W FOR WITHDRAWAL".
 	       DISPLAY "=> PRESS T FOR TRANSFER".
+	       DISPLAY "=> PRESS B FOR BALANCE INQUIRY".
 	       ACCEPT MYSERVICE.
 	       IF MYSERVICE = "D" THEN
 	          GO TO DEPOSIT-PARAGRAPH
@@ -115,36 +324,60 @@
 	       IF MYSERVICE = "T" THEN
 	          GO TO TRANSFER-PARAGRAPH
 	       END-IF.
+	       IF MYSERVICE = "B" THEN
+	          GO TO BALANCEINQUIRY-PARAGRAPH
+	       END-IF.
 	       DISPLAY "=> INVALID INPUT".
                GO TO SERVICE-PARAGRAPH.
+       BALANCEINQUIRY-PARAGRAPH.
+               DISPLAY "=> ACCOUNT NUMBER : " ANUMBE.
+               DISPLAY "=> CURRENT BALANCE: " ABALANCE.
+               GO TO ASKCONTINUE-PARAGRAPH.
        DEPOSIT-PARAGRAPH.
                DISPLAY "=> AMOUNT".
                ACCEPT MYAMOUNT.
                IF MYAMOUNT > 0 AND MYAMOUNT < 100000 THEN
-                  IF MYATM = 1 THEN
-                      GO TO TRANS711WRITE-PARAGRAPH
-                  END-IF
-                  IF MYATM = 2 THEN
-                      GO TO TRANS713WRITE-PARAGRAPH
-                  END-IF
+                  ADD MYAMOUNT TO ABALANCE
+                  MOVE ANUMBE TO WS-UPD1-NUMBE
+                  MOVE ABALANCE TO WS-UPD1-BALANCE
+                  MOVE "Y" TO WS-UPD1-FLAG
+                  MOVE "N" TO WS-UPD2-FLAG
+                  MOVE "N" TO WS-UPD1-WD-FLAG
+                  GO TO TRANSWRITE-PARAGRAPH
                END-IF.
                DISPLAY "=> INVALID INPUT".
                GO TO DEPOSIT-PARAGRAPH.
        WITHDRAWAL-PARAGRAPH.
                DISPLAY "=> AMOUNT".
                ACCEPT MYAMOUNT.
-               IF MYAMOUNT > 0 AND MYAMOUNT <= ABALANCE AND MYAMOUNT < 100000 THEN
-                  IF MYATM = 1 THEN
-                      GO TO TRANS711WRITE-PARAGRAPH
-                  END-IF
-                  IF MYATM = 2 THEN
-                      GO TO TRANS713WRITE-PARAGRAPH
-                  END-IF
+               ACCEPT WS-TODAY FROM DATE.
+               IF AWDDATE = WS-TODAY THEN
+                  MOVE AWDTODAY TO WS-WD-USED
+               ELSE
+                  MOVE 0 TO WS-WD-USED
+               END-IF.
+               COMPUTE WS-WD-AVAIL = ADAILYLIMIT - WS-WD-USED.
+               IF MYAMOUNT > 0 AND MYAMOUNT <= ABALANCE
+                  AND MYAMOUNT <= WS-WD-AVAIL THEN
+                  SUBTRACT MYAMOUNT FROM ABALANCE
+                  MOVE ANUMBE TO WS-UPD1-NUMBE
+                  MOVE ABALANCE TO WS-UPD1-BALANCE
+                  MOVE "Y" TO WS-UPD1-FLAG
+                  MOVE "N" TO WS-UPD2-FLAG
+                  ADD MYAMOUNT TO WS-WD-USED
+                  MOVE WS-WD-USED TO WS-UPD1-WDTODAY
+                  MOVE WS-TODAY TO WS-UPD1-WDDATE
+                  MOVE "Y" TO WS-UPD1-WD-FLAG
+                  GO TO TRANSWRITE-PARAGRAPH
                END-IF.
                IF MYAMOUNT > ABALANCE THEN
                   DISPLAY "=> INSUFFICIENT BALANCE"
                   GO TO WITHDRAWAL-PARAGRAPH
                END-IF.
+               IF MYAMOUNT > WS-WD-AVAIL THEN
+                  DISPLAY "=> DAILY WITHDRAWAL LIMIT EXCEEDED"
+                  GO TO WITHDRAWAL-PARAGRAPH
+               END-IF.
                DISPLAY "=> INVALID INPUT".
                GO TO WITHDRAWAL-PARAGRAPH.
        TRANSFER-PARAGRAPH.
@@ -157,12 +390,11 @@
                GO TO BFILEVALI-PARAGRAPH.
        BFILEVALI-PARAGRAPH.
               OPEN INPUT INPUT-FILE.
-              GO TO BFILELINE-PARAGRAPH.
-       BFILELINE-PARAGRAPH.
+              MOVE MYTARGET TO NUMBE.
               READ INPUT-FILE INTO BACCOUNT
-                 AT END GO TO BACCNOTFOUND-PARAGRAPH
-                 NOT AT END GO TO BLINEVALI-PARAGRAPH
+                 INVALID KEY GO TO BACCNOTFOUND-PARAGRAPH
               END-READ.
+              GO TO BLINEVALI-PARAGRAPH.
        BACCNOTFOUND-PARAGRAPH.
               DISPLAY "=> TARGET ACCOUNT DOES NOT EXIST".
               CLOSE INPUT-FILE.
@@ -172,17 +404,21 @@
                  CLOSE INPUT-FILE
                  GO TO TRANSFERAMOUNT-PARAGRAPH
               END-IF.
-              GO TO BFILELINE-PARAGRAPH.
+              GO TO BACCNOTFOUND-PARAGRAPH.
        TRANSFERAMOUNT-PARAGRAPH.
               DISPLAY "=> AMOUNT".
               ACCEPT MYAMOUNT.
               IF MYAMOUNT > 0 AND MYAMOUNT <= ABALANCE THEN
-                  IF MYATM = 1 THEN
-                      GO TO TRANS711WRITE-PARAGRAPH
-                  END-IF
-                  IF MYATM = 2 THEN
-                      GO TO TRANS713WRITE-PARAGRAPH
-                  END-IF
+                  SUBTRACT MYAMOUNT FROM ABALANCE
+                  ADD MYAMOUNT TO BBALANCE
+                  MOVE ANUMBE TO WS-UPD1-NUMBE
+                  MOVE ABALANCE TO WS-UPD1-BALANCE
+                  MOVE "Y" TO WS-UPD1-FLAG
+                  MOVE BNUMBE TO WS-UPD2-NUMBE
+                  MOVE BBALANCE TO WS-UPD2-BALANCE
+                  MOVE "Y" TO WS-UPD2-FLAG
+                  MOVE "N" TO WS-UPD1-WD-FLAG
+                  GO TO TRANSWRITE-PARAGRAPH
               END-IF.
               IF MYAMOUNT > ABALANCE THEN
                   DISPLAY "=> INSUFFICIENT BALANCE"
@@ -190,14 +426,19 @@
               END-IF.
               DISPLAY "=> INVALID INPUT".
               GO TO TRANSFERAMOUNT-PARAGRAPH.
-       TRANS711WRITE-PARAGRAPH.
+       TRANSWRITE-PARAGRAPH.
+              PERFORM UPDATEMASTER-PARAGRAPH
+                 THRU UPDATEMASTER-EXIT-PARAGRAPH.
               IF MYSERVICE = "T" THEN
                  MOVE "W" TO MYSERVICE
+                 PERFORM ISSUE-REFNO-PARAGRAPH
+                    THRU ISSUE-REFNO-EXIT-PARAGRAPH
                  OPEN EXTEND OUTPUTONE
                     MOVE MYNUMBE TO ONUMBE
                     MOVE MYSERVICE TO OACTION
                     MOVE MYAMOUNT TO OAMOUNT
                     MOVE MYTIME TO OTIME
+                    MOVE WS-REFNO TO OREFNO
                     WRITE MYOPERATIONONE
                  END-WRITE
                  COMPUTE MYNUMBE = MYTARGET
@@ -205,41 +446,64 @@
                  MOVE "D" TO MYSERVICE
                  CLOSE OUTPUTONE
               END-IF.
+              PERFORM ISSUE-REFNO-PARAGRAPH
+                 THRU ISSUE-REFNO-EXIT-PARAGRAPH.
               OPEN EXTEND OUTPUTONE.
                  MOVE MYNUMBE TO ONUMBE.
                  MOVE MYSERVICE TO OACTION.
                  MOVE MYAMOUNT TO OAMOUNT.
                  MOVE MYTIME TO OTIME.
+                 MOVE WS-REFNO TO OREFNO.
                  WRITE MYOPERATIONONE
                  END-WRITE.
               CLOSE OUTPUTONE.
               COMPUTE MYTIME = MYTIME + 1.
               GO TO ASKCONTINUE-PARAGRAPH.
-       TRANS713WRITE-PARAGRAPH.
-              IF MYSERVICE = "T" THEN
-                 MOVE "W" TO MYSERVICE
-                 OPEN EXTEND OUTPUTTWO
-                    MOVE MYNUMBE TO TNUMBE
-                    MOVE MYSERVICE TO TACTION
-                    MOVE MYAMOUNT TO TAMOUNT
-                    MOVE 0 TO TTIME
-                    WRITE MYOPERATIONTWO
-                 END-WRITE
-                 COMPUTE MYNUMBE = MYTARGET
-                 COMPUTE MYTIME = MYTIME + 1
-                 MOVE "D" TO MYSERVICE
-                 CLOSE OUTPUTTWO
+       ISSUE-REFNO-PARAGRAPH.
+              ACCEPT WS-TODAY FROM DATE.
+              ADD 1 TO WS-REF-SEQ.
+              COMPUTE WS-REFNO = WS-ATM-IX * 1000000000000
+                  + WS-TODAY * 1000000 + WS-REF-SEQ.
+              DISPLAY "=> REFERENCE NO: " WS-REFNO.
+       ISSUE-REFNO-EXIT-PARAGRAPH.
+              EXIT.
+       UPDATEMASTER-PARAGRAPH.
+              MOVE "N" TO WS-COPY-EOF.
+              OPEN INPUT INPUT-FILE.
+              OPEN OUTPUT TEMP-FILE.
+              GO TO COPYLINE-PARAGRAPH.
+       COPYLINE-PARAGRAPH.
+              READ INPUT-FILE NEXT RECORD INTO TACCOUNT
+                 AT END GO TO COPYDONE-PARAGRAPH
+                 NOT AT END GO TO COPYAPPLY-PARAGRAPH
+              END-READ.
+       COPYAPPLY-PARAGRAPH.
+              IF WS-UPD1-FLAG = "Y" AND TACC-NUMBE = WS-UPD1-NUMBE THEN
+                 MOVE WS-UPD1-BALANCE TO TACC-BALANCE
               END-IF.
-              OPEN EXTEND OUTPUTTWO.
-                 MOVE MYNUMBE TO TNUMBE.
-                 MOVE MYSERVICE TO TACTION.
-                 MOVE MYAMOUNT TO TAMOUNT.
-                 MOVE MYTIME TO TTIME.
-                 WRITE MYOPERATIONTWO
-                 END-WRITE.
-              CLOSE OUTPUTTWO.
-              COMPUTE MYTIME = MYTIME + 1.
-              GO TO ASKCONTINUE-PARAGRAPH.
+              IF WS-UPD2-FLAG = "Y" AND TACC-NUMBE = WS-UPD2-NUMBE THEN
+                 MOVE WS-UPD2-BALANCE TO TACC-BALANCE
+              END-IF.
+              IF WS-LOGIN-FLAG = "Y"
+                    AND TACC-NUMBE = WS-LOGIN-NUMBE THEN
+                 MOVE WS-LOGIN-FAILCNT TO TACC-FAILCNT
+                 MOVE WS-LOGIN-LOCKFLAG TO TACC-LOCKFLAG
+              END-IF.
+              IF WS-UPD1-WD-FLAG = "Y"
+                    AND TACC-NUMBE = WS-UPD1-NUMBE THEN
+                 MOVE WS-UPD1-WDTODAY TO TACC-WDTODAY
+                 MOVE WS-UPD1-WDDATE TO TACC-WDDATE
+              END-IF.
+              WRITE TACCOUNT.
+              GO TO COPYLINE-PARAGRAPH.
+       COPYDONE-PARAGRAPH.
+              CLOSE INPUT-FILE.
+              CLOSE TEMP-FILE.
+              CALL "CBL_RENAME_FILE" USING WS-TEMP-PATH WS-MASTER-PATH
+                 RETURNING WS-RENAME-RC
+              END-CALL.
+       UPDATEMASTER-EXIT-PARAGRAPH.
+              EXIT.
        ASKCONTINUE-PARAGRAPH.
                DISPLAY "=> CONTINUE?".
                DISPLAY "=>  N FOR NO".
