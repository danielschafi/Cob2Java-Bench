@@ -5,9 +5,12 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT EMPLOYEE-FILE ASSIGN TO "employees.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPLOYEE-FILE-STATUS.
            SELECT REPORT-FILE ASSIGN TO "report.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CSV-FILE ASSIGN TO "employees.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
        
        DATA DIVISION.
        FILE SECTION.
@@ -16,16 +19,24 @@
        
        FD  REPORT-FILE.
        01  REPORT-RECORD           PIC X(80).
-       
+
+       FD  CSV-FILE.
+       01  CSV-RECORD              PIC X(80).
+
        WORKING-STORAGE SECTION.
+       01  WS-EMPLOYEE-FILE-STATUS PIC X(2) VALUE "00".
        01  WS-EOF-FLAG             PIC X(1) VALUE 'N'.
        01  WS-CHOICE               PIC X(1).
-       01  WS-COUNTER              PIC 9(2) VALUE 1.
+       01  WS-COUNTER              PIC 9(3) VALUE 1.
        01  WS-TOTAL-SALARY         PIC 9(8)V99 VALUE ZEROS.
+       01  WS-MAX-EMPLOYEES        PIC 9(3) VALUE 500.
        01  WS-EMPLOYEE-COUNT       PIC 9(3) VALUE ZEROS.
-       
+
        01  WS-EMPLOYEE-TABLE.
-           05  WS-EMPLOYEE-ENTRY   OCCURS 10 TIMES.
+           05  WS-EMPLOYEE-ENTRY   OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-MAX-EMPLOYEES
+                   ASCENDING KEY IS WS-EMP-NAME
+                   INDEXED BY WS-EMP-IX.
                10  WS-EMP-ID       PIC 9(5).
                10  WS-EMP-NAME     PIC X(25).
                10  WS-EMP-SALARY   PIC 9(6)V99.
@@ -37,6 +48,13 @@
            05  WS-INPUT-SALARY     PIC 9(6)V99.
            05  WS-INPUT-DEPT       PIC X(15).
        
+       01  WS-EMP-FILE-LINE.
+           05  WS-EFL-ID           PIC 9(5).
+           05  WS-EFL-NAME         PIC X(25).
+           05  WS-EFL-SALARY       PIC 9(6)V99.
+           05  WS-EFL-DEPT         PIC X(15).
+           05  FILLER              PIC X(27) VALUE SPACES.
+
        01  WS-HEADERS.
            05  WS-MAIN-HEADER      PIC X(50) VALUE
                "EMPLOYEE MANAGEMENT SYSTEM".
@@ -53,9 +71,53 @@
            05  WS-MENU-MSG3        PIC X(30) VALUE
                "3. Generate Report".
            05  WS-MENU-MSG4        PIC X(30) VALUE
-               "4. Exit".
+               "4. Update Employee".
+           05  WS-MENU-MSG5        PIC X(30) VALUE
+               "5. Remove Employee".
+           05  WS-MENU-MSG6        PIC X(30) VALUE
+               "6. Export to CSV".
+           05  WS-MENU-MSG7        PIC X(30) VALUE
+               "7. Apply Cost-of-Living Raise".
+           05  WS-MENU-MSG8        PIC X(30) VALUE
+               "8. Exit".
            05  WS-PROMPT           PIC X(20) VALUE
                "Enter choice: ".
+
+       01  WS-LOOKUP-ID            PIC 9(5).
+       01  WS-FOUND-FLAG           PIC X(1) VALUE 'N'.
+       01  WS-FOUND-IX             PIC 9(3) VALUE ZEROS.
+
+       01  WS-DEPT-COUNT           PIC 9(3) VALUE ZEROS.
+       01  WS-DEPT-PTR             PIC 9(3) VALUE ZEROS.
+       01  WS-DEPT-SEEN-FLAG       PIC X(1) VALUE 'N'.
+       01  WS-CURRENT-DEPT         PIC X(15).
+       01  WS-DEPT-SUBTOTAL-COUNT  PIC 9(3) VALUE ZEROS.
+       01  WS-DEPT-SUBTOTAL-SALARY PIC 9(8)V99 VALUE ZEROS.
+       01  WS-DEPT-LIST.
+           05  WS-DEPT-ENTRY       OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-DEPT-COUNT
+                   INDEXED BY WS-DEPT-IX.
+               10  WS-DEPT-NAME    PIC X(15).
+
+       01  WS-SORT-CHOICE          PIC X(1).
+       01  WS-DISP-IX              PIC 9(3) VALUE ZEROS.
+
+       01  WS-ORDER-TABLE.
+           05  WS-ORDER-ENTRY      OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-EMPLOYEE-COUNT
+                   INDEXED BY WS-ORDER-IX.
+               10  WS-ORDER-NAME   PIC X(25).
+               10  WS-ORDER-DEPT   PIC X(15).
+               10  WS-ORDER-REALIX PIC 9(3).
+
+       01  WS-COLA-PERCENT         PIC 9(3)V99 VALUE ZEROS.
+       01  WS-COLA-DEPT            PIC X(15).
+       01  WS-COLA-CONFIRM         PIC X(1).
+       01  WS-COLA-COUNT           PIC 9(3) VALUE ZEROS.
+       01  WS-COLA-OLD-SALARY      PIC 9(6)V99 VALUE ZEROS.
+       01  WS-COLA-NEW-SALARY      PIC 9(6)V99 VALUE ZEROS.
+       01  WS-COLA-TOTAL-OLD       PIC 9(8)V99 VALUE ZEROS.
+       01  WS-COLA-TOTAL-NEW       PIC 9(8)V99 VALUE ZEROS.
        
        01  WS-OUTPUT-LINE          PIC X(80).
        
@@ -64,18 +126,24 @@
        MAIN-PARA.
            DISPLAY WS-MAIN-HEADER
            DISPLAY " "
-           PERFORM MENU-LOOP UNTIL WS-CHOICE = '4'
+           PERFORM LOAD-EMPLOYEES
+           PERFORM MENU-LOOP UNTIL WS-CHOICE = '8'
+           PERFORM SAVE-EMPLOYEES
            DISPLAY "Program ended."
            STOP RUN.
-       
+
        MENU-LOOP.
            DISPLAY WS-MENU-MSG1
            DISPLAY WS-MENU-MSG2
            DISPLAY WS-MENU-MSG3
            DISPLAY WS-MENU-MSG4
+           DISPLAY WS-MENU-MSG5
+           DISPLAY WS-MENU-MSG6
+           DISPLAY WS-MENU-MSG7
+           DISPLAY WS-MENU-MSG8
            DISPLAY WS-PROMPT WITH NO ADVANCING
            ACCEPT WS-CHOICE
-           
+
            EVALUATE WS-CHOICE
                WHEN '1'
                    PERFORM ADD-EMPLOYEE
@@ -84,29 +152,113 @@
                WHEN '3'
                    PERFORM GENERATE-REPORT
                WHEN '4'
+                   PERFORM UPDATE-EMPLOYEE
+               WHEN '5'
+                   PERFORM REMOVE-EMPLOYEE
+               WHEN '6'
+                   PERFORM EXPORT-CSV
+               WHEN '7'
+                   PERFORM APPLY-COLA-RAISE
+               WHEN '8'
                    CONTINUE
                WHEN OTHER
                    DISPLAY "Invalid choice. Try again."
            END-EVALUATE
            EXIT.
        
+       LOAD-EMPLOYEES.
+           MOVE ZEROS TO WS-EMPLOYEE-COUNT
+           OPEN INPUT EMPLOYEE-FILE
+           IF WS-EMPLOYEE-FILE-STATUS = "35"
+               DISPLAY "No employees.txt found - starting with an "
+                   "empty roster."
+           ELSE
+               IF WS-EMPLOYEE-FILE-STATUS NOT = "00"
+                   DISPLAY "Warning: could not open employees.txt "
+                       "(status " WS-EMPLOYEE-FILE-STATUS "), "
+                       "starting with an empty roster."
+               ELSE
+                   MOVE 'N' TO WS-EOF-FLAG
+                   PERFORM UNTIL WS-EOF-FLAG = 'Y'
+                       READ EMPLOYEE-FILE INTO WS-EMP-FILE-LINE
+                           AT END
+                               MOVE 'Y' TO WS-EOF-FLAG
+                           NOT AT END
+                               PERFORM STORE-LOADED-EMPLOYEE
+                       END-READ
+                   END-PERFORM
+                   CLOSE EMPLOYEE-FILE
+               END-IF
+           END-IF
+           EXIT.
+
+       STORE-LOADED-EMPLOYEE.
+           IF WS-EMPLOYEE-COUNT >= WS-MAX-EMPLOYEES
+               DISPLAY "Employee table full - remaining rows in "
+                   "employees.txt were not loaded."
+           ELSE
+               ADD 1 TO WS-EMPLOYEE-COUNT
+               MOVE WS-EMPLOYEE-COUNT TO WS-COUNTER
+               MOVE WS-EFL-ID TO
+                   WS-EMP-ID OF WS-EMPLOYEE-ENTRY (WS-COUNTER)
+               MOVE WS-EFL-NAME TO
+                   WS-EMP-NAME OF WS-EMPLOYEE-ENTRY (WS-COUNTER)
+               MOVE WS-EFL-SALARY TO
+                   WS-EMP-SALARY OF WS-EMPLOYEE-ENTRY (WS-COUNTER)
+               MOVE WS-EFL-DEPT TO
+                   WS-EMP-DEPT OF WS-EMPLOYEE-ENTRY (WS-COUNTER)
+           END-IF
+           EXIT.
+
+       SAVE-EMPLOYEES.
+           OPEN OUTPUT EMPLOYEE-FILE
+           IF WS-EMPLOYEE-FILE-STATUS NOT = "00"
+               DISPLAY "Warning: could not save employees.txt "
+                   "(status " WS-EMPLOYEE-FILE-STATUS ")."
+           ELSE
+               PERFORM VARYING WS-COUNTER FROM 1 BY 1
+                   UNTIL WS-COUNTER > WS-EMPLOYEE-COUNT
+                   PERFORM WRITE-LOADED-EMPLOYEE
+               END-PERFORM
+               CLOSE EMPLOYEE-FILE
+           END-IF
+           EXIT.
+
+       WRITE-LOADED-EMPLOYEE.
+           MOVE WS-EMP-ID OF WS-EMPLOYEE-ENTRY (WS-COUNTER)
+               TO WS-EFL-ID
+           MOVE WS-EMP-NAME OF WS-EMPLOYEE-ENTRY (WS-COUNTER)
+               TO WS-EFL-NAME
+           MOVE WS-EMP-SALARY OF WS-EMPLOYEE-ENTRY (WS-COUNTER)
+               TO WS-EFL-SALARY
+           MOVE WS-EMP-DEPT OF WS-EMPLOYEE-ENTRY (WS-COUNTER)
+               TO WS-EFL-DEPT
+           WRITE EMPLOYEE-RECORD FROM WS-EMP-FILE-LINE
+           EXIT.
+
        ADD-EMPLOYEE.
-           IF WS-EMPLOYEE-COUNT >= 10
+           IF WS-EMPLOYEE-COUNT >= WS-MAX-EMPLOYEES
                DISPLAY "Employee table full!"
            ELSE
                PERFORM GET-EMPLOYEE-DATA
                IF WS-INPUT-ID IS NUMERIC AND WS-INPUT-ID > ZEROS
-                   ADD 1 TO WS-EMPLOYEE-COUNT
-                   MOVE WS-EMPLOYEE-COUNT TO WS-COUNTER
-                   MOVE WS-INPUT-ID TO 
+                   MOVE WS-INPUT-ID TO WS-LOOKUP-ID
+                   PERFORM FIND-EMPLOYEE-BY-ID
+                   IF WS-FOUND-FLAG = 'Y'
+                     DISPLAY "Employee ID already exists - not added."
+                   ELSE
+                     ADD 1 TO WS-EMPLOYEE-COUNT
+                     MOVE WS-EMPLOYEE-COUNT TO WS-COUNTER
+                     MOVE WS-INPUT-ID TO
                        WS-EMP-ID OF WS-EMPLOYEE-ENTRY (WS-COUNTER)
-                   MOVE WS-INPUT-NAME TO
+                     MOVE WS-INPUT-NAME TO
                        WS-EMP-NAME OF WS-EMPLOYEE-ENTRY (WS-COUNTER)
-                   MOVE WS-INPUT-SALARY TO
+                     MOVE WS-INPUT-SALARY TO
                        WS-EMP-SALARY OF WS-EMPLOYEE-ENTRY (WS-COUNTER)
-                   MOVE WS-INPUT-DEPT TO
+                     MOVE WS-INPUT-DEPT TO
                        WS-EMP-DEPT OF WS-EMPLOYEE-ENTRY (WS-COUNTER)
-                   DISPLAY "Employee added successfully!"
+                     DISPLAY "Employee added successfully!"
+                   END-IF
                ELSE
                    DISPLAY "Invalid employee ID entered."
                END-IF
@@ -123,29 +275,116 @@
            DISPLAY "Enter Department: " WITH NO ADVANCING
            ACCEPT WS-INPUT-DEPT
            EXIT.
-       
+
+       FIND-EMPLOYEE-BY-ID.
+           MOVE 'N' TO WS-FOUND-FLAG
+           MOVE ZEROS TO WS-FOUND-IX
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1
+               UNTIL WS-COUNTER > WS-EMPLOYEE-COUNT
+               IF WS-EMP-ID OF WS-EMPLOYEE-ENTRY (WS-COUNTER)
+                       = WS-LOOKUP-ID
+                   MOVE 'Y' TO WS-FOUND-FLAG
+                   MOVE WS-COUNTER TO WS-FOUND-IX
+               END-IF
+           END-PERFORM
+           EXIT.
+
+       UPDATE-EMPLOYEE.
+           DISPLAY "Enter Employee ID to update: " WITH NO ADVANCING
+           ACCEPT WS-LOOKUP-ID
+           PERFORM FIND-EMPLOYEE-BY-ID
+           IF WS-FOUND-FLAG = 'N'
+               DISPLAY "Employee ID not found."
+           ELSE
+               DISPLAY "Current Salary: "
+                   WS-EMP-SALARY OF WS-EMPLOYEE-ENTRY (WS-FOUND-IX)
+               DISPLAY "Enter New Salary: " WITH NO ADVANCING
+               ACCEPT WS-INPUT-SALARY
+               DISPLAY "Current Department: "
+                   WS-EMP-DEPT OF WS-EMPLOYEE-ENTRY (WS-FOUND-IX)
+               DISPLAY "Enter New Department: " WITH NO ADVANCING
+               ACCEPT WS-INPUT-DEPT
+               MOVE WS-INPUT-SALARY TO
+                   WS-EMP-SALARY OF WS-EMPLOYEE-ENTRY (WS-FOUND-IX)
+               MOVE WS-INPUT-DEPT TO
+                   WS-EMP-DEPT OF WS-EMPLOYEE-ENTRY (WS-FOUND-IX)
+               DISPLAY "Employee updated successfully!"
+           END-IF
+           EXIT.
+
+       REMOVE-EMPLOYEE.
+           DISPLAY "Enter Employee ID to remove: " WITH NO ADVANCING
+           ACCEPT WS-LOOKUP-ID
+           PERFORM FIND-EMPLOYEE-BY-ID
+           IF WS-FOUND-FLAG = 'N'
+               DISPLAY "Employee ID not found."
+           ELSE
+               PERFORM SHIFT-EMPLOYEES-DOWN
+               SUBTRACT 1 FROM WS-EMPLOYEE-COUNT
+               DISPLAY "Employee removed successfully!"
+           END-IF
+           EXIT.
+
+       SHIFT-EMPLOYEES-DOWN.
+           PERFORM VARYING WS-COUNTER FROM WS-FOUND-IX BY 1
+               UNTIL WS-COUNTER >= WS-EMPLOYEE-COUNT
+               MOVE WS-EMPLOYEE-ENTRY (WS-COUNTER + 1)
+                   TO WS-EMPLOYEE-ENTRY (WS-COUNTER)
+           END-PERFORM
+           EXIT.
+
+       PROMPT-SORT-CHOICE.
+           DISPLAY "Sort by (N)ame, (D)epartment, or (O)riginal "
+               "order: " WITH NO ADVANCING
+           ACCEPT WS-SORT-CHOICE
+           PERFORM SORT-EMPLOYEES
+           EXIT.
+
+       SORT-EMPLOYEES.
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1
+               UNTIL WS-COUNTER > WS-EMPLOYEE-COUNT
+               MOVE WS-EMP-NAME OF WS-EMPLOYEE-ENTRY (WS-COUNTER)
+                   TO WS-ORDER-NAME (WS-COUNTER)
+               MOVE WS-EMP-DEPT OF WS-EMPLOYEE-ENTRY (WS-COUNTER)
+                   TO WS-ORDER-DEPT (WS-COUNTER)
+               MOVE WS-COUNTER TO WS-ORDER-REALIX (WS-COUNTER)
+           END-PERFORM
+           EVALUATE WS-SORT-CHOICE
+               WHEN 'N'
+               WHEN 'n'
+                   SORT WS-ORDER-ENTRY ON ASCENDING KEY WS-ORDER-NAME
+               WHEN 'D'
+               WHEN 'd'
+                   SORT WS-ORDER-ENTRY ON ASCENDING KEY WS-ORDER-DEPT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           EXIT.
+
        DISPLAY-EMPLOYEES.
            IF WS-EMPLOYEE-COUNT = ZEROS
                DISPLAY "No employees to display."
            ELSE
+               PERFORM PROMPT-SORT-CHOICE
                DISPLAY " "
                DISPLAY WS-COL-HEADER
                DISPLAY WS-SEPARATOR
                PERFORM VARYING WS-COUNTER FROM 1 BY 1
                    UNTIL WS-COUNTER > WS-EMPLOYEE-COUNT
+                   MOVE WS-ORDER-REALIX (WS-COUNTER) TO WS-DISP-IX
                    PERFORM SHOW-EMPLOYEE
                END-PERFORM
            END-IF
            EXIT.
-       
+
        SHOW-EMPLOYEE.
-           STRING WS-EMP-ID OF WS-EMPLOYEE-ENTRY (WS-COUNTER)
+           STRING WS-EMP-ID OF WS-EMPLOYEE-ENTRY (WS-DISP-IX)
                   DELIMITED BY SIZE
                   "     " DELIMITED BY SIZE
-                  WS-EMP-NAME OF WS-EMPLOYEE-ENTRY (WS-COUNTER)
+                  WS-EMP-NAME OF WS-EMPLOYEE-ENTRY (WS-DISP-IX)
                   DELIMITED BY SPACE
                   "  $" DELIMITED BY SIZE
-                  WS-EMP-SALARY OF WS-EMPLOYEE-ENTRY (WS-COUNTER)
+                  WS-EMP-SALARY OF WS-EMPLOYEE-ENTRY (WS-DISP-IX)
                   DELIMITED BY SIZE
                   INTO WS-OUTPUT-LINE
            END-STRING
@@ -157,6 +396,7 @@
            IF WS-EMPLOYEE-COUNT = ZEROS
                DISPLAY "No employees for report."
            ELSE
+               PERFORM PROMPT-SORT-CHOICE
                OPEN OUTPUT REPORT-FILE
                PERFORM WRITE-REPORT-HEADER
                PERFORM WRITE-EMPLOYEE-DETAILS
@@ -179,25 +419,82 @@
        
        WRITE-EMPLOYEE-DETAILS.
            MOVE ZEROS TO WS-TOTAL-SALARY
+           MOVE ZEROS TO WS-DEPT-COUNT
            PERFORM VARYING WS-COUNTER FROM 1 BY 1
                UNTIL WS-COUNTER > WS-EMPLOYEE-COUNT
-               PERFORM WRITE-EMPLOYEE-LINE
-               ADD WS-EMP-SALARY OF WS-EMPLOYEE-ENTRY (WS-COUNTER)
-                   TO WS-TOTAL-SALARY
+               PERFORM RECORD-DEPT-IF-NEW
+           END-PERFORM
+           PERFORM VARYING WS-DEPT-PTR FROM 1 BY 1
+               UNTIL WS-DEPT-PTR > WS-DEPT-COUNT
+               PERFORM WRITE-DEPARTMENT-GROUP
            END-PERFORM
            EXIT.
-       
+
+       RECORD-DEPT-IF-NEW.
+           MOVE 'N' TO WS-DEPT-SEEN-FLAG
+           PERFORM VARYING WS-DEPT-PTR FROM 1 BY 1
+               UNTIL WS-DEPT-PTR > WS-DEPT-COUNT
+               IF WS-DEPT-NAME (WS-DEPT-PTR) =
+                       WS-EMP-DEPT OF WS-EMPLOYEE-ENTRY (WS-COUNTER)
+                   MOVE 'Y' TO WS-DEPT-SEEN-FLAG
+               END-IF
+           END-PERFORM
+           IF WS-DEPT-SEEN-FLAG = 'N'
+               ADD 1 TO WS-DEPT-COUNT
+               MOVE WS-EMP-DEPT OF WS-EMPLOYEE-ENTRY (WS-COUNTER)
+                   TO WS-DEPT-NAME (WS-DEPT-COUNT)
+           END-IF
+           EXIT.
+
+       WRITE-DEPARTMENT-GROUP.
+           MOVE WS-DEPT-NAME (WS-DEPT-PTR) TO WS-CURRENT-DEPT
+           MOVE ZEROS TO WS-DEPT-SUBTOTAL-COUNT
+           MOVE ZEROS TO WS-DEPT-SUBTOTAL-SALARY
+           MOVE SPACES TO WS-OUTPUT-LINE
+           STRING "Department: " DELIMITED BY SIZE
+                  WS-CURRENT-DEPT DELIMITED BY SIZE
+                  INTO WS-OUTPUT-LINE
+           END-STRING
+           WRITE REPORT-RECORD FROM WS-OUTPUT-LINE
+           MOVE SPACES TO WS-OUTPUT-LINE
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1
+               UNTIL WS-COUNTER > WS-EMPLOYEE-COUNT
+               MOVE WS-ORDER-REALIX (WS-COUNTER) TO WS-DISP-IX
+               IF WS-EMP-DEPT OF WS-EMPLOYEE-ENTRY (WS-DISP-IX)
+                       = WS-CURRENT-DEPT
+                   PERFORM WRITE-EMPLOYEE-LINE
+                   ADD 1 TO WS-DEPT-SUBTOTAL-COUNT
+                   ADD WS-EMP-SALARY OF WS-EMPLOYEE-ENTRY (WS-DISP-IX)
+                       TO WS-DEPT-SUBTOTAL-SALARY
+               END-IF
+           END-PERFORM
+           PERFORM WRITE-DEPT-SUBTOTAL-LINE
+           ADD WS-DEPT-SUBTOTAL-SALARY TO WS-TOTAL-SALARY
+           EXIT.
+
+       WRITE-DEPT-SUBTOTAL-LINE.
+           STRING "  Dept Subtotal: " DELIMITED BY SIZE
+                  WS-DEPT-SUBTOTAL-COUNT DELIMITED BY SIZE
+                  " employees, $" DELIMITED BY SIZE
+                  WS-DEPT-SUBTOTAL-SALARY DELIMITED BY SIZE
+                  INTO WS-OUTPUT-LINE
+           END-STRING
+           WRITE REPORT-RECORD FROM WS-OUTPUT-LINE
+           MOVE SPACES TO WS-OUTPUT-LINE
+           WRITE REPORT-RECORD FROM WS-OUTPUT-LINE
+           EXIT.
+
        WRITE-EMPLOYEE-LINE.
-           STRING WS-EMP-ID OF WS-EMPLOYEE-ENTRY (WS-COUNTER)
+           STRING WS-EMP-ID OF WS-EMPLOYEE-ENTRY (WS-DISP-IX)
                   DELIMITED BY SIZE
                   "     " DELIMITED BY SIZE
-                  WS-EMP-NAME OF WS-EMPLOYEE-ENTRY (WS-COUNTER)
-                  DELIMITED BY SPACE
+                  WS-EMP-NAME OF WS-EMPLOYEE-ENTRY (WS-DISP-IX)
+                  DELIMITED BY SIZE
                   "  $" DELIMITED BY SIZE
-                  WS-EMP-SALARY OF WS-EMPLOYEE-ENTRY (WS-COUNTER)
+                  WS-EMP-SALARY OF WS-EMPLOYEE-ENTRY (WS-DISP-IX)
                   DELIMITED BY SIZE
                   "  " DELIMITED BY SIZE
-                  WS-EMP-DEPT OF WS-EMPLOYEE-ENTRY (WS-COUNTER)
+                  WS-EMP-DEPT OF WS-EMPLOYEE-ENTRY (WS-DISP-IX)
                   DELIMITED BY SIZE
                   INTO WS-OUTPUT-LINE
            END-STRING
@@ -219,5 +516,126 @@
            END-STRING
            WRITE REPORT-RECORD FROM WS-OUTPUT-LINE
            EXIT.
-       
+
+       EXPORT-CSV.
+           IF WS-EMPLOYEE-COUNT = ZEROS
+               DISPLAY "No employees to export."
+           ELSE
+               PERFORM PROMPT-SORT-CHOICE
+               OPEN OUTPUT CSV-FILE
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "ID,Name,Salary,Dept" DELIMITED BY SIZE
+                      INTO WS-OUTPUT-LINE
+               END-STRING
+               WRITE CSV-RECORD FROM WS-OUTPUT-LINE
+               MOVE SPACES TO WS-OUTPUT-LINE
+               PERFORM VARYING WS-COUNTER FROM 1 BY 1
+                   UNTIL WS-COUNTER > WS-EMPLOYEE-COUNT
+                   MOVE WS-ORDER-REALIX (WS-COUNTER) TO WS-DISP-IX
+                   PERFORM WRITE-EMPLOYEE-CSV-LINE
+               END-PERFORM
+               CLOSE CSV-FILE
+               DISPLAY "Employees exported to employees.csv"
+           END-IF
+           EXIT.
+
+       WRITE-EMPLOYEE-CSV-LINE.
+           STRING WS-EMP-ID OF WS-EMPLOYEE-ENTRY (WS-DISP-IX)
+                  DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-EMP-NAME OF WS-EMPLOYEE-ENTRY (WS-DISP-IX)
+                  DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-EMP-SALARY OF WS-EMPLOYEE-ENTRY (WS-DISP-IX)
+                  DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-EMP-DEPT OF WS-EMPLOYEE-ENTRY (WS-DISP-IX)
+                  DELIMITED BY SIZE
+                  INTO WS-OUTPUT-LINE
+           END-STRING
+           WRITE CSV-RECORD FROM WS-OUTPUT-LINE
+           MOVE SPACES TO WS-OUTPUT-LINE
+           EXIT.
+
+       APPLY-COLA-RAISE.
+           IF WS-EMPLOYEE-COUNT = ZEROS
+               DISPLAY "No employees to raise."
+           ELSE
+               DISPLAY "Enter raise percentage (e.g. 3.50 for 3.5%): "
+                   WITH NO ADVANCING
+               ACCEPT WS-COLA-PERCENT
+               MOVE SPACES TO WS-COLA-DEPT
+               DISPLAY "Limit to one department (blank for all): "
+                   WITH NO ADVANCING
+               ACCEPT WS-COLA-DEPT
+               PERFORM PREVIEW-COLA-RAISE
+               IF WS-COLA-COUNT = ZEROS
+                   DISPLAY "No matching employees - nothing to raise."
+               ELSE
+                   DISPLAY "Apply this raise? (Y/N): " WITH NO ADVANCING
+                   ACCEPT WS-COLA-CONFIRM
+                   IF WS-COLA-CONFIRM = 'Y' OR WS-COLA-CONFIRM = 'y'
+                       PERFORM COMMIT-COLA-RAISE
+                       DISPLAY "Raise applied to " WS-COLA-COUNT
+                           " employee(s)."
+                   ELSE
+                       DISPLAY "Raise cancelled - no changes made."
+                   END-IF
+               END-IF
+           END-IF
+           EXIT.
+
+       PREVIEW-COLA-RAISE.
+           MOVE ZEROS TO WS-COLA-COUNT
+           MOVE ZEROS TO WS-COLA-TOTAL-OLD
+           MOVE ZEROS TO WS-COLA-TOTAL-NEW
+           DISPLAY " "
+           DISPLAY "ID     Current     New"
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1
+               UNTIL WS-COUNTER > WS-EMPLOYEE-COUNT
+               IF WS-COLA-DEPT = SPACES OR
+                       WS-EMP-DEPT OF WS-EMPLOYEE-ENTRY (WS-COUNTER)
+                           = WS-COLA-DEPT
+                   PERFORM SHOW-COLA-PREVIEW-LINE
+               END-IF
+           END-PERFORM
+           DISPLAY " "
+           DISPLAY "Total current payroll: $" WS-COLA-TOTAL-OLD
+           DISPLAY "Total new payroll:     $" WS-COLA-TOTAL-NEW
+           EXIT.
+
+       SHOW-COLA-PREVIEW-LINE.
+           ADD 1 TO WS-COLA-COUNT
+           MOVE WS-EMP-SALARY OF WS-EMPLOYEE-ENTRY (WS-COUNTER)
+               TO WS-COLA-OLD-SALARY
+           COMPUTE WS-COLA-NEW-SALARY ROUNDED =
+               WS-COLA-OLD-SALARY * (1 + (WS-COLA-PERCENT / 100))
+           ADD WS-COLA-OLD-SALARY TO WS-COLA-TOTAL-OLD
+           ADD WS-COLA-NEW-SALARY TO WS-COLA-TOTAL-NEW
+           STRING WS-EMP-ID OF WS-EMPLOYEE-ENTRY (WS-COUNTER)
+                  DELIMITED BY SIZE
+                  "   $" DELIMITED BY SIZE
+                  WS-COLA-OLD-SALARY DELIMITED BY SIZE
+                  " -> $" DELIMITED BY SIZE
+                  WS-COLA-NEW-SALARY DELIMITED BY SIZE
+                  INTO WS-OUTPUT-LINE
+           END-STRING
+           DISPLAY WS-OUTPUT-LINE
+           MOVE SPACES TO WS-OUTPUT-LINE
+           EXIT.
+
+       COMMIT-COLA-RAISE.
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1
+               UNTIL WS-COUNTER > WS-EMPLOYEE-COUNT
+               IF WS-COLA-DEPT = SPACES OR
+                   WS-EMP-DEPT OF WS-EMPLOYEE-ENTRY (WS-COUNTER)
+                       = WS-COLA-DEPT
+                 COMPUTE WS-EMP-SALARY OF
+                     WS-EMPLOYEE-ENTRY (WS-COUNTER) ROUNDED =
+                     WS-EMP-SALARY OF WS-EMPLOYEE-ENTRY (WS-COUNTER) *
+                     (1 + (WS-COLA-PERCENT / 100))
+               END-IF
+           END-PERFORM
+           EXIT.
+
        END PROGRAM EMPMGMT.
