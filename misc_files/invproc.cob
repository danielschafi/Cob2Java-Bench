@@ -4,17 +4,18 @@
    INSTALLATION. GNUCOBOL DEMO.
    DATE-WRITTEN. 2025-09-04.
    REMARKS.
-  * A self-contained inventory management & transaction processor.
-  * - All inputs via command-line: key=value pairs (no prompts).
-  * - Demonstrates: command-line parsing, file I/O, validation,
-  *   arithmetic, conditionals, OCCURS tables, SEARCH, STRING/UNSTRING,
-  *   error handling, simple sorting, report generation.
-  * - CSV files are simple (no embedded commas or quotes).
-  * - Compile:  cobc -x invproc.cob
-  * - Run examples:
-  *   ./invproc MODE=REPORT INV=inventory.csv OUT=report.txt MAX=200 REORDER=5
-  *   ./invproc MODE=PROCESS INV=inventory.csv TX=tx.csv OUT=report.txt
-  *               OUTINV=updated_inventory.csv MAX=500 REORDER=5 WRITEBACK=YES
+  *> A self-contained inventory management & transaction processor.
+  *> - All inputs via command-line: key=value pairs (no prompts).
+  *> - Demonstrates: command-line parsing, file I/O, validation,
+  *>   arithmetic, conditionals, OCCURS tables, SORT, STRING/UNSTRING,
+  *>   error handling, report generation.
+  *> - CSV fields may be double-quoted to allow embedded commas.
+  *> - Compile:  cobc -x invproc.cob
+  *> - Run examples:
+  *>   ./invproc MODE=REPORT INV=inventory.csv OUT=report.txt MAX=200 REORDER=5
+  *>   ./invproc MODE=PROCESS INV=inventory.csv TX=tx.csv OUT=report.txt
+  *>               OUTINV=updated_inventory.csv MAX=500 REORDER=5 WRITEBACK=YES
+  *>               LEDGER=ledger.txt
 
    ENVIRONMENT DIVISION.
    CONFIGURATION SECTION.
@@ -35,6 +36,15 @@
        SELECT OUTINV-FILE ASSIGN TO DYNAMIC OUTINV-PATH
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS OUTINV-STATUS.
+       SELECT LEDGER-FILE ASSIGN TO DYNAMIC LEDGER-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS LEDGER-STATUS.
+       SELECT REJECT-FILE ASSIGN TO DYNAMIC REJECT-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REJECT-STATUS.
+       SELECT REORDERCSV-FILE ASSIGN TO DYNAMIC REORDERCSV-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REORDERCSV-STATUS.
 
    DATA DIVISION.
    FILE SECTION.
@@ -50,14 +60,26 @@
    FD  OUTINV-FILE.
    01  OUTINV-REC           PIC X(4096).
 
+   FD  LEDGER-FILE.
+   01  LEDGER-REC           PIC X(4096).
+
+   FD  REJECT-FILE.
+   01  REJECT-REC           PIC X(4096).
+
+   FD  REORDERCSV-FILE.
+   01  REORDERCSV-REC       PIC X(4096).
+
    WORKING-STORAGE SECTION.
-  * --------- File status codes ----------
+  *> --------- File status codes ----------
    01  INV-STATUS           PIC XX.
    01  TX-STATUS            PIC XX.
    01  OUT-STATUS           PIC XX.
    01  OUTINV-STATUS        PIC XX.
+   01  LEDGER-STATUS        PIC XX.
+   01  REJECT-STATUS        PIC XX.
+   01  REORDERCSV-STATUS    PIC XX.
 
-  * --------- Command-line parsing --------
+  *> --------- Command-line parsing --------
    01  RAW-CMD              PIC X(4096) VALUE SPACES.
    01  CMD                  PIC X(4096) VALUE SPACES.
    01  CMD-LEN              PIC 9(4)    COMP.
@@ -68,14 +90,14 @@
    01  IN-QUOTE             PIC X VALUE "N".
    01  TOKEN-COUNT          PIC 9(4)    COMP VALUE 0.
 
-  * Token table (key=value tokens split by spaces, honoring simple ")
+  *> Token table (key=value tokens split by spaces, honoring simple ")
    01  TOKENS.
        05  TOK-ENTRY OCCURS 1 TO 300 TIMES
            DEPENDING ON TOKEN-COUNT
            INDEXED BY TOK-IX.
            10 TOK-TEXT       PIC X(256).
 
-  * Key/Value storage after splitting "KEY=VALUE"
+  *> Key/Value storage after splitting "KEY=VALUE"
    01  ARG-COUNT            PIC 9(4) COMP VALUE 0.
    01  ARGS.
        05 ARG-ENTRY OCCURS 1 TO 300 TIMES
@@ -84,76 +106,149 @@
           10 ARG-KEY        PIC X(32).
           10 ARG-VAL        PIC X(512).
 
-  * Parsed/validated parameters
+  *> GET-ARG helper (key in, value out)
+   01  GA-KEY               PIC X(32)  VALUE SPACES.
+   01  GA-VAL               PIC X(512) VALUE SPACES.
+
+  *> REMOVE-QUOTES helper (text stripped in place)
+   01  RQ-TEXT               PIC X(512) VALUE SPACES.
+
+  *> Parsed/validated parameters
    01  PARMS.
        05 P-MODE            PIC X(16)  VALUE SPACES.
        05 P-INV-PATH        PIC X(256) VALUE SPACES.
        05 P-TX-PATH         PIC X(256) VALUE SPACES.
        05 P-OUT-PATH        PIC X(256) VALUE SPACES.
        05 P-OUTINV-PATH     PIC X(256) VALUE SPACES.
+       05 P-LEDGER-PATH     PIC X(256) VALUE SPACES.
+       05 P-REJECT-PATH     PIC X(256) VALUE SPACES.
+       05 P-REORDERCSV-PATH PIC X(256) VALUE SPACES.
        05 P-MAX             PIC 9(6)   VALUE 0.
        05 P-REORDER         PIC 9(6)   VALUE 0.
        05 P-WRITEBACK       PIC X(3)   VALUE "NO".
 
-  * Dynamic file ASSIGN targets
+  *> Dynamic file ASSIGN targets
    01  INV-PATH             PIC X(256).
    01  TX-PATH              PIC X(256).
    01  OUT-PATH             PIC X(256).
    01  OUTINV-PATH          PIC X(256).
-
-  * --------- Inventory in-memory table ----------
-  * CSV Layout: SKU,Name,Qty,UnitCost,ReorderPoint
+   01  LEDGER-PATH          PIC X(256).
+   01  LEDGER-OPEN          PIC X VALUE "N".
+   01  REJECT-PATH          PIC X(256).
+   01  REJECT-OPEN          PIC X VALUE "N".
+   01  REJECT-REASON        PIC X(60) VALUE SPACES.
+   01  REORDERCSV-PATH      PIC X(256).
+   01  SUGGESTED-ORDER-QTY  PIC S9(9) COMP-3 VALUE 0.
+   01  RC-QTY-TXT           PIC X(24) VALUE SPACES.
+   01  RC-RP-TXT            PIC X(24) VALUE SPACES.
+   01  RC-SUG-TXT           PIC X(24) VALUE SPACES.
+   01  LEDGER-OLDQTY-TXT    PIC X(24) VALUE SPACES.
+   01  LEDGER-NEWQTY-TXT    PIC X(24) VALUE SPACES.
+   01  LEDGER-VALUE-TXT     PIC X(24) VALUE SPACES.
+   01  CONS-QTY             PIC S9(9) COMP-3 VALUE 0.
+   01  CONS-COST            PIC S9(7)V99 COMP-3 VALUE 0.
+   01  CONS-RP              PIC 9(9) COMP-3 VALUE 0.
+
+  *> --------- MODE=CONSOLIDATE: comma-separated list of location
+  *> inventory CSVs carried in P-INV-PATH (INV=store1.csv,store2.csv) ---
+   01  LOC-COUNT            PIC 9(4) COMP VALUE 0.
+   01  LOC-PATHS.
+       05 LOC-ENTRY OCCURS 1 TO 64 TIMES
+           DEPENDING ON LOC-COUNT
+           INDEXED BY LOC-IX.
+          10 LOC-PATH       PIC X(256).
+
+  *> --------- Inventory in-memory table ----------
+  *> CSV Layout: SKU,Name,Qty,UnitCost,ReorderPoint
    01  MAX-SIZE             PIC 9(6) VALUE 0.
+   01  SAVE-MAX-SIZE        PIC 9(6) VALUE 0.
    01  INV-SIZE             PIC 9(6) VALUE 0.
 
    01  INV-TABLE.
        05 INV-ROW OCCURS 1 TO 5000 TIMES
            DEPENDING ON MAX-SIZE
+           ASCENDING KEY IS SKU
            INDEXED BY INV-IX.
           10 SKU            PIC X(24).
           10 NAME           PIC X(60).
           10 QTY            PIC S9(9) COMP-3.
           10 UNIT-COST      PIC S9(7)V99 COMP-3.
           10 REORDER-PT     PIC 9(9) COMP-3.
+          10 BIN            PIC X(12).
 
-  * For sorting & swapping
-   01  TMP-ROW.
-       05 T-SKU             PIC X(24).
-       05 T-NAME            PIC X(60).
-       05 T-QTY             PIC S9(9) COMP-3.
-       05 T-UNIT-COST       PIC S9(7)V99 COMP-3.
-       05 T-REORDER-PT      PIC 9(9) COMP-3.
-
-  * --------- Transaction parsing ----------
-  * TX CSV: TYPE,SKU,Qty,UnitPrice,Name?,UnitCost?
-  * TYPE in {SALE,RESTOCK,ADJUST}
+  *> For MODE=RECONCILE: beginning-balance snapshot and per-SKU
+  *> movement totals, indexed in step with INV-TABLE.
+   01  RECON-TABLE.
+       05 RECON-ROW OCCURS 1 TO 5000 TIMES
+           DEPENDING ON MAX-SIZE
+           INDEXED BY RECON-IX.
+          10 BEG-QTY          PIC S9(9) COMP-3 VALUE 0.
+          10 RECON-SALES-QTY  PIC S9(9) COMP-3 VALUE 0.
+          10 RECON-RESTOCK-QTY PIC S9(9) COMP-3 VALUE 0.
+          10 RECON-ADJUST-QTY PIC S9(9) COMP-3 VALUE 0.
+   01  RECON-EXPECTED-QTY    PIC S9(9) COMP-3 VALUE 0.
+   01  RECON-MISMATCH-COUNT  PIC 9(9) VALUE 0.
+
+  *> For TRANSFER: the destination row (SKU/Bin), found or created
+  *> the same way FIND-SKU/new-RESTOCK-row handles the source side.
+   01  TOFOUND              PIC X VALUE "N".
+   01  TOIDX                PIC 9(6) COMP VALUE 0.
+   01  OLD-TO-QTY           PIC S9(9) COMP-3 VALUE 0.
+   01  OLD-TO-UNIT-COST     PIC S9(7)V99 COMP-3 VALUE 0.
+01  LEDGER-BIN            PIC X(12).
+
+  *> --------- Transaction parsing ----------
+  *> TX CSV: TYPE,SKU,Qty,UnitPrice,Name?,UnitCost?,Bin?,ToBin?
+  *> TYPE in {SALE,RESTOCK,ADJUST,TRANSFER}
+  *> Bin defaults to MAIN when omitted. ToBin is only used by
+  *> TRANSFER (the bin the stock is moving into).
    01  TX-TYPE              PIC X(10).
    01  TX-SKU               PIC X(24).
    01  TX-QTY               PIC S9(9) COMP-3.
    01  TX-UPRICE            PIC S9(7)V99 COMP-3.
    01  TX-NAME              PIC X(60).
    01  TX-UCOST             PIC S9(7)V99 COMP-3.
+   01  TX-BIN               PIC X(12).
+   01  TX-TOBIN             PIC X(12).
 
-  * --------- Totals & metrics ----------
+  *> --------- Totals & metrics ----------
    01  TOTAL-LINES          PIC 9(9)   VALUE 0.
    01  TOTAL-ERRORS         PIC 9(9)   VALUE 0.
    01  TOTAL-SALES-QTY      PIC S9(11) VALUE 0.
    01  TOTAL-RESTOCK-QTY    PIC S9(11) VALUE 0.
    01  TOTAL-ADJUST-QTY     PIC S9(11) VALUE 0.
+   01  TOTAL-TRANSFER-QTY   PIC S9(11) VALUE 0.
    01  TOTAL-REVENUE        PIC S9(11)V99 COMP-3 VALUE 0.
    01  TOTAL-COGS           PIC S9(11)V99 COMP-3 VALUE 0.
    01  INVENTORY-VALUE      PIC S9(13)V99 COMP-3 VALUE 0.
+   01  RUNNING-INV-VALUE    PIC S9(13)V99 COMP-3 VALUE 0.
    01  REORDER-COUNT        PIC 9(9) VALUE 0.
 
-  * --------- Misc helpers ----------
-   01  LINE                 PIC X(4096).
+  *> --------- Ledger (before/after per applied transaction) ---------
+   01  OLD-QTY               PIC S9(9) COMP-3 VALUE 0.
+   01  OLD-UNIT-COST         PIC S9(7)V99 COMP-3 VALUE 0.
+
+  *> --------- Misc helpers ----------
+   01  TX-LINE              PIC X(4096).
    01  F1                   PIC X(512).
    01  F2                   PIC X(512).
    01  F3                   PIC X(512).
    01  F4                   PIC X(512).
    01  F5                   PIC X(512).
    01  F6                   PIC X(512).
+   01  F7                   PIC X(512).
+   01  F8                   PIC X(512).
    01  WS-TXT               PIC X(256).
+   01  TX-PATH-DISPLAY      PIC X(256).
+
+  *> FORMAT-QTY/FORMAT-AMT: convert a COMP-3 value into trimmed
+  *> display text for STRING statements (unlike FUNCTION NUMVAL-C,
+  *> which converts text TO a number, not a number to text).
+   01  FMT-QTY-IN           PIC S9(13)    COMP-3 VALUE 0.
+   01  FMT-QTY-ED           PIC -(13)9.
+   01  FMT-AMT-IN           PIC S9(13)V99 COMP-3 VALUE 0.
+   01  FMT-AMT-ED           PIC -(13)9.99.
+   01  FMT-TEXT             PIC X(24)     VALUE SPACES.
 
    01  NUM-OK               PIC X VALUE "Y".
    01  FOUND                PIC X VALUE "N".
@@ -161,13 +256,10 @@
 
    01  NL                   PIC X VALUE X"0A".
 
-   LOCAL-STORAGE SECTION.
-   01  L-I                  PIC 9(6) COMP.
-
    PROCEDURE DIVISION.
-  * ===========================================================
-  * Entry: Parse command line, validate, then execute MODE.
-  * ===========================================================
+  *> ===========================================================
+  *> Entry: Parse command line, validate, then execute MODE.
+  *> ===========================================================
    MAIN.
        PERFORM INIT-CMD.
        PERFORM PARSE-CMDLINE.
@@ -178,33 +270,58 @@
           STOP RUN
        END-IF
 
-  * Map dynamic paths
+  *> Map dynamic paths
        MOVE P-INV-PATH     TO INV-PATH
        MOVE P-TX-PATH      TO TX-PATH
        MOVE P-OUT-PATH     TO OUT-PATH
        MOVE P-OUTINV-PATH  TO OUTINV-PATH
+       MOVE P-LEDGER-PATH  TO LEDGER-PATH
+       IF P-MODE = "PROCESS" AND FUNCTION TRIM(P-REJECT-PATH) = SPACES
+          STRING FUNCTION TRIM(P-TX-PATH) DELIMITED BY SIZE
+                 ".rejects"               DELIMITED BY SIZE
+             INTO P-REJECT-PATH
+       END-IF
+       MOVE P-REJECT-PATH  TO REJECT-PATH
+       MOVE P-REORDERCSV-PATH TO REORDERCSV-PATH
        MOVE P-MAX          TO MAX-SIZE
 
-  * Load inventory
-       PERFORM LOAD-INVENTORY.
+  *> Load inventory (CONSOLIDATE takes a comma-separated path list
+  *> and merges every location's rows into one INV-TABLE by SKU)
+       IF P-MODE = "CONSOLIDATE"
+          PERFORM LOAD-CONSOLIDATED-INVENTORY
+       ELSE
+          PERFORM LOAD-INVENTORY
+       END-IF
 
-       IF P-MODE = "PROCESS"
+       IF P-MODE = "PROCESS" OR P-MODE = "RECONCILE"
+          PERFORM COMPUTE-INVENTORY-VALUE
+          MOVE INVENTORY-VALUE TO RUNNING-INV-VALUE
+          IF P-MODE = "RECONCILE"
+             PERFORM SNAPSHOT-BEGIN-BALANCES
+          END-IF
           PERFORM PROCESS-TRANSACTIONS
-          IF TOTAL-ERRORS = 0 AND
+          IF P-MODE = "RECONCILE"
+             PERFORM RECONCILE-INVENTORY
+          END-IF
+          IF P-MODE = "PROCESS" AND TOTAL-ERRORS = 0 AND
              (P-WRITEBACK = "YES" OR P-WRITEBACK = "Y")
              PERFORM WRITE-UPDATED-INVENTORY
           END-IF
        END-IF
 
-  * Compute metrics and write report (console + optional file)
+  *> Compute metrics and write report (console + optional file)
        PERFORM COMPUTE-INVENTORY-VALUE
        PERFORM GENERATE-REPORT
 
+       IF FUNCTION TRIM(P-REORDERCSV-PATH) NOT = SPACES
+          PERFORM WRITE-REORDER-CSV
+       END-IF
+
        GOBACK.
 
-  * -----------------------------------------------------------
-  * Initialize & grab command line.
-  * -----------------------------------------------------------
+  *> -----------------------------------------------------------
+  *> Initialize & grab command line.
+  *> -----------------------------------------------------------
    INIT-CMD.
        ACCEPT RAW-CMD FROM COMMAND-LINE
        MOVE FUNCTION TRIM(RAW-CMD) TO CMD
@@ -216,16 +333,17 @@
        END-IF
        EXIT PARAGRAPH.
 
-  * -----------------------------------------------------------
-  * Tokenize command line into TOKENS[] by spaces, honoring
-  * double quotes (") around values. Quotes are removed.
-  * Example: MODE=REPORT OUT="my report.txt"
-  * -----------------------------------------------------------
+  *> -----------------------------------------------------------
+  *> Tokenize command line into TOKENS[] by spaces, honoring
+  *> double quotes (") around values. Quotes are removed.
+  *> Example: MODE=REPORT OUT="my report.txt"
+  *> -----------------------------------------------------------
    PARSE-CMDLINE.
        MOVE 0 TO TOKEN-COUNT
-       MOVE SPACE TO WS-TXT
+       MOVE SPACES TO WS-TXT
        MOVE "N" TO IN-QUOTE
        MOVE 0 TO I
+       MOVE 0 TO J
        PERFORM VARYING I FROM 1 BY 1 UNTIL I > CMD-LEN
           MOVE CMD(I:1) TO CUR-CH
           EVALUATE TRUE
@@ -241,12 +359,11 @@
                    MOVE FUNCTION TRIM(WS-TXT)
                         TO TOK-TEXT (TOKEN-COUNT)
                    MOVE SPACES TO WS-TXT
+                   MOVE 0 TO J
                 END-IF
              WHEN OTHER
-                STRING WS-TXT DELIMITED BY SIZE
-                       CUR-CH  DELIMITED BY SIZE
-                  INTO WS-TXT
-                END-STRING
+                ADD 1 TO J
+                MOVE CUR-CH TO WS-TXT(J:1)
           END-EVALUATE
        END-PERFORM
        IF FUNCTION TRIM(WS-TXT) NOT = SPACES
@@ -256,10 +373,10 @@
        END-IF
        EXIT PARAGRAPH.
 
-  * -----------------------------------------------------------
-  * Split each token KEY=VALUE into ARGS table.
-  * Keys normalized to upper-case; surrounding quotes removed.
-  * -----------------------------------------------------------
+  *> -----------------------------------------------------------
+  *> Split each token KEY=VALUE into ARGS table.
+  *> Keys normalized to upper-case; surrounding quotes removed.
+  *> -----------------------------------------------------------
    SPLIT-KEYVAL.
        MOVE 0 TO ARG-COUNT
        IF TOKEN-COUNT = 0
@@ -269,115 +386,148 @@
        END-IF
        PERFORM VARYING TOK-IX FROM 1 BY 1
                UNTIL TOK-IX > TOKEN-COUNT
-          MOVE TOK-TEXT (TOK-IX) TO LINE
-          UNSTRING LINE DELIMITED BY "="
+          MOVE TOK-TEXT (TOK-IX) TO TX-LINE
+          UNSTRING TX-LINE DELIMITED BY "="
              INTO F1 F2
           END-UNSTRING
           IF FUNCTION TRIM(F1) = SPACES OR
              FUNCTION TRIM(F2) = SPACES
              DISPLAY "WARNING: Ignoring token (not key=value): "
-                     LINE
+                     TX-LINE
              MOVE SPACES TO F1 F2
           ELSE
              ADD 1 TO ARG-COUNT
              MOVE FUNCTION UPPER-CASE(
                     FUNCTION TRIM(F1)) TO ARG-KEY(ARG-COUNT)
-             MOVE FUNCTION TRIM(
-                    REMOVE-QUOTES(F2)) TO ARG-VAL(ARG-COUNT)
+             MOVE F2 TO RQ-TEXT
+             PERFORM REMOVE-QUOTES
+             MOVE FUNCTION TRIM(RQ-TEXT) TO ARG-VAL(ARG-COUNT)
           END-IF
           MOVE SPACES TO F1 F2
        END-PERFORM
        EXIT PARAGRAPH.
 
-  * -----------------------------------------------------------
-  * Helper: remove surrounding double quotes if present.
-  * -----------------------------------------------------------
-   DECLARATIVES.
-   END DECLARATIVES.
-
-   LINKAGE SECTION.
-   01  L-IN  PIC X(512).
-   01  L-OUT PIC X(512).
-
-   PROCEDURE DIVISION.
-   REMOVE-QUOTES SECTION.
-   ENTRY "REMOVE-QUOTES" USING L-IN RETURNING L-OUT.
-       IF L-IN(1:1) = '"' AND
-          L-IN(FUNCTION LENGTH(FUNCTION TRIM(L-IN)):1) = '"'
-          COMPUTE J = FUNCTION LENGTH(FUNCTION TRIM(L-IN)) - 2
+  *> -----------------------------------------------------------
+  *> Helper: remove surrounding double quotes if present.
+  *> Operates on RQ-TEXT in place.
+  *> -----------------------------------------------------------
+   REMOVE-QUOTES.
+       IF RQ-TEXT(1:1) = '"' AND
+          RQ-TEXT(FUNCTION LENGTH(FUNCTION TRIM(RQ-TEXT)):1) = '"'
+          COMPUTE J = FUNCTION LENGTH(FUNCTION TRIM(RQ-TEXT)) - 2
           IF J < 0 THEN
-             MOVE SPACES TO L-OUT
+             MOVE SPACES TO RQ-TEXT
           ELSE
-             MOVE L-IN(2:J) TO L-OUT
+             MOVE RQ-TEXT(2:J) TO RQ-TEXT
           END-IF
        ELSE
-          MOVE FUNCTION TRIM(L-IN) TO L-OUT
+          MOVE FUNCTION TRIM(RQ-TEXT) TO RQ-TEXT
        END-IF
-       GOBACK.
+       EXIT PARAGRAPH.
 
-  * -----------------------------------------------------------
-  * Validate parameters and set PARMS.
-  * Required:
-  *   MODE=REPORT|PROCESS
-  *   INV=path
-  *   MAX=positive
-  *   REORDER=non-negative (default reorder point if CSV omits)
-  * PROCESS requires: TX=path
-  * Optional:
-  *   OUT=path (report). If absent, prints only to console.
-  *   OUTINV=path (write updated inventory snapshot)
-  *   WRITEBACK=YES to allow writing OUTINV or overwrite INV
-  * -----------------------------------------------------------
-   PROCEDURE DIVISION.
+  *> -----------------------------------------------------------
+  *> Validate parameters and set PARMS.
+  *> Required:
+  *>   MODE=REPORT|PROCESS
+  *>   INV=path
+  *>   MAX=positive
+  *>   REORDER=non-negative (default reorder point if CSV omits)
+  *> PROCESS requires: TX=path
+  *> Optional:
+  *>   OUT=path (report). If absent, prints only to console.
+  *>   OUTINV=path (write updated inventory snapshot)
+  *>   WRITEBACK=YES to allow writing OUTINV or overwrite INV
+  *>   LEDGER=path (per-transaction ledger, PROCESS mode only)
+  *> -----------------------------------------------------------
    VALIDATE-PARMS.
-       PERFORM GET-ARG USING "MODE"      GIVING P-MODE
-       PERFORM GET-ARG USING "INV"       GIVING P-INV-PATH
-       PERFORM GET-ARG USING "TX"        GIVING P-TX-PATH
-       PERFORM GET-ARG USING "OUT"       GIVING P-OUT-PATH
-       PERFORM GET-ARG USING "OUTINV"    GIVING P-OUTINV-PATH
-       PERFORM GET-ARG USING "MAX"       GIVING WS-TXT
-          IF FUNCTION TRIM(WS-TXT) NOT = SPACES
-             IF IS-NUMERIC(WS-TXT) = "Y"
-                MOVE FUNCTION NUMVAL(WS-TXT) TO P-MAX
-             ELSE
-                DISPLAY "ERROR: MAX must be a positive integer."
-                ADD 1 TO TOTAL-ERRORS
-             END-IF
+       MOVE "MODE" TO GA-KEY
+       PERFORM GET-ARG
+       MOVE GA-VAL TO P-MODE
+
+       MOVE "INV" TO GA-KEY
+       PERFORM GET-ARG
+       MOVE GA-VAL TO P-INV-PATH
+
+       MOVE "TX" TO GA-KEY
+       PERFORM GET-ARG
+       MOVE GA-VAL TO P-TX-PATH
+
+       MOVE "OUT" TO GA-KEY
+       PERFORM GET-ARG
+       MOVE GA-VAL TO P-OUT-PATH
+
+       MOVE "OUTINV" TO GA-KEY
+       PERFORM GET-ARG
+       MOVE GA-VAL TO P-OUTINV-PATH
+
+       MOVE "LEDGER" TO GA-KEY
+       PERFORM GET-ARG
+       MOVE GA-VAL TO P-LEDGER-PATH
+
+       MOVE "REJECT" TO GA-KEY
+       PERFORM GET-ARG
+       MOVE GA-VAL TO P-REJECT-PATH
+
+       MOVE "REORDERCSV" TO GA-KEY
+       PERFORM GET-ARG
+       MOVE GA-VAL TO P-REORDERCSV-PATH
+
+       MOVE "MAX" TO GA-KEY
+       PERFORM GET-ARG
+       MOVE GA-VAL TO WS-TXT
+       IF FUNCTION TRIM(WS-TXT) NOT = SPACES
+          PERFORM CHECK-NUMERIC
+          IF NUM-OK = "Y"
+             MOVE FUNCTION NUMVAL(WS-TXT) TO P-MAX
           ELSE
-             DISPLAY "ERROR: Missing MAX (table capacity)."
+             DISPLAY "ERROR: MAX must be a positive integer."
              ADD 1 TO TOTAL-ERRORS
           END-IF
-       PERFORM GET-ARG USING "REORDER"   GIVING WS-TXT
-          IF FUNCTION TRIM(WS-TXT) NOT = SPACES
-             IF IS-NUMERIC(WS-TXT) = "Y"
-                MOVE FUNCTION NUMVAL(WS-TXT) TO P-REORDER
-             ELSE
-                DISPLAY "ERROR: REORDER must be integer >= 0."
-                ADD 1 TO TOTAL-ERRORS
-             END-IF
+       ELSE
+          DISPLAY "ERROR: Missing MAX (table capacity)."
+          ADD 1 TO TOTAL-ERRORS
+       END-IF
+
+       MOVE "REORDER" TO GA-KEY
+       PERFORM GET-ARG
+       MOVE GA-VAL TO WS-TXT
+       IF FUNCTION TRIM(WS-TXT) NOT = SPACES
+          PERFORM CHECK-NUMERIC
+          IF NUM-OK = "Y"
+             MOVE FUNCTION NUMVAL(WS-TXT) TO P-REORDER
           ELSE
-             DISPLAY "ERROR: Missing REORDER (default reorder point)."
+             DISPLAY "ERROR: REORDER must be integer >= 0."
              ADD 1 TO TOTAL-ERRORS
           END-IF
-       PERFORM GET-ARG USING "WRITEBACK" GIVING P-WRITEBACK
-          MOVE FUNCTION UPPER-CASE(P-WRITEBACK) TO P-WRITEBACK
+       ELSE
+          DISPLAY "ERROR: Missing REORDER (default reorder point)."
+          ADD 1 TO TOTAL-ERRORS
+       END-IF
+
+       MOVE "WRITEBACK" TO GA-KEY
+       PERFORM GET-ARG
+       MOVE GA-VAL TO P-WRITEBACK
+       MOVE FUNCTION UPPER-CASE(P-WRITEBACK) TO P-WRITEBACK
 
-  * Validate mode and dependencies
+  *> Validate mode and dependencies
        MOVE FUNCTION UPPER-CASE(P-MODE) TO P-MODE
        IF P-MODE NOT = "REPORT" AND P-MODE NOT = "PROCESS"
-          DISPLAY "ERROR: MODE must be REPORT or PROCESS."
+          AND P-MODE NOT = "RECONCILE" AND P-MODE NOT = "CONSOLIDATE"
+          DISPLAY "ERROR: MODE must be REPORT, PROCESS, RECONCILE, "
+                  "or CONSOLIDATE."
           ADD 1 TO TOTAL-ERRORS
        END-IF
        IF FUNCTION TRIM(P-INV-PATH) = SPACES
           DISPLAY "ERROR: INV=<path> is required."
           ADD 1 TO TOTAL-ERRORS
        END-IF
-       IF P-MODE = "PROCESS" AND FUNCTION TRIM(P-TX-PATH) = SPACES
-          DISPLAY "ERROR: TX=<path> is required for MODE=PROCESS."
+       IF (P-MODE = "PROCESS" OR P-MODE = "RECONCILE")
+          AND FUNCTION TRIM(P-TX-PATH) = SPACES
+          DISPLAY "ERROR: TX=<path> is required for MODE=PROCESS/RECONCILE."
           ADD 1 TO TOTAL-ERRORS
        END-IF
 
-  * Sanity checks
+  *> Sanity checks
        IF P-MAX <= 0
           DISPLAY "ERROR: MAX must be > 0."
           ADD 1 TO TOTAL-ERRORS
@@ -388,40 +538,54 @@
        END-IF
        EXIT PARAGRAPH.
 
-  * -----------------------------------------------------------
-  * Retrieve a value from ARGS for a given key (upper-cased).
-  * Returns spaces if not found.
-  * -----------------------------------------------------------
+  *> -----------------------------------------------------------
+  *> Retrieve a value from ARGS for the key in GA-KEY (upper-cased).
+  *> Returns GA-VAL = spaces if not found.
+  *> -----------------------------------------------------------
    GET-ARG.
-   PROCEDURE DIVISION USING BY CONTENT WS-TXT
-                     RETURNING WS-TXT.
-       MOVE SPACES TO WS-TXT
+       MOVE SPACES TO GA-VAL
        PERFORM VARYING ARG-IX FROM 1 BY 1 UNTIL ARG-IX > ARG-COUNT
-          IF ARG-KEY(ARG-IX) = FUNCTION UPPER-CASE(WS-TXT)
-             MOVE ARG-VAL(ARG-IX) TO WS-TXT
+          IF ARG-KEY(ARG-IX) = FUNCTION UPPER-CASE(GA-KEY)
+             MOVE ARG-VAL(ARG-IX) TO GA-VAL
              EXIT PERFORM
           END-IF
        END-PERFORM
-       GOBACK.
+       EXIT PARAGRAPH.
 
-  * -----------------------------------------------------------
-  * Show usage help (on validation failure).
-  * -----------------------------------------------------------
+  *> -----------------------------------------------------------
+  *> Show usage help (on validation failure).
+  *> -----------------------------------------------------------
    SHOW-USAGE.
        DISPLAY "USAGE:"
-       DISPLAY "  MODE=REPORT|PROCESS INV=<inventory.csv> MAX=<n> REORDER=<n>"
+       DISPLAY "  MODE=REPORT|PROCESS|RECONCILE|CONSOLIDATE"
+       DISPLAY "       INV=<inventory.csv> MAX=<n> REORDER=<n>"
        DISPLAY "  [OUT=<report.txt>] [OUTINV=<updated.csv>] [WRITEBACK=YES]"
-       DISPLAY "  (PROCESS requires TX=<transactions.csv>)"
+       DISPLAY "  [LEDGER=<ledger.txt>] [REORDERCSV=<reorder.csv>]"
+       DISPLAY "  (PROCESS/RECONCILE require TX=<transactions.csv>)"
+       DISPLAY "  REORDERCSV writes SKU,Name,Qty,ReorderPoint,"
+       DISPLAY "       SuggestedOrderQty for every SKU at/below its"
+       DISPLAY "       reorder point, any mode."
+       DISPLAY "  RECONCILE checks ending Qty = beginning Qty"
+       DISPLAY "       + RESTOCK + ADJUST - SALES, per SKU."
+       DISPLAY "  CONSOLIDATE takes INV=<path1>,<path2>,... (a"
+       DISPLAY "       comma-separated list of location inventory"
+       DISPLAY "       CSVs, up to 64) and merges them by SKU into"
+       DISPLAY "       one valuation/reorder report across all"
+       DISPLAY "       locations; it does not take TX/WRITEBACK."
        DISPLAY "CSV formats:"
-       DISPLAY "  Inventory: SKU,Name,Qty,UnitCost,ReorderPoint"
-       DISPLAY "  Transactions: TYPE,SKU,Qty,UnitPrice,Name?,UnitCost?"
-       DISPLAY "  TYPE one of SALE,RESTOCK,ADJUST"
+       DISPLAY "  Inventory: SKU,Name,Qty,UnitCost,ReorderPoint,Bin?"
+       DISPLAY "  Transactions: TYPE,SKU,Qty,UnitPrice,Name?,UnitCost?,"
+       DISPLAY "                Bin?,ToBin?"
+       DISPLAY "  TYPE one of SALE,RESTOCK,ADJUST,TRANSFER"
+       DISPLAY "  Bin defaults to MAIN. TRANSFER moves Qty from Bin to"
+       DISPLAY "  ToBin for the same SKU, debiting/crediting both rows"
+       DISPLAY "  in one auditable transaction."
        EXIT PARAGRAPH.
 
-  * -----------------------------------------------------------
-  * Load inventory CSV -> INV-TABLE (bounded by MAX-SIZE).
-  * Missing ReorderPoint -> default P-REORDER
-  * -----------------------------------------------------------
+  *> -----------------------------------------------------------
+  *> Load inventory CSV -> INV-TABLE (bounded by MAX-SIZE).
+  *> Missing ReorderPoint -> default P-REORDER
+  *> -----------------------------------------------------------
    LOAD-INVENTORY.
        MOVE 0 TO INV-SIZE
        OPEN INPUT INV-FILE
@@ -435,7 +599,7 @@
           READ INV-FILE
              AT END EXIT PERFORM
              NOT AT END
-                MOVE INV-REC TO LINE
+                MOVE INV-REC TO TX-LINE
                 PERFORM PARSE-INV-LINE
           END-READ
        END-PERFORM
@@ -443,24 +607,21 @@
        IF INV-SIZE = 0
           DISPLAY "WARNING: Inventory is empty."
        END-IF
-  * Optional: simple alpha sort by SKU (bubble for demo)
        IF INV-SIZE > 1
           PERFORM SORT-INVENTORY
        END-IF
        EXIT PARAGRAPH.
 
    PARSE-INV-LINE.
-  * Skip blank or comment lines (starting with #)
-       IF FUNCTION TRIM(LINE) = SPACES
+  *> Skip blank or comment lines (starting with #)
+       IF FUNCTION TRIM(TX-LINE) = SPACES
           EXIT PARAGRAPH
        END-IF
-       IF LINE(1:1) = "#"
+       IF TX-LINE(1:1) = "#"
           EXIT PARAGRAPH
        END-IF
-       MOVE SPACES TO F1 F2 F3 F4 F5
-       UNSTRING LINE DELIMITED BY ","
-          INTO F1 F2 F3 F4 F5
-       END-UNSTRING
+       MOVE SPACES TO F1 F2 F3 F4 F5 F6
+       PERFORM SPLIT-CSV-LINE
        IF FUNCTION TRIM(F1) = SPACES
           EXIT PARAGRAPH
        END-IF
@@ -472,79 +633,306 @@
        ADD 1 TO INV-SIZE
        MOVE FUNCTION TRIM(F1) TO SKU      (INV-SIZE)
        MOVE FUNCTION TRIM(F2) TO NAME     (INV-SIZE)
-       IF IS-NUMERIC(F3) = "Y"
+       IF FUNCTION TRIM(F6) = SPACES
+          MOVE "MAIN" TO BIN (INV-SIZE)
+       ELSE
+          MOVE FUNCTION TRIM(F6) TO BIN (INV-SIZE)
+       END-IF
+       MOVE F3 TO WS-TXT
+       PERFORM CHECK-NUMERIC
+       IF NUM-OK = "Y"
           MOVE FUNCTION NUMVAL(F3) TO QTY (INV-SIZE)
        ELSE
           DISPLAY "WARNING: Bad Qty for SKU=" FUNCTION TRIM(F1)
           MOVE 0 TO QTY (INV-SIZE)
        END-IF
-       IF IS-DECIMAL(F4) = "Y"
+       MOVE F4 TO WS-TXT
+       PERFORM CHECK-DECIMAL
+       IF NUM-OK = "Y"
           MOVE FUNCTION NUMVAL(F4) TO UNIT-COST (INV-SIZE)
        ELSE
           DISPLAY "WARNING: Bad UnitCost for SKU=" FUNCTION TRIM(F1)
           MOVE 0 TO UNIT-COST (INV-SIZE)
        END-IF
-       IF IS-NUMERIC(F5) = "Y"
+       MOVE F5 TO WS-TXT
+       PERFORM CHECK-NUMERIC
+       IF NUM-OK = "Y"
           MOVE FUNCTION NUMVAL(F5) TO REORDER-PT (INV-SIZE)
        ELSE
           MOVE P-REORDER TO REORDER-PT (INV-SIZE)
        END-IF
        EXIT PARAGRAPH.
 
-   SORT-INVENTORY.
-       PERFORM VARYING I FROM 1 BY 1 UNTIL I >= INV-SIZE
-          PERFORM VARYING J FROM 1 BY 1 UNTIL J > INV-SIZE - I
-             IF SKU(J) > SKU(J + 1)
-                PERFORM SWAP-ROWS USING J
+  *> -----------------------------------------------------------
+  *> MODE=CONSOLIDATE: P-INV-PATH carries a comma-separated list of
+  *> location inventory CSVs (INV=store1.csv,store2.csv,store3.csv).
+  *> Split it into LOC-PATHS, then load each location in turn,
+  *> merging rows into the single INV-TABLE by SKU (PARSE-
+  *> CONSOLIDATE-LINE does the per-line merge-or-append).
+  *> -----------------------------------------------------------
+   LOAD-CONSOLIDATED-INVENTORY.
+       MOVE 0 TO INV-SIZE
+       PERFORM SPLIT-LOC-LIST
+       IF LOC-COUNT = 0
+          DISPLAY "ERROR: CONSOLIDATE requires at least one INV path."
+          ADD 1 TO TOTAL-ERRORS
+          EXIT PARAGRAPH
+       END-IF
+       PERFORM VARYING LOC-IX FROM 1 BY 1 UNTIL LOC-IX > LOC-COUNT
+          MOVE LOC-PATH (LOC-IX) TO INV-PATH
+          OPEN INPUT INV-FILE
+          IF INV-STATUS NOT = "00"
+             DISPLAY "ERROR: Cannot open inventory file: "
+                     LOC-PATH (LOC-IX) " (status=" INV-STATUS ")"
+             ADD 1 TO TOTAL-ERRORS
+          ELSE
+             PERFORM UNTIL 1 = 2
+                READ INV-FILE
+                   AT END EXIT PERFORM
+                   NOT AT END
+                      MOVE INV-REC TO TX-LINE
+                      PERFORM PARSE-CONSOLIDATE-LINE
+                END-READ
+             END-PERFORM
+             CLOSE INV-FILE
+          END-IF
+       END-PERFORM
+       IF INV-SIZE = 0
+          DISPLAY "WARNING: Consolidated inventory is empty."
+       END-IF
+       IF INV-SIZE > 1
+          PERFORM SORT-INVENTORY
+       END-IF
+       EXIT PARAGRAPH.
+
+  *> -----------------------------------------------------------
+  *> Split the comma-separated P-INV-PATH location list into
+  *> LOC-PATHS, the same character-walking idiom SPLIT-CSV-LINE
+  *> uses, but accumulating into a DEPENDING ON table instead of
+  *> the fixed F1-F8 fields (a location list isn't bounded at 8).
+  *> -----------------------------------------------------------
+   SPLIT-LOC-LIST.
+       MOVE 0 TO LOC-COUNT
+       MOVE SPACES TO WS-TXT
+       MOVE 0 TO J
+       PERFORM VARYING I FROM 1 BY 1
+               UNTIL I > FUNCTION LENGTH(FUNCTION TRIM(P-INV-PATH))
+          MOVE P-INV-PATH (I:1) TO CUR-CH
+          IF CUR-CH = ","
+             IF LOC-COUNT < 64
+                ADD 1 TO LOC-COUNT
+                MOVE FUNCTION TRIM(WS-TXT) TO LOC-PATH (LOC-COUNT)
              END-IF
-          END-PERFORM
+             MOVE SPACES TO WS-TXT
+             MOVE 0 TO J
+          ELSE
+             ADD 1 TO J
+             MOVE CUR-CH TO WS-TXT (J:1)
+          END-IF
        END-PERFORM
+       IF FUNCTION TRIM(WS-TXT) NOT = SPACES AND LOC-COUNT < 64
+          ADD 1 TO LOC-COUNT
+          MOVE FUNCTION TRIM(WS-TXT) TO LOC-PATH (LOC-COUNT)
+       END-IF
        EXIT PARAGRAPH.
 
-   SWAP-ROWS.
-   PROCEDURE DIVISION USING BY CONTENT L-I.
-       MOVE SKU(L-I)         TO T-SKU
-       MOVE NAME(L-I)        TO T-NAME
-       MOVE QTY(L-I)         TO T-QTY
-       MOVE UNIT-COST(L-I)   TO T-UNIT-COST
-       MOVE REORDER-PT(L-I)  TO T-REORDER-PT
-
-       MOVE SKU(L-I + 1)        TO SKU(L-I)
-       MOVE NAME(L-I + 1)       TO NAME(L-I)
-       MOVE QTY(L-I + 1)        TO QTY(L-I)
-       MOVE UNIT-COST(L-I + 1)  TO UNIT-COST(L-I)
-       MOVE REORDER-PT(L-I + 1) TO REORDER-PT(L-I)
-
-       MOVE T-SKU         TO SKU(L-I + 1)
-       MOVE T-NAME        TO NAME(L-I + 1)
-       MOVE T-QTY         TO QTY(L-I + 1)
-       MOVE T-UNIT-COST   TO UNIT-COST(L-I + 1)
-       MOVE T-REORDER-PT  TO REORDER-PT(L-I + 1)
-       GOBACK.
+  *> -----------------------------------------------------------
+  *> Parse one inventory CSV line for MODE=CONSOLIDATE. Same field
+  *> layout as PARSE-INV-LINE, but merges into INV-TABLE by SKU
+  *> alone (ignoring Bin - consolidation collapses every location's
+  *> bins into one merged total per SKU) instead of always
+  *> appending a new row: a SKU already seen at an earlier location
+  *> gets its Qty added in; a new SKU gets a new row.
+  *> -----------------------------------------------------------
+   PARSE-CONSOLIDATE-LINE.
+       IF FUNCTION TRIM(TX-LINE) = SPACES
+          EXIT PARAGRAPH
+       END-IF
+       IF TX-LINE(1:1) = "#"
+          EXIT PARAGRAPH
+       END-IF
+       MOVE SPACES TO F1 F2 F3 F4 F5 F6
+       PERFORM SPLIT-CSV-LINE
+       IF FUNCTION TRIM(F1) = SPACES
+          EXIT PARAGRAPH
+       END-IF
+
+       MOVE F3 TO WS-TXT
+       PERFORM CHECK-NUMERIC
+       IF NUM-OK = "Y"
+          MOVE FUNCTION NUMVAL(F3) TO CONS-QTY
+       ELSE
+          DISPLAY "WARNING: Bad Qty for SKU=" FUNCTION TRIM(F1)
+          MOVE 0 TO CONS-QTY
+       END-IF
+       MOVE F4 TO WS-TXT
+       PERFORM CHECK-DECIMAL
+       IF NUM-OK = "Y"
+          MOVE FUNCTION NUMVAL(F4) TO CONS-COST
+       ELSE
+          MOVE 0 TO CONS-COST
+       END-IF
+       MOVE F5 TO WS-TXT
+       PERFORM CHECK-NUMERIC
+       IF NUM-OK = "Y"
+          MOVE FUNCTION NUMVAL(F5) TO CONS-RP
+       ELSE
+          MOVE P-REORDER TO CONS-RP
+       END-IF
+
+       MOVE "N" TO FOUND
+       MOVE 0 TO IDX
+       PERFORM VARYING INV-IX FROM 1 BY 1 UNTIL INV-IX > INV-SIZE
+          IF SKU (INV-IX) = FUNCTION TRIM(F1)
+             MOVE "Y" TO FOUND
+             MOVE INV-IX TO IDX
+             EXIT PERFORM
+          END-IF
+       END-PERFORM
+
+       IF FOUND = "Y"
+          ADD CONS-QTY TO QTY (IDX)
+       ELSE
+          IF INV-SIZE >= MAX-SIZE
+             DISPLAY "ERROR: Inventory exceeds MAX=" MAX-SIZE
+             ADD 1 TO TOTAL-ERRORS
+             EXIT PARAGRAPH
+          END-IF
+          ADD 1 TO INV-SIZE
+          MOVE FUNCTION TRIM(F1) TO SKU        (INV-SIZE)
+          MOVE FUNCTION TRIM(F2) TO NAME       (INV-SIZE)
+          MOVE "ALL"             TO BIN        (INV-SIZE)
+          MOVE CONS-QTY          TO QTY        (INV-SIZE)
+          MOVE CONS-COST         TO UNIT-COST  (INV-SIZE)
+          MOVE CONS-RP           TO REORDER-PT (INV-SIZE)
+       END-IF
+       EXIT PARAGRAPH.
 
-  * -----------------------------------------------------------
-  * Linear search by SKU (table is sorted, but we keep it simple).
-  * FOUND="Y" and IDX holds position if found.
-  * -----------------------------------------------------------
+  *> -----------------------------------------------------------
+  *> Split TX-LINE on commas into F1-F5, honoring double-quoted
+  *> fields so a comma inside "..." does not shift later columns.
+  *> -----------------------------------------------------------
+   SPLIT-CSV-LINE.
+       MOVE 0 TO K
+       MOVE "N" TO IN-QUOTE
+       MOVE SPACES TO WS-TXT
+       MOVE 0 TO J
+       PERFORM VARYING I FROM 1 BY 1
+               UNTIL I > FUNCTION LENGTH(FUNCTION TRIM(TX-LINE))
+          MOVE TX-LINE(I:1) TO CUR-CH
+          EVALUATE TRUE
+             WHEN CUR-CH = '"'
+                IF IN-QUOTE = "N"
+                   MOVE "Y" TO IN-QUOTE
+                ELSE
+                   MOVE "N" TO IN-QUOTE
+                END-IF
+             WHEN CUR-CH = "," AND IN-QUOTE = "N"
+                ADD 1 TO K
+                PERFORM STORE-CSV-FIELD
+                MOVE SPACES TO WS-TXT
+                MOVE 0 TO J
+             WHEN OTHER
+                ADD 1 TO J
+                MOVE CUR-CH TO WS-TXT(J:1)
+          END-EVALUATE
+       END-PERFORM
+       ADD 1 TO K
+       PERFORM STORE-CSV-FIELD
+       EXIT PARAGRAPH.
+
+  *> -----------------------------------------------------------
+  *> Helper for SPLIT-CSV-LINE: move accumulated WS-TXT into the
+  *> Kth output field (F1..F6).
+  *> -----------------------------------------------------------
+   STORE-CSV-FIELD.
+       EVALUATE K
+          WHEN 1 MOVE WS-TXT TO F1
+          WHEN 2 MOVE WS-TXT TO F2
+          WHEN 3 MOVE WS-TXT TO F3
+          WHEN 4 MOVE WS-TXT TO F4
+          WHEN 5 MOVE WS-TXT TO F5
+          WHEN 6 MOVE WS-TXT TO F6
+          WHEN 7 MOVE WS-TXT TO F7
+          WHEN 8 MOVE WS-TXT TO F8
+          WHEN OTHER CONTINUE
+       END-EVALUATE
+       EXIT PARAGRAPH.
+
+  *> Sort the loaded rows by SKU using the SORT verb against the
+  *> live INV-TABLE (INV-ROW carries ASCENDING KEY IS SKU). The
+  *> table is dimensioned DEPENDING ON MAX-SIZE (its capacity), not
+  *> INV-SIZE (rows actually in use), so MAX-SIZE is pinned down to
+  *> INV-SIZE for the duration of the sort and restored afterward -
+  *> otherwise SORT would also shuffle the unused, still-blank rows.
+   SORT-INVENTORY.
+       MOVE MAX-SIZE TO SAVE-MAX-SIZE
+       MOVE INV-SIZE TO MAX-SIZE
+       SORT INV-ROW ASCENDING KEY SKU
+       MOVE SAVE-MAX-SIZE TO MAX-SIZE
+       EXIT PARAGRAPH.
+
+  *> -----------------------------------------------------------
+  *> Linear search by SKU-already-set-in-TX-SKU (table is sorted,
+  *> but we keep it simple). FOUND="Y" and IDX holds position.
+  *> -----------------------------------------------------------
    FIND-SKU.
-   PROCEDURE DIVISION USING BY CONTENT TX-SKU.
        MOVE "N" TO FOUND
        MOVE 0   TO IDX
        IF INV-SIZE = 0
-          GOBACK
+          EXIT PARAGRAPH
        END-IF
        PERFORM VARYING INV-IX FROM 1 BY 1 UNTIL INV-IX > INV-SIZE
-          IF SKU(INV-IX) = TX-SKU
+          IF SKU(INV-IX) = TX-SKU AND BIN(INV-IX) = TX-BIN
              MOVE "Y" TO FOUND
              MOVE INV-IX TO IDX
              EXIT PERFORM
           END-IF
        END-PERFORM
-       GOBACK.
+       EXIT PARAGRAPH.
+
+  *> -----------------------------------------------------------
+  *> Locate the destination row for a TRANSFER (SKU + TX-TOBIN).
+  *> Creates the row, cloned from the source row's SKU/Name/
+  *> Unit-Cost/Reorder-Pt, if that bin doesn't carry the SKU yet -
+  *> the same way FIND-SKU's caller grows the table for a RESTOCK
+  *> of a brand-new SKU.
+  *> -----------------------------------------------------------
+   FIND-TOBIN.
+       MOVE "N" TO TOFOUND
+       MOVE 0   TO TOIDX
+       PERFORM VARYING INV-IX FROM 1 BY 1 UNTIL INV-IX > INV-SIZE
+          IF SKU(INV-IX) = TX-SKU AND BIN(INV-IX) = TX-TOBIN
+             MOVE "Y" TO TOFOUND
+             MOVE INV-IX TO TOIDX
+             EXIT PERFORM
+          END-IF
+       END-PERFORM
+       IF TOFOUND = "N"
+          IF INV-SIZE >= MAX-SIZE
+             EXIT PARAGRAPH
+          END-IF
+          ADD 1 TO INV-SIZE
+          MOVE TX-SKU          TO SKU(INV-SIZE)
+          MOVE NAME(IDX)       TO NAME(INV-SIZE)
+          MOVE 0               TO QTY(INV-SIZE)
+          MOVE UNIT-COST(IDX)  TO UNIT-COST(INV-SIZE)
+          MOVE REORDER-PT(IDX) TO REORDER-PT(INV-SIZE)
+          MOVE TX-TOBIN        TO BIN(INV-SIZE)
+          IF P-MODE = "RECONCILE"
+             MOVE 0 TO BEG-QTY(INV-SIZE)
+             MOVE 0 TO RECON-SALES-QTY(INV-SIZE)
+             MOVE 0 TO RECON-RESTOCK-QTY(INV-SIZE)
+             MOVE 0 TO RECON-ADJUST-QTY(INV-SIZE)
+          END-IF
+          MOVE "Y" TO TOFOUND
+          MOVE INV-SIZE TO TOIDX
+       END-IF
+       EXIT PARAGRAPH.
 
-  * -----------------------------------------------------------
-  * Process transaction file.
-  * -----------------------------------------------------------
+  *> -----------------------------------------------------------
+  *> Process transaction file.
+  *> -----------------------------------------------------------
    PROCESS-TRANSACTIONS.
        OPEN INPUT TX-FILE
        IF TX-STATUS NOT = "00"
@@ -553,73 +941,144 @@
           ADD 1 TO TOTAL-ERRORS
           EXIT PARAGRAPH
        END-IF
+
+       MOVE "N" TO LEDGER-OPEN
+       IF FUNCTION TRIM(P-LEDGER-PATH) NOT = SPACES
+          OPEN OUTPUT LEDGER-FILE
+          IF LEDGER-STATUS = "00"
+             MOVE "Y" TO LEDGER-OPEN
+             MOVE SPACES TO LEDGER-REC
+             STRING "Type,SKU,Bin,OldQty,NewQty,InventoryValue"
+                DELIMITED BY SIZE INTO LEDGER-REC
+             END-STRING
+             WRITE LEDGER-REC
+          ELSE
+             DISPLAY "WARNING: Cannot open LEDGER file: "
+                     P-LEDGER-PATH " (status=" LEDGER-STATUS ")"
+          END-IF
+       END-IF
+
+       MOVE "N" TO REJECT-OPEN
+       IF FUNCTION TRIM(P-REJECT-PATH) NOT = SPACES
+          OPEN OUTPUT REJECT-FILE
+          IF REJECT-STATUS = "00"
+             MOVE "Y" TO REJECT-OPEN
+          ELSE
+             DISPLAY "WARNING: Cannot open REJECT file: "
+                     P-REJECT-PATH " (status=" REJECT-STATUS ")"
+          END-IF
+       END-IF
+
        PERFORM UNTIL 1 = 2
           READ TX-FILE
              AT END EXIT PERFORM
              NOT AT END
-                MOVE TX-REC TO LINE
+                MOVE TX-REC TO TX-LINE
                 PERFORM PARSE-TX-LINE
           END-READ
        END-PERFORM
        CLOSE TX-FILE
+       IF LEDGER-OPEN = "Y"
+          CLOSE LEDGER-FILE
+       END-IF
+       IF REJECT-OPEN = "Y"
+          CLOSE REJECT-FILE
+       END-IF
+       EXIT PARAGRAPH.
+
+  *> -----------------------------------------------------------
+  *> Append the original tx.csv line plus REJECT-REASON to the
+  *> reject file, so a skipped transaction can be corrected and
+  *> resubmitted instead of silently vanishing.
+  *> -----------------------------------------------------------
+   WRITE-REJECT-LINE.
+       IF REJECT-OPEN = "Y"
+          MOVE SPACES TO REJECT-REC
+          STRING FUNCTION TRIM(TX-LINE) DELIMITED BY SIZE
+                 " | REASON: "          DELIMITED BY SIZE
+                 FUNCTION TRIM(REJECT-REASON) DELIMITED BY SIZE
+             INTO REJECT-REC
+          END-STRING
+          WRITE REJECT-REC
+       END-IF
        EXIT PARAGRAPH.
 
    PARSE-TX-LINE.
-  * Skip blank/comment
-       IF FUNCTION TRIM(LINE) = SPACES
+  *> Skip blank/comment
+       IF FUNCTION TRIM(TX-LINE) = SPACES
           EXIT PARAGRAPH
        END-IF
-       IF LINE(1:1) = "#"
+       IF TX-LINE(1:1) = "#"
           EXIT PARAGRAPH
        END-IF
 
-       MOVE SPACES TO F1 F2 F3 F4 F5 F6
-       UNSTRING LINE DELIMITED BY ","
-          INTO F1 F2 F3 F4 F5 F6
-       END-UNSTRING
+       MOVE SPACES TO F1 F2 F3 F4 F5 F6 F7 F8
+       PERFORM SPLIT-CSV-LINE
 
        MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(F1)) TO TX-TYPE
        MOVE FUNCTION TRIM(F2) TO TX-SKU
-       IF IS-NUMERIC(F3) = "Y"
+       MOVE F3 TO WS-TXT
+       PERFORM CHECK-NUMERIC
+       IF NUM-OK = "Y"
           MOVE FUNCTION NUMVAL(F3) TO TX-QTY
        ELSE
-          DISPLAY "WARNING: TX bad Qty: " LINE
+          DISPLAY "WARNING: TX bad Qty: " TX-LINE
           ADD 1 TO TOTAL-ERRORS
+          MOVE "Bad quantity" TO REJECT-REASON
+          PERFORM WRITE-REJECT-LINE
           EXIT PARAGRAPH
        END-IF
-       IF IS-DECIMAL(F4) = "Y"
+       MOVE F4 TO WS-TXT
+       PERFORM CHECK-DECIMAL
+       IF NUM-OK = "Y"
           MOVE FUNCTION NUMVAL(F4) TO TX-UPRICE
        ELSE
           MOVE 0 TO TX-UPRICE
        END-IF
        MOVE FUNCTION TRIM(F5) TO TX-NAME
-       IF IS-DECIMAL(F6) = "Y"
+       MOVE F6 TO WS-TXT
+       PERFORM CHECK-DECIMAL
+       IF NUM-OK = "Y"
           MOVE FUNCTION NUMVAL(F6) TO TX-UCOST
        ELSE
           MOVE 0 TO TX-UCOST
        END-IF
+       IF FUNCTION TRIM(F7) = SPACES
+          MOVE "MAIN" TO TX-BIN
+       ELSE
+          MOVE FUNCTION TRIM(F7) TO TX-BIN
+       END-IF
+       MOVE FUNCTION TRIM(F8) TO TX-TOBIN
 
-  * Validate type
+  *> Validate type
        IF TX-TYPE NOT = "SALE"
        AND TX-TYPE NOT = "RESTOCK"
        AND TX-TYPE NOT = "ADJUST"
+       AND TX-TYPE NOT = "TRANSFER"
           DISPLAY "WARNING: Unknown TX TYPE: " TX-TYPE
           ADD 1 TO TOTAL-ERRORS
+          MOVE "Unknown transaction type" TO REJECT-REASON
+          PERFORM WRITE-REJECT-LINE
           EXIT PARAGRAPH
        END-IF
 
-  * Find SKU
-       PERFORM FIND-SKU USING TX-SKU
+  *> Find SKU (matched on SKU + Bin; TRANSFER moves stock between
+  *> bins, so the same SKU may live in more than one row)
+       PERFORM FIND-SKU
        IF FOUND = "N"
           IF TX-TYPE = "RESTOCK"
              IF INV-SIZE >= MAX-SIZE
                 DISPLAY "ERROR: Cannot add new SKU, MAX reached: "
                         TX-SKU
                 ADD 1 TO TOTAL-ERRORS
+                MOVE "Cannot add new SKU, MAX capacity reached"
+                    TO REJECT-REASON
+                PERFORM WRITE-REJECT-LINE
                 EXIT PARAGRAPH
              END-IF
              ADD 1 TO INV-SIZE
              MOVE TX-SKU       TO SKU(INV-SIZE)
+             MOVE TX-BIN       TO BIN(INV-SIZE)
              IF FUNCTION TRIM(TX-NAME) = SPACES
                 MOVE "UNKNOWN" TO NAME(INV-SIZE)
              ELSE
@@ -636,38 +1095,64 @@
              ELSE
                 MOVE 0         TO REORDER-PT(INV-SIZE)
              END-IF
+             IF P-MODE = "RECONCILE"
+                MOVE 0 TO BEG-QTY(INV-SIZE)
+                MOVE 0 TO RECON-SALES-QTY(INV-SIZE)
+                MOVE 0 TO RECON-RESTOCK-QTY(INV-SIZE)
+                MOVE 0 TO RECON-ADJUST-QTY(INV-SIZE)
+             END-IF
              MOVE INV-SIZE TO IDX
           ELSE
              DISPLAY "WARNING: Unknown SKU in TX (ignored): " TX-SKU
              ADD 1 TO TOTAL-ERRORS
+             MOVE "Unknown SKU (not found in inventory)"
+                 TO REJECT-REASON
+             PERFORM WRITE-REJECT-LINE
              EXIT PARAGRAPH
           END-IF
        END-IF
 
-  * Apply transaction
+       MOVE QTY(IDX) TO OLD-QTY
+       MOVE UNIT-COST(IDX) TO OLD-UNIT-COST
+
+  *> Apply transaction
        EVALUATE TX-TYPE
          WHEN "SALE"
            IF TX-QTY <= 0
               DISPLAY "WARNING: SALE qty must be > 0 for " TX-SKU
               ADD 1 TO TOTAL-ERRORS
+              MOVE "SALE quantity must be greater than zero"
+                  TO REJECT-REASON
+              PERFORM WRITE-REJECT-LINE
+              EXIT PARAGRAPH
            ELSE
               IF QTY(IDX) < TX-QTY
                  DISPLAY "WARNING: SALE exceeds stock for " TX-SKU
                  ADD 1 TO TOTAL-ERRORS
+                 MOVE "SALE quantity exceeds available stock"
+                     TO REJECT-REASON
+                 PERFORM WRITE-REJECT-LINE
+                 EXIT PARAGRAPH
               ELSE
                  SUBTRACT TX-QTY FROM QTY(IDX)
                  ADD TX-QTY TO TOTAL-SALES-QTY
-                 ADD TX-UPRICE * TX-QTY TO TOTAL-REVENUE
-                 ADD UNIT-COST(IDX) * TX-QTY TO TOTAL-COGS
+                 ADD TX-QTY TO RECON-SALES-QTY(IDX)
+                 COMPUTE TOTAL-REVENUE = TOTAL-REVENUE + (TX-UPRICE * TX-QTY)
+                 COMPUTE TOTAL-COGS = TOTAL-COGS + (UNIT-COST(IDX) * TX-QTY)
               END-IF
            END-IF
          WHEN "RESTOCK"
            IF TX-QTY <= 0
               DISPLAY "WARNING: RESTOCK qty must be > 0 for " TX-SKU
               ADD 1 TO TOTAL-ERRORS
+              MOVE "RESTOCK quantity must be greater than zero"
+                  TO REJECT-REASON
+              PERFORM WRITE-REJECT-LINE
+              EXIT PARAGRAPH
            ELSE
               ADD TX-QTY TO QTY(IDX)
               ADD TX-QTY TO TOTAL-RESTOCK-QTY
+              ADD TX-QTY TO RECON-RESTOCK-QTY(IDX)
               IF TX-UCOST > 0
                  MOVE TX-UCOST TO UNIT-COST(IDX)
               END-IF
@@ -675,29 +1160,181 @@
          WHEN "ADJUST"
            ADD TX-QTY TO QTY(IDX)
            ADD TX-QTY TO TOTAL-ADJUST-QTY
+           ADD TX-QTY TO RECON-ADJUST-QTY(IDX)
+         WHEN "TRANSFER"
+           IF TX-QTY <= 0
+              DISPLAY "WARNING: TRANSFER qty must be > 0 for " TX-SKU
+              ADD 1 TO TOTAL-ERRORS
+              MOVE "TRANSFER quantity must be greater than zero"
+                  TO REJECT-REASON
+              PERFORM WRITE-REJECT-LINE
+              EXIT PARAGRAPH
+           END-IF
+           IF FUNCTION TRIM(TX-TOBIN) = SPACES OR TX-TOBIN = TX-BIN
+              DISPLAY "WARNING: TRANSFER needs a different ToBin for "
+                      TX-SKU
+              ADD 1 TO TOTAL-ERRORS
+              MOVE "TRANSFER requires a destination bin different from the source"
+                  TO REJECT-REASON
+              PERFORM WRITE-REJECT-LINE
+              EXIT PARAGRAPH
+           END-IF
+           IF QTY(IDX) < TX-QTY
+              DISPLAY "WARNING: TRANSFER exceeds stock for " TX-SKU
+              ADD 1 TO TOTAL-ERRORS
+              MOVE "TRANSFER quantity exceeds available stock"
+                  TO REJECT-REASON
+              PERFORM WRITE-REJECT-LINE
+              EXIT PARAGRAPH
+           END-IF
+           PERFORM FIND-TOBIN
+           IF TOFOUND = "N"
+              DISPLAY "ERROR: Cannot add destination bin, MAX reached: "
+                      TX-SKU
+              ADD 1 TO TOTAL-ERRORS
+              MOVE "Cannot add destination bin, MAX capacity reached"
+                  TO REJECT-REASON
+              PERFORM WRITE-REJECT-LINE
+              EXIT PARAGRAPH
+           END-IF
+           MOVE QTY(TOIDX) TO OLD-TO-QTY
+           MOVE UNIT-COST(TOIDX) TO OLD-TO-UNIT-COST
+           SUBTRACT TX-QTY FROM QTY(IDX)
+           ADD TX-QTY TO QTY(TOIDX)
+           ADD TX-QTY TO TOTAL-TRANSFER-QTY
+  *> The debit/credit legs are both ADJUST-style quantity moves, and
+  *> they net to zero, so RECONCILE's per-row check still ties out.
+           SUBTRACT TX-QTY FROM RECON-ADJUST-QTY(IDX)
+           ADD TX-QTY TO RECON-ADJUST-QTY(TOIDX)
+           COMPUTE RUNNING-INV-VALUE =
+               RUNNING-INV-VALUE
+               + (QTY(IDX) * UNIT-COST(IDX))
+               - (OLD-QTY * OLD-UNIT-COST)
+               + (QTY(TOIDX) * UNIT-COST(TOIDX))
+               - (OLD-TO-QTY * OLD-TO-UNIT-COST)
+           IF LEDGER-OPEN = "Y"
+              MOVE TX-BIN TO LEDGER-BIN
+              PERFORM WRITE-LEDGER-LINE
+              MOVE TOIDX TO IDX
+              MOVE OLD-TO-QTY TO OLD-QTY
+              MOVE TX-TOBIN TO LEDGER-BIN
+              PERFORM WRITE-LEDGER-LINE
+           END-IF
+           ADD 1 TO TOTAL-LINES
+           EXIT PARAGRAPH
        END-EVALUATE
 
+       COMPUTE RUNNING-INV-VALUE =
+           RUNNING-INV-VALUE
+           + (QTY(IDX) * UNIT-COST(IDX))
+           - (OLD-QTY * OLD-UNIT-COST)
+
+       IF LEDGER-OPEN = "Y"
+          MOVE TX-BIN TO LEDGER-BIN
+          PERFORM WRITE-LEDGER-LINE
+       END-IF
+
        ADD 1 TO TOTAL-LINES
        EXIT PARAGRAPH.
 
-  * -----------------------------------------------------------
-  * Compute current inventory valuation and reorder items.
-  * -----------------------------------------------------------
+  *> -----------------------------------------------------------
+  *> Append one line to the transaction ledger for the SKU just
+  *> applied: type, SKU, before/after qty, running inventory value.
+  *> -----------------------------------------------------------
+   WRITE-LEDGER-LINE.
+       MOVE OLD-QTY TO FMT-QTY-IN
+       PERFORM FORMAT-QTY
+       MOVE FMT-TEXT TO LEDGER-OLDQTY-TXT
+       MOVE QTY(IDX) TO FMT-QTY-IN
+       PERFORM FORMAT-QTY
+       MOVE FMT-TEXT TO LEDGER-NEWQTY-TXT
+       MOVE RUNNING-INV-VALUE TO FMT-AMT-IN
+       PERFORM FORMAT-AMT
+       MOVE FMT-TEXT TO LEDGER-VALUE-TXT
+       MOVE SPACES TO LEDGER-REC
+       STRING FUNCTION TRIM(TX-TYPE)   DELIMITED BY SIZE
+              ","                      DELIMITED BY SIZE
+              FUNCTION TRIM(TX-SKU)    DELIMITED BY SIZE
+              ","                      DELIMITED BY SIZE
+              FUNCTION TRIM(LEDGER-BIN) DELIMITED BY SIZE
+              ","                      DELIMITED BY SIZE
+              FUNCTION TRIM(LEDGER-OLDQTY-TXT) DELIMITED BY SIZE
+              ","                      DELIMITED BY SIZE
+              FUNCTION TRIM(LEDGER-NEWQTY-TXT) DELIMITED BY SIZE
+              ","                      DELIMITED BY SIZE
+              FUNCTION TRIM(LEDGER-VALUE-TXT)  DELIMITED BY SIZE
+         INTO LEDGER-REC
+       END-STRING
+       WRITE LEDGER-REC
+       EXIT PARAGRAPH.
+
+  *> -----------------------------------------------------------
+  *> Compute current inventory valuation and reorder items.
+  *> -----------------------------------------------------------
    COMPUTE-INVENTORY-VALUE.
        MOVE 0 TO INVENTORY-VALUE
        MOVE 0 TO REORDER-COUNT
        PERFORM VARYING INV-IX FROM 1 BY 1 UNTIL INV-IX > INV-SIZE
-          ADD (QTY(INV-IX) * UNIT-COST(INV-IX)) TO INVENTORY-VALUE
+          COMPUTE INVENTORY-VALUE =
+              INVENTORY-VALUE + (QTY(INV-IX) * UNIT-COST(INV-IX))
           IF QTY(INV-IX) <= REORDER-PT(INV-IX)
              ADD 1 TO REORDER-COUNT
           END-IF
        END-PERFORM
        EXIT PARAGRAPH.
 
-  * -----------------------------------------------------------
-  * Write updated inventory snapshot if requested.
-  * Requires WRITEBACK=YES and OUTINV or (overwrites INV if OUTINV blank).
-  * -----------------------------------------------------------
+  *> -----------------------------------------------------------
+  *> MODE=RECONCILE: snapshot beginning Qty per SKU before any
+  *> transactions are applied, so PROCESS-TRANSACTIONS' running
+  *> totals can be checked against it afterward.
+  *> -----------------------------------------------------------
+   SNAPSHOT-BEGIN-BALANCES.
+       PERFORM VARYING INV-IX FROM 1 BY 1 UNTIL INV-IX > INV-SIZE
+          MOVE QTY(INV-IX) TO BEG-QTY(INV-IX)
+          MOVE 0 TO RECON-SALES-QTY(INV-IX)
+          MOVE 0 TO RECON-RESTOCK-QTY(INV-IX)
+          MOVE 0 TO RECON-ADJUST-QTY(INV-IX)
+       END-PERFORM
+       EXIT PARAGRAPH.
+
+  *> -----------------------------------------------------------
+  *> MODE=RECONCILE: ending Qty must equal beginning Qty plus
+  *> RESTOCK/ADJUST minus SALES for every SKU, the same way a
+  *> cash drawer is balanced. Flags (but does not correct) any
+  *> SKU where the math doesn't tie out.
+  *> -----------------------------------------------------------
+   RECONCILE-INVENTORY.
+       MOVE 0 TO RECON-MISMATCH-COUNT
+       PERFORM VARYING INV-IX FROM 1 BY 1 UNTIL INV-IX > INV-SIZE
+          COMPUTE RECON-EXPECTED-QTY =
+              BEG-QTY(INV-IX)
+              + RECON-RESTOCK-QTY(INV-IX)
+              + RECON-ADJUST-QTY(INV-IX)
+              - RECON-SALES-QTY(INV-IX)
+          IF RECON-EXPECTED-QTY NOT = QTY(INV-IX)
+             ADD 1 TO RECON-MISMATCH-COUNT
+             DISPLAY "RECONCILE MISMATCH: SKU=" SKU(INV-IX)
+                     " Beg=" BEG-QTY(INV-IX)
+                     " +Restock=" RECON-RESTOCK-QTY(INV-IX)
+                     " +Adjust=" RECON-ADJUST-QTY(INV-IX)
+                     " -Sales=" RECON-SALES-QTY(INV-IX)
+                     " Expected=" RECON-EXPECTED-QTY
+                     " Actual=" QTY(INV-IX)
+          END-IF
+       END-PERFORM
+       IF RECON-MISMATCH-COUNT = 0
+          DISPLAY "RECONCILE: OK, all " INV-SIZE " SKUs tie out."
+       ELSE
+          DISPLAY "RECONCILE: " RECON-MISMATCH-COUNT
+                  " of " INV-SIZE " SKUs did not tie out."
+          ADD RECON-MISMATCH-COUNT TO TOTAL-ERRORS
+       END-IF
+       EXIT PARAGRAPH.
+
+  *> -----------------------------------------------------------
+  *> Write updated inventory snapshot if requested.
+  *> Requires WRITEBACK=YES and OUTINV or (overwrites INV if OUTINV blank).
+  *> -----------------------------------------------------------
    WRITE-UPDATED-INVENTORY.
        IF FUNCTION TRIM(P-OUTINV-PATH) = SPACES
           MOVE P-INV-PATH TO OUTINV-PATH
@@ -728,12 +1365,70 @@
        DISPLAY "INFO: Updated inventory written to " OUTINV-PATH
        EXIT PARAGRAPH.
 
-  * -----------------------------------------------------------
-  * Generate report to console and optional OUT file.
-  * -----------------------------------------------------------
+  *> -----------------------------------------------------------
+  *> Purchasing-ready reorder list: one line per SKU at or below
+  *> its reorder point, with a suggested order-up-to quantity.
+  *> The suggested quantity tops stock back up to ReorderPoint
+  *> plus however much sold out of this row during the run just
+  *> processed (RECON-SALES-QTY, maintained regardless of mode) -
+  *> a fast-moving SKU gets ordered up further than a slow one
+  *> sitting at the same Qty/ReorderPoint.
+  *> -----------------------------------------------------------
+   WRITE-REORDER-CSV.
+       OPEN OUTPUT REORDERCSV-FILE
+       IF REORDERCSV-STATUS NOT = "00"
+          DISPLAY "ERROR: Cannot open REORDERCSV for write: "
+                  REORDERCSV-PATH " (status=" REORDERCSV-STATUS ")"
+          ADD 1 TO TOTAL-ERRORS
+          EXIT PARAGRAPH
+       END-IF
+       MOVE SPACES TO REORDERCSV-REC
+       STRING "SKU,Name,Qty,ReorderPoint,SuggestedOrderQty"
+          DELIMITED BY SIZE INTO REORDERCSV-REC
+       END-STRING
+       WRITE REORDERCSV-REC
+       PERFORM VARYING INV-IX FROM 1 BY 1 UNTIL INV-IX > INV-SIZE
+          IF QTY(INV-IX) <= REORDER-PT(INV-IX)
+             COMPUTE SUGGESTED-ORDER-QTY =
+                 REORDER-PT(INV-IX) + RECON-SALES-QTY(INV-IX)
+                 - QTY(INV-IX)
+             IF SUGGESTED-ORDER-QTY < 0
+                MOVE 0 TO SUGGESTED-ORDER-QTY
+             END-IF
+             MOVE QTY(INV-IX) TO FMT-QTY-IN
+             PERFORM FORMAT-QTY
+             MOVE FMT-TEXT TO RC-QTY-TXT
+             MOVE REORDER-PT(INV-IX) TO FMT-QTY-IN
+             PERFORM FORMAT-QTY
+             MOVE FMT-TEXT TO RC-RP-TXT
+             MOVE SUGGESTED-ORDER-QTY TO FMT-QTY-IN
+             PERFORM FORMAT-QTY
+             MOVE FMT-TEXT TO RC-SUG-TXT
+             MOVE SPACES TO REORDERCSV-REC
+             STRING FUNCTION TRIM(SKU(INV-IX))  DELIMITED BY SIZE
+                    ","                         DELIMITED BY SIZE
+                    FUNCTION TRIM(NAME(INV-IX)) DELIMITED BY SIZE
+                    ","                         DELIMITED BY SIZE
+                    FUNCTION TRIM(RC-QTY-TXT)   DELIMITED BY SIZE
+                    ","                         DELIMITED BY SIZE
+                    FUNCTION TRIM(RC-RP-TXT)    DELIMITED BY SIZE
+                    ","                         DELIMITED BY SIZE
+                    FUNCTION TRIM(RC-SUG-TXT)   DELIMITED BY SIZE
+               INTO REORDERCSV-REC
+             END-STRING
+             WRITE REORDERCSV-REC
+          END-IF
+       END-PERFORM
+       CLOSE REORDERCSV-FILE
+       DISPLAY "INFO: Reorder CSV written to " REORDERCSV-PATH
+       EXIT PARAGRAPH.
+
+  *> -----------------------------------------------------------
+  *> Generate report to console and optional OUT file.
+  *> -----------------------------------------------------------
    GENERATE-REPORT.
        PERFORM BUILD-REPORT-HEADER
-       PERFORM OUTPUT-LINE USING LINE
+       PERFORM OUTPUT-LINE
        IF FUNCTION TRIM(P-OUT-PATH) NOT = SPACES
           OPEN OUTPUT OUT-FILE
           IF OUT-STATUS NOT = "00"
@@ -741,27 +1436,27 @@
                      " (status=" OUT-STATUS ")"
              ADD 1 TO TOTAL-ERRORS
           ELSE
-             WRITE OUT-REC FROM LINE
+             WRITE OUT-REC FROM TX-LINE
           END-IF
        END-IF
 
-  * Summary metrics
+  *> Summary metrics
        PERFORM BUILD-SUMMARY
-       PERFORM OUTPUT-LINE USING LINE
+       PERFORM OUTPUT-LINE
        IF OUT-STATUS = "00"
-          WRITE OUT-REC FROM LINE
+          WRITE OUT-REC FROM TX-LINE
        END-IF
 
-  * Reorder list header
+  *> Reorder list header
        MOVE "---- Reorder Suggestions (Qty <= ReorderPoint) ----"
-         TO LINE
-       PERFORM OUTPUT-LINE USING LINE
-       IF OUT-STATUS = "00" WRITE OUT-REC FROM LINE END-IF
+         TO TX-LINE
+       PERFORM OUTPUT-LINE
+       IF OUT-STATUS = "00" WRITE OUT-REC FROM TX-LINE END-IF
 
-  * Each reorder item
+  *> Each reorder item
        PERFORM VARYING INV-IX FROM 1 BY 1 UNTIL INV-IX > INV-SIZE
           IF QTY(INV-IX) <= REORDER-PT(INV-IX)
-             MOVE SPACES TO LINE
+             MOVE SPACES TO TX-LINE
              STRING "SKU=" DELIMITED BY SIZE
                     SKU(INV-IX) DELIMITED BY SIZE
                     " | Name=" DELIMITED BY SIZE
@@ -772,10 +1467,10 @@
                     FUNCTION NUMVAL-C(REORDER-PT(INV-IX)) DELIMITED BY SIZE
                     " | UnitCost=" DELIMITED BY SIZE
                     FUNCTION NUMVAL-C(UNIT-COST(INV-IX)) DELIMITED BY SIZE
-               INTO LINE
+               INTO TX-LINE
              END-STRING
-             PERFORM OUTPUT-LINE USING LINE
-             IF OUT-STATUS = "00" WRITE OUT-REC FROM LINE END-IF
+             PERFORM OUTPUT-LINE
+             IF OUT-STATUS = "00" WRITE OUT-REC FROM TX-LINE END-IF
           END-IF
        END-PERFORM
 
@@ -783,17 +1478,28 @@
           CLOSE OUT-FILE
           DISPLAY "INFO: Report written to " P-OUT-PATH
        END-IF
+       IF LEDGER-OPEN = "Y"
+          DISPLAY "INFO: Transaction ledger written to " P-LEDGER-PATH
+       END-IF
+       IF REJECT-OPEN = "Y"
+          DISPLAY "INFO: Rejected transactions written to "
+                  P-REJECT-PATH
+       END-IF
        EXIT PARAGRAPH.
 
    BUILD-REPORT-HEADER.
-       MOVE SPACES TO LINE
+       IF FUNCTION TRIM(P-TX-PATH) = SPACES
+          MOVE "(none)" TO TX-PATH-DISPLAY
+       ELSE
+          MOVE P-TX-PATH TO TX-PATH-DISPLAY
+       END-IF
+       MOVE SPACES TO TX-LINE
        STRING
          "Inventory Processor Report" DELIMITED BY SIZE NL
          "Mode: " DELIMITED BY SIZE P-MODE DELIMITED BY SIZE NL
          "Inventory File: " DELIMITED BY SIZE P-INV-PATH DELIMITED BY SIZE NL
          "Transactions File: " DELIMITED BY SIZE
-             (FUNCTION TRIM(P-TX-PATH) = SPACES
-               ? "(none)" : P-TX-PATH) DELIMITED BY SIZE NL
+             TX-PATH-DISPLAY DELIMITED BY SIZE NL
          "Max Items: " DELIMITED BY SIZE FUNCTION NUMVAL-C(P-MAX)
              DELIMITED BY SIZE NL
          "Default Reorder: " DELIMITED BY SIZE
@@ -815,12 +1521,12 @@
          "Errors/Warnings: " DELIMITED BY SIZE
              FUNCTION NUMVAL-C(TOTAL-ERRORS) DELIMITED BY SIZE NL
          "------------------------------------------------------" DELIMITED BY SIZE
-         INTO LINE
+         INTO TX-LINE
        END-STRING
        EXIT PARAGRAPH.
 
    BUILD-SUMMARY.
-       MOVE SPACES TO LINE
+       MOVE SPACES TO TX-LINE
        STRING "SUMMARY: Items=" DELIMITED BY SIZE
               FUNCTION NUMVAL-C(INV-SIZE) DELIMITED BY SIZE
               " | InventoryValue=" DELIMITED BY SIZE
@@ -831,29 +1537,23 @@
               FUNCTION NUMVAL-C(TOTAL-COGS) DELIMITED BY SIZE
               " | Errors=" DELIMITED BY SIZE
               FUNCTION NUMVAL-C(TOTAL-ERRORS) DELIMITED BY SIZE
-         INTO LINE
+         INTO TX-LINE
        END-STRING
        EXIT PARAGRAPH.
 
    OUTPUT-LINE.
-   PROCEDURE DIVISION USING BY CONTENT LINE.
-       PERFORM VARYING K FROM 1 BY 1 UNTIL K > FUNCTION LENGTH(LINE)
-          IF LINE(K:1) = X"0A"
-             CONTINUE
-          END-IF
-       END-PERFORM
-       DISPLAY LINE
-       GOBACK.
+       DISPLAY TX-LINE
+       EXIT PARAGRAPH.
 
-  * -----------------------------------------------------------
-  * Intrinsic-ish helpers implemented in COBOL
-  * -----------------------------------------------------------
-   IS-NUMERIC.
-   PROCEDURE DIVISION USING BY CONTENT WS-TXT RETURNING NUM-OK.
+  *> -----------------------------------------------------------
+  *> Intrinsic-ish helpers implemented in COBOL.
+  *> Operate on WS-TXT, return result in NUM-OK ("Y"/"N").
+  *> -----------------------------------------------------------
+   CHECK-NUMERIC.
        MOVE "Y" TO NUM-OK
        IF FUNCTION TRIM(WS-TXT) = SPACES
           MOVE "N" TO NUM-OK
-          GOBACK
+          EXIT PARAGRAPH
        END-IF
        PERFORM VARYING I FROM 1 BY 1
                UNTIL I > FUNCTION LENGTH(FUNCTION TRIM(WS-TXT))
@@ -863,14 +1563,13 @@
              EXIT PERFORM
           END-IF
        END-PERFORM
-       GOBACK.
+       EXIT PARAGRAPH.
 
-   IS-DECIMAL.
-   PROCEDURE DIVISION USING BY CONTENT WS-TXT RETURNING NUM-OK.
+   CHECK-DECIMAL.
        MOVE "Y" TO NUM-OK
        IF FUNCTION TRIM(WS-TXT) = SPACES
           MOVE "N" TO NUM-OK
-          GOBACK
+          EXIT PARAGRAPH
        END-IF
        MOVE 0 TO J
        PERFORM VARYING I FROM 1 BY 1
@@ -895,4 +1594,21 @@
                EXIT PERFORM
           END-EVALUATE
        END-PERFORM
-       GOBACK.
+       EXIT PARAGRAPH.
+
+  *> -----------------------------------------------------------
+  *> Number-to-text helpers for STRING statements.
+  *> Operate on FMT-QTY-IN/FMT-AMT-IN, return trimmed text in
+  *> FMT-TEXT.
+  *> -----------------------------------------------------------
+   FORMAT-QTY.
+       MOVE FMT-QTY-IN TO FMT-QTY-ED
+       MOVE SPACES TO FMT-TEXT
+       MOVE FUNCTION TRIM(FMT-QTY-ED) TO FMT-TEXT
+       EXIT PARAGRAPH.
+
+   FORMAT-AMT.
+       MOVE FMT-AMT-IN TO FMT-AMT-ED
+       MOVE SPACES TO FMT-TEXT
+       MOVE FUNCTION TRIM(FMT-AMT-ED) TO FMT-TEXT
+       EXIT PARAGRAPH.
